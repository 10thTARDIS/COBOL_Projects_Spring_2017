@@ -1,116 +1,247 @@
 000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. RPCGAMRB.
-000300 AUTHOR.  Ryan Brooks.
-000400* ASK USED FOR ROCK, PAPER OR SCISSORS.
-000500* COMPARE THEIR INPUT ANSSWER TO THE RANDOM NUMBER
-000600* GENERATED BY THE PROGRAM.  PROVIDE WINNER/LOSER FEEDBACK. 
-000700 
-000800 DATA DIVISION.
-000900 WORKING-STORAGE SECTION.
-001000  
-001100 01  WS-TODAYS-DATE          pic x(08).
-001200 01  WS-TIME.
-001300     05 WS-TIME-HH           pic 9(02).
-001400     05 WS-TIME-MM           PIC 9(02).
-001500     05 WS-TIME-SS           PIC 9(02).
-001600     05 WS-TIME-MS.
-001700        10 WS-TIME-MS1       PIC 9(01).
-001800        10 WS-TIME-MS2       PIC 9(01).
-001900           88 RANDOM-ROCK              VALUE 0 1 2.     
-002000           88 RANDOM-PAPER             VALUE 3 4 5.
-002100           88 RANDOM-SCISSORS          VALUE 6 7 8.
-002200           88 VALID-RANDOM-DIGIT       VALUE 0 THRU 8.
-002300              
-002400 01 WS-CHOICE                PIC X(01).
-002500    88 ROCK-CHOSEN                     VALUE 'R' 'r'.
-002600    88 PAPER-CHOSEN                    VALUE 'P' 'p'.
-002700    88 SCISSORS-CHOSEN                 VALUE 'S' 's'.
-002800    88 VALID-CHOICE                    VALUE 'R' 'r'
-002900                                             'P' 'p'
-003000                                             'S' 's'.
-003100 PROCEDURE DIVISION.
-003200 0000-MAINLINE.
-003300     DISPLAY 'START RPSGAMRB BY RYAN BROOKS'.
-003400     ACCEPT WS-TODAYS-DATE from date yyyymmdd.
-003500     DISPLAY "PROGRAM EXECUTION DATE      : " WS-TODAYS-DATE.
-003600     ACCEPT WS-TIME from time.
-003700     DISPLAY "PROGRAM EXECUTION START TIME: " WS-TIME.
-003800  
-003900* PROMPT THE USER FOR GAME CHOICE UNTIL A VALID CHOICE IS MADE. 
-004000     PERFORM UNTIL VALID-CHOICE
-004100       DISPLAY "R FOR ROCK, P FOR PAPER, S FOR SCISSORS"
-004200       ACCEPT WS-CHOICE
-004300     END-PERFORM
-004400* DISPLAY THE USERS CHOICE HERE WITH IF STATEMENTS.
-004500* (YOU ADD THIS CODE):
-004600  IF ROCK-CHOSEN  
-004700             DISPLAY "YOU CHOSE ROCK, SOLID CHOICE."         
-004800     ELSE    
-004900         IF PAPER-CHOSEN 
-005000             DISPLAY "YOU CHOSE PAPER, YOU HAVE THIS COVERED."
-005100     ELSE
-005200         IF SCISSORS-CHOSEN
-005300             DISPLAY "YOU CHOSE SCISSORS, HOPE IT'S NOT A ROCK."
-005400     END-IF
-005500
-005600
-005700* QUASI-RANDOM NUMBER GENERATOR FOR GAME    
-005800     MOVE 9 TO WS-TIME-MS2.
-005900     PERFORM UNTIL VALID-RANDOM-DIGIT
-006000       ACCEPT WS-TIME from time
-006100       display "TIME DIGIT: " WS-TIME-MS2  
-006200     END-PERFORM  
-006300     
-006400* WRITE CODE IF / EVALUATE TO DISPLAY THE COMPUTER CHOICE.
-006500* (YOU ADD THIS CODE): 
-006600  
-006700  IF RANDOM-PAPER
-006800      display "The computer chooses paper."
-006900      IF ROCK-CHOSEN
-007000          DISPLAY "Paper beats rock, computer wins."
-007100      ELSE 
-007200          IF SCISSORS-CHOSEN
-007300              DISPLAY "Scissors win, paper loses; player wins."
-007400      else
-007500         if PAPER-CHOSEN
-007600             DISPLAY "Tie!"
-007700         END-IF
-007800      END-IF
-007900  ELSE
-008000      IF RANDOM-ROCK
-008100         display "The computer chooses rock."
-008200         IF PAPER-CHOSEN
-008300             DISPLAY "Paper wins equals you win."
-008400         ELSE
-008500             IF SCISSORS-CHOSEN 
-008600                 DISPLAY "Rock crushes scissors, computer wins."
-008700         ELSE
-008800             if ROCK-CHOSEN
-008900                 display "Tie!"
-009000             END-IF
-009100         END-IF
-009200      END-IF
-009300  ELSE
-009400      IF RANDOM-SCISSORS
-009500          display "The computer chooses scissors."
-009600          IF ROCK-CHOSEN
-009700              DISPLAY "You win, you crushed the scissors."
-009800          ELSE
-009900              IF PAPER-CHOSEN
-010000                  DISPLAY "Scissors cuts paper, computer wins."
-010100          ELSE
-010200             if SCISSORS-CHOSEN
-010300                 DISPLAY "Tie!"
-010400             END-IF
-010500          END-IF
-010600      END-IF
-010700  END-IF
-010800* COMPARE THE USER INPUT TO THE RANDOM CHOICE
-010900* RULES OF THE GAME ARE:
-011000*   PAPER COVERS ROCK - PAPER WINS ROCK LOSES 
-011100*   ROCK CRUSHES SCISSORS - ROCK WINS, SCISSORS LOSES
-011200*   SCISSORS CUTS PAPER - SCISSORS WIN, PAPER LOSES
-011300* USE THE EVALUTE TO DECLARE THE RESULTS.
-011400* (YOU CODE THIS) 
-011500     DISPLAY "Program exiting"
-011600     GOBACK.
\ No newline at end of file
+000110 PROGRAM-ID. RPCGAMRB.
+000120 AUTHOR.  Ryan Brooks.
+000130* ASK USED FOR ROCK, PAPER OR SCISSORS.
+000140* COMPARE THEIR INPUT ANSSWER TO THE RANDOM NUMBER
+000150* GENERATED BY THE PROGRAM.  PROVIDE WINNER/LOSER FEEDBACK.
+000160
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT STATS-FILE ASSIGN DYNAMIC WS-STATS-FILE-PATH
+000210       ORGANIZATION IS LINE SEQUENTIAL
+000220       FILE STATUS IS WS-STATS-FILE-STATUS.
+000230
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260
+000270 FD  STATS-FILE
+000280     RECORDING MODE IS F
+000290     DATA RECORD IS STATS-FILE-RECORD.
+000300 01 STATS-FILE-RECORD.
+000310    05 FILE-STATS-GAMES          PIC 9(07).
+000320    05 FILE-STATS-PLAYER-WINS    PIC 9(07).
+000330    05 FILE-STATS-COMPUTER-WINS  PIC 9(07).
+000340    05 FILE-STATS-TIES           PIC 9(07).
+000350 WORKING-STORAGE SECTION.
+000360
+000370* STATS FILE PATH - DEFAULTS TO THE PATH BELOW, BUT CAN BE
+000380* OVERRIDDEN AT RUN TIME BY SETTING RPCGAMRB-STATS-FILE IN THE
+000390* ENVIRONMENT BEFORE STARTING THE PROGRAM (SEE 0010-LOAD-STATS).
+000400 01 WS-STATS-FILE-PATH        PIC X(80)
+000410    VALUE "C:\Users\Ryan\Desktop\RPSGAMRB-STATS.DAT".
+000420 01 WS-ENV-PATH-OVERRIDE      PIC X(80).
+000430 01 WS-STATS-FILE-STATUS      PIC X(02).
+000440    88 STATS-FILE-OK                    VALUE "00".
+000450
+000460* LIFETIME TOTALS - LOADED FROM THE STATS FILE (IF ANY) AT
+000470* STARTUP AND WRITTEN BACK OUT, PLUS THIS SESSION, AT THE END.
+000480 01 WS-LIFETIME-GAMES          PIC 9(07) VALUE 0.
+000490 01 WS-LIFETIME-PLAYER-WINS    PIC 9(07) VALUE 0.
+000500 01 WS-LIFETIME-COMPUTER-WINS  PIC 9(07) VALUE 0.
+000510 01 WS-LIFETIME-TIES           PIC 9(07) VALUE 0.
+000520
+000530 01 WS-RANDOM-SEED             PIC 9(09).
+000540
+000550 01  WS-TODAYS-DATE          pic x(08).
+000560 01  WS-TIME.
+000570     05 WS-TIME-HH           pic 9(02).
+000580     05 WS-TIME-MM           PIC 9(02).
+000590     05 WS-TIME-SS           PIC 9(02).
+000600     05 WS-TIME-MS.
+000610        10 WS-TIME-MS1       PIC 9(01).
+000620        10 WS-TIME-MS2       PIC 9(01).
+000630           88 RANDOM-ROCK              VALUE 0 1 2.
+000640           88 RANDOM-PAPER             VALUE 3 4 5.
+000650           88 RANDOM-SCISSORS          VALUE 6 7 8.
+000660           88 VALID-RANDOM-DIGIT       VALUE 0 THRU 8.
+000670
+000680 01 WS-CHOICE                PIC X(01).
+000690    88 ROCK-CHOSEN                     VALUE 'R' 'r'.
+000700    88 PAPER-CHOSEN                    VALUE 'P' 'p'.
+000710    88 SCISSORS-CHOSEN                 VALUE 'S' 's'.
+000720    88 VALID-CHOICE                    VALUE 'R' 'r'
+000730                                             'P' 'p'
+000740                                             'S' 's'.
+000750
+000760* RUNNING SCORE ACROSS ALL ROUNDS PLAYED THIS SESSION.
+000770 01 WS-PLAYER-SCORE           PIC 9(03) VALUE 0.
+000780 01 WS-COMPUTER-SCORE         PIC 9(03) VALUE 0.
+000790 01 WS-TIE-SCORE              PIC 9(03) VALUE 0.
+000800 01 WS-ROUND-COUNT            PIC 9(03) VALUE 0.
+000810
+000820 01 WS-PLAY-AGAIN             PIC X(01) VALUE 'Y'.
+000830    88 PLAY-ANOTHER-ROUND               VALUE 'Y' 'y'.
+000840 PROCEDURE DIVISION.
+000850 0000-MAINLINE.
+000860     DISPLAY 'START RPSGAMRB BY RYAN BROOKS'.
+000870     ACCEPT WS-TODAYS-DATE from date yyyymmdd.
+000880     DISPLAY "PROGRAM EXECUTION DATE      : " WS-TODAYS-DATE.
+000890     ACCEPT WS-TIME from time.
+000900     DISPLAY "PROGRAM EXECUTION START TIME: " WS-TIME.
+000910
+000920     PERFORM 0010-LOAD-STATS.
+000930
+000940* SEED THE RANDOM NUMBER GENERATOR ONCE PER RUN FROM THE CLOCK.
+000950     COMPUTE WS-RANDOM-SEED = (WS-TIME-HH * 1000000)
+000960         + (WS-TIME-MM * 10000) + (WS-TIME-SS * 100)
+000965         + (WS-TIME-MS1 * 10) + WS-TIME-MS2.
+000970     COMPUTE WS-TIME-MS2 = FUNCTION RANDOM(WS-RANDOM-SEED) * 9.
+000980     PERFORM UNTIL NOT PLAY-ANOTHER-ROUND
+000990       PERFORM 1000-PLAY-ROUND
+001000       DISPLAY "PLAY ANOTHER ROUND? (Y/N)"
+001010       ACCEPT WS-PLAY-AGAIN
+001020     END-PERFORM.
+001030
+001040     PERFORM 2000-DISPLAY-FINAL-SCORE.
+001050     PERFORM 3000-SAVE-STATS.
+001060
+001070     DISPLAY "Program exiting"
+001080     GOBACK.
+001090
+001100 0010-LOAD-STATS.
+001110* OVERRIDE THE DEFAULT STATS FILE PATH IF THE MATCHING
+001120* ENVIRONMENT VARIABLE HAS BEEN SET:
+001130     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+001140          "RPCGAMRB-STATS-FILE".
+001150     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+001160       MOVE WS-ENV-PATH-OVERRIDE TO WS-STATS-FILE-PATH
+001170     END-IF.
+001180
+001190* IF THE STATS FILE DOESN'T EXIST YET (E.G. FIRST RUN) THE
+001200* LIFETIME TOTALS SIMPLY STAY AT THE ZERO DEFAULTS ABOVE.
+001210     OPEN INPUT STATS-FILE.
+001220     IF STATS-FILE-OK
+001230       READ STATS-FILE
+001240         AT END
+001250           CONTINUE
+001260         NOT AT END
+001270           MOVE FILE-STATS-GAMES TO WS-LIFETIME-GAMES
+001280           MOVE FILE-STATS-PLAYER-WINS TO WS-LIFETIME-PLAYER-WINS
+001290           MOVE FILE-STATS-COMPUTER-WINS TO
+001300                WS-LIFETIME-COMPUTER-WINS
+001310           MOVE FILE-STATS-TIES TO WS-LIFETIME-TIES
+001320       END-READ
+001330       CLOSE STATS-FILE
+001340     END-IF.
+001350
+001360 1000-PLAY-ROUND.
+001370     ADD 1 TO WS-ROUND-COUNT.
+001380* PROMPT THE USER FOR GAME CHOICE UNTIL A VALID CHOICE IS MADE.
+001390     MOVE SPACES TO WS-CHOICE.
+001400     PERFORM UNTIL VALID-CHOICE
+001410       DISPLAY "R FOR ROCK, P FOR PAPER, S FOR SCISSORS"
+001420       ACCEPT WS-CHOICE
+001430     END-PERFORM
+001440* DISPLAY THE USERS CHOICE HERE WITH IF STATEMENTS.
+001450  IF ROCK-CHOSEN
+001460             DISPLAY "YOU CHOSE ROCK, SOLID CHOICE."
+001470     ELSE
+001480         IF PAPER-CHOSEN
+001490             DISPLAY "YOU CHOSE PAPER, YOU HAVE THIS COVERED."
+001500     ELSE
+001510         IF SCISSORS-CHOSEN
+001520             DISPLAY "YOU CHOSE SCISSORS, HOPE IT'S NOT A ROCK."
+001530     END-IF
+001531     END-IF
+001532     END-IF
+001540
+001550* RANDOM NUMBER GENERATOR FOR THE COMPUTER'S CHOICE. SEEDED ONCE
+001560* IN 0000-MAINLINE; EVERY CALL AFTER THAT CONTINUES THE SAME
+001570* SEQUENCE (STANDARD FUNCTION RANDOM BEHAVIOR).
+001580     COMPUTE WS-TIME-MS2 = FUNCTION RANDOM * 9.
+001590     display "COMPUTER'S RANDOM DIGIT: " WS-TIME-MS2.
+001600
+001610* DISPLAY THE COMPUTER CHOICE AND SCORE THE ROUND.
+001620  IF RANDOM-PAPER
+001630      display "The computer chooses paper."
+001640      IF ROCK-CHOSEN
+001650          DISPLAY "Paper beats rock, computer wins."
+001660          ADD 1 TO WS-COMPUTER-SCORE
+001670      ELSE
+001680          IF SCISSORS-CHOSEN
+001690              DISPLAY "Scissors win, paper loses; player wins."
+001700              ADD 1 TO WS-PLAYER-SCORE
+001710      else
+001720         if PAPER-CHOSEN
+001730             DISPLAY "Tie!"
+001740             ADD 1 TO WS-TIE-SCORE
+001750         END-IF
+001760      END-IF
+001770  ELSE
+001780      IF RANDOM-ROCK
+001790         display "The computer chooses rock."
+001800         IF PAPER-CHOSEN
+001810             DISPLAY "Paper wins equals you win."
+001820             ADD 1 TO WS-PLAYER-SCORE
+001830         ELSE
+001840             IF SCISSORS-CHOSEN
+001850                 DISPLAY "Rock crushes scissors, computer wins."
+001860                 ADD 1 TO WS-COMPUTER-SCORE
+001870         ELSE
+001880             if ROCK-CHOSEN
+001890                 display "Tie!"
+001900                 ADD 1 TO WS-TIE-SCORE
+001910             END-IF
+001920         END-IF
+001930      END-IF
+001940  ELSE
+001950      IF RANDOM-SCISSORS
+001960          display "The computer chooses scissors."
+001970          IF ROCK-CHOSEN
+001980              DISPLAY "You win, you crushed the scissors."
+001990              ADD 1 TO WS-PLAYER-SCORE
+002000          ELSE
+002010              IF PAPER-CHOSEN
+002020                  DISPLAY "Scissors cuts paper, computer wins."
+002030                  ADD 1 TO WS-COMPUTER-SCORE
+002040          ELSE
+002050             if SCISSORS-CHOSEN
+002060                 DISPLAY "Tie!"
+002070                 ADD 1 TO WS-TIE-SCORE
+002080             END-IF
+002090          END-IF
+002100      END-IF
+002110  END-IF.
+002120* COMPARE THE USER INPUT TO THE RANDOM CHOICE
+002130* RULES OF THE GAME ARE:
+002140*   PAPER COVERS ROCK - PAPER WINS ROCK LOSES
+002150*   ROCK CRUSHES SCISSORS - ROCK WINS, SCISSORS LOSES
+002160*   SCISSORS CUTS PAPER - SCISSORS WIN, PAPER LOSES
+002170     DISPLAY "SCORE SO FAR -- YOU: " WS-PLAYER-SCORE
+002180         "  COMPUTER: " WS-COMPUTER-SCORE
+002190         "  TIES: " WS-TIE-SCORE.
+002200
+002210 2000-DISPLAY-FINAL-SCORE.
+002220     DISPLAY "===== FINAL SCORE AFTER " WS-ROUND-COUNT
+002230         " ROUND(S) =====".
+002240     DISPLAY "YOU: " WS-PLAYER-SCORE
+002250         "   COMPUTER: " WS-COMPUTER-SCORE
+002260         "   TIES: " WS-TIE-SCORE.
+002270     IF WS-PLAYER-SCORE > WS-COMPUTER-SCORE
+002280         DISPLAY "YOU WIN THE MATCH!"
+002290     ELSE
+002300         IF WS-COMPUTER-SCORE > WS-PLAYER-SCORE
+002310             DISPLAY "THE COMPUTER WINS THE MATCH!"
+002320         ELSE
+002330             DISPLAY "THE MATCH IS A TIE!"
+002340         END-IF
+002350     END-IF.
+002360
+002370 3000-SAVE-STATS.
+002380     ADD WS-ROUND-COUNT     TO WS-LIFETIME-GAMES.
+002390     ADD WS-PLAYER-SCORE    TO WS-LIFETIME-PLAYER-WINS.
+002400     ADD WS-COMPUTER-SCORE  TO WS-LIFETIME-COMPUTER-WINS.
+002410     ADD WS-TIE-SCORE       TO WS-LIFETIME-TIES.
+002420     MOVE WS-LIFETIME-GAMES         TO FILE-STATS-GAMES.
+002430     MOVE WS-LIFETIME-PLAYER-WINS   TO FILE-STATS-PLAYER-WINS.
+002440     MOVE WS-LIFETIME-COMPUTER-WINS TO FILE-STATS-COMPUTER-WINS.
+002450     MOVE WS-LIFETIME-TIES          TO FILE-STATS-TIES.
+002460     OPEN OUTPUT STATS-FILE.
+002470     WRITE STATS-FILE-RECORD.
+002480     CLOSE STATS-FILE.
+002490     DISPLAY "===== LIFETIME STATS (" WS-LIFETIME-GAMES
+002500         " GAMES) =====".
+002510     DISPLAY "YOU: " WS-LIFETIME-PLAYER-WINS
+002520         "   COMPUTER: " WS-LIFETIME-COMPUTER-WINS
+002530         "   TIES: " WS-LIFETIME-TIES.
