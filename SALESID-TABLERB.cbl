@@ -11,18 +11,28 @@
 001100 ENVIRONMENT DIVISION.                                                    
 001200 CONFIGURATION SECTION.                                                   
 001300 INPUT-OUTPUT SECTION.                                                    
-001400 FILE-CONTROL.  
-001500     SELECT SALES-FILE-IN                                                 
-001600       ASSIGN TO "C:\Users\Ryan\Downloads\SALESIDAMT.DAT"      
-001700       ORGANIZATION IS LINE SEQUENTIAL                                    
-001800       FILE STATUS IS SALES-FILE-STATUS.  
-001900     SELECT SALES-FILE-OUT                                                 
-002000       ASSIGN TO "C:\Users\Ryan\Downloads\SALESIDOUT.DAT"      
-002100       ORGANIZATION IS LINE SEQUENTIAL. 
-002200     SELECT STATE-FILE-OUT                                                 
-002300       ASSIGN TO "C:\Users\Ryan\Downloads\STATESOUT.DAT"      
-002400       ORGANIZATION IS LINE SEQUENTIAL.                                                                         
-002500                                                   
+001400 FILE-CONTROL.
+001500     SELECT SALES-FILE-IN
+001600       ASSIGN DYNAMIC WS-SALES-FILE-IN-PATH
+001700       ORGANIZATION IS LINE SEQUENTIAL
+001800       FILE STATUS IS SALES-FILE-STATUS.
+001900     SELECT SALES-FILE-OUT
+002000       ASSIGN DYNAMIC WS-SALES-FILE-OUT-PATH
+002100       ORGANIZATION IS LINE SEQUENTIAL.
+002200     SELECT STATE-FILE-OUT
+002300       ASSIGN DYNAMIC WS-STATE-FILE-OUT-PATH
+002400       ORGANIZATION IS LINE SEQUENTIAL.
+002450     SELECT COMMISSION-FILE-OUT
+002460       ASSIGN DYNAMIC WS-COMMISSION-FILE-OUT-PATH
+002470       ORGANIZATION IS LINE SEQUENTIAL.
+002480     SELECT CROSSTAB-FILE-OUT
+002490       ASSIGN DYNAMIC WS-CROSSTAB-FILE-OUT-PATH
+002495       ORGANIZATION IS LINE SEQUENTIAL.
+002496     SELECT AUDIT-TRAIL-FILE
+002497       ASSIGN DYNAMIC WS-AUDIT-TRAIL-PATH
+002498       ORGANIZATION IS LINE SEQUENTIAL
+002499       FILE STATUS IS WS-AUDIT-TRAIL-STATUS.
+002500
 002600 DATA DIVISION.                                                           
 002700 FILE SECTION.                                                            
 002800 FD SALES-FILE-IN                                                        
@@ -38,6 +48,7 @@
 003800     DATA RECORD IS SALES-RECORD-OUT.                                       
 003900 01 SALES-RECORD-OUT.
 004000    05 SALES-ID-OUT              PIC X(03).
+004050    05 SALES-NAME-OUT            PIC X(15).
 004100    05 SALES-ID-AMT-OUT          PIC 9(06)V99.
 004200
 004300 FD  STATE-FILE-OUT                                                        
@@ -45,9 +56,47 @@
 004500     DATA RECORD IS STATE-RECORD-OUT.                                       
 004600 01 STATE-RECORD-OUT.
 004700    05 STATE-ID-OUT              PIC X(02).
-004800    05 STATE-ID-AMT-OUT          PIC 9(06)V99.       
-004900       
-005000 WORKING-STORAGE SECTION. 
+004800    05 STATE-ID-AMT-OUT          PIC 9(06)V99.
+004850 FD  COMMISSION-FILE-OUT
+004860     RECORDING MODE IS F
+004870     DATA RECORD IS COMMISSION-RECORD-OUT.
+004880 01 COMMISSION-RECORD-OUT.
+004890    05 COMMISSION-ID-OUT         PIC X(03).
+004900    05 COMMISSION-NAME-OUT       PIC X(15).
+004910    05 COMMISSION-SALES-AMT-OUT  PIC 9(06)V99.
+004920    05 COMMISSION-AMT-OUT        PIC 9(06)V99.
+004930 FD  CROSSTAB-FILE-OUT
+004940     RECORDING MODE IS F
+004950     DATA RECORD IS CROSSTAB-RECORD-OUT.
+004960 01 CROSSTAB-RECORD-OUT.
+004970    05 CROSSTAB-STATE-OUT        PIC X(02).
+004975    05 CROSSTAB-ID-OUT           PIC X(03).
+004980    05 CROSSTAB-NAME-OUT         PIC X(15).
+004985    05 CROSSTAB-AMT-OUT          PIC 9(06)V99.
+004987
+004988 FD  AUDIT-TRAIL-FILE
+004989     RECORDING MODE IS F
+004991     DATA RECORD IS AUDIT-TRAIL-RECORD.
+004992 01 AUDIT-TRAIL-RECORD           PIC X(80).
+004990
+005000 WORKING-STORAGE SECTION.
+004995* FILE PATHS - EACH DEFAULTS TO THE PATH BELOW, BUT CAN BE
+004996* OVERRIDDEN AT RUN TIME BY SETTING THE MATCHING ENVIRONMENT
+004997* VARIABLE BEFORE STARTING THE PROGRAM (SEE 0100-GET-FILE-PATHS):
+005010 01 WS-FILE-PATHS.
+005015    05 WS-SALES-FILE-IN-PATH    PIC X(80)
+              VALUE "C:\Users\Ryan\Downloads\SALESIDAMT.DAT".
+005020    05 WS-SALES-FILE-OUT-PATH   PIC X(80)
+              VALUE "C:\Users\Ryan\Downloads\SALESIDOUT.DAT".
+005025    05 WS-STATE-FILE-OUT-PATH   PIC X(80)
+              VALUE "C:\Users\Ryan\Downloads\STATESOUT.DAT".
+005030    05 WS-COMMISSION-FILE-OUT-PATH PIC X(80)
+              VALUE "C:\Users\Ryan\Downloads\COMMISSNOUT.DAT".
+005035    05 WS-CROSSTAB-FILE-OUT-PATH PIC X(80)
+              VALUE "C:\Users\Ryan\Downloads\CROSSTABOUT.DAT".
+005037    05 WS-AUDIT-TRAIL-PATH      PIC X(80)
+              VALUE "C:\Users\Ryan\Downloads\OPS-AUDIT-TRAIL.LOG".
+005040    05 WS-ENV-PATH-OVERRIDE     PIC X(80).
 005100 01 TABLE-SALES-ID-ENTRY OCCURS 99 TIMES.
 005200    05 TABLE-SALES-ID            PIC X(03).
 005300    05 TABLE-SALES-ID-AMOUNT     PIC 9(06)V99.
@@ -61,40 +110,188 @@
 006100 01 TABLE-STATE-ENTRY OCCURS 50 TIMES.
 006200    05 TABLE-STATE            PIC X(03).
 006300    05 TABLE-STATE-AMOUNT     PIC 9(06)V99.
-006400        
+006350
+006360* CROSS-TAB TABLE: ONE ENTRY FOR EACH STATE/SALESPERSON
+006370* COMBINATION SEEN ON THE INPUT FILE, WITH THE TOTAL AMOUNT
+006380* SOLD BY THAT SALESPERSON IN THAT STATE.
+006390 01 TABLE-CROSS-ENTRY OCCURS 150 TIMES.
+006395    05 TABLE-CROSS-STATE      PIC X(02).
+006396    05 TABLE-CROSS-ID         PIC X(03).
+006397    05 TABLE-CROSS-AMOUNT     PIC 9(06)V99.
+006400
 006500 01 WS-COUNTERS.
 006600    05 WS-SALES-TOTAL           PIC 9(06)V99 VALUE 0.
 006700    05 WS-STATE-TOTAL           PIC 9(06)V99 VALUE 0.
+006710    05 WS-INPUT-TOTAL           PIC 9(06)V99 VALUE 0.
+006715    05 WS-RECORD-COUNT-IN       PIC 9(06) VALUE 0.
+006716    05 WS-RECORD-COUNT-OUT      PIC 9(06) VALUE 0.
+006720    05 WS-BALANCE-DIFF          PIC S9(06)V99 VALUE 0.
 006800    05 WS-ID-SUB                PIC 9(02).
 006900    05 WS-STATE-SUB             PIC 9(02).
+006905    05 WS-CROSS-SUB             PIC 9(03).
+006910    05 WS-SALES-ID-REJECTED     PIC 9(04) VALUE 0.
+006920    05 WS-STATE-REJECTED        PIC 9(04) VALUE 0.
+006922    05 WS-CROSS-REJECTED        PIC 9(04) VALUE 0.
+006925    05 WS-COMMISSION-PCT        PIC 9V999 VALUE 0.050.
+006930
+006935 01 WS-SALES-TOTAL-FORMAT       PIC $ZZZ,ZZ9.99.
+006940 01 WS-SORT-FIELDS.
+006950    05 WS-SORT-COUNT            PIC 9(02) VALUE 0.
+006960    05 WS-SORT-SUB1             PIC 9(02) VALUE 0.
+006970    05 WS-SORT-SWITCH           PIC X(01) VALUE 'N'.
+006980       88 SORT-COMPLETE                   VALUE 'Y'.
+006990    05 WS-HOLD-SALES-ID         PIC X(03).
+006995    05 WS-HOLD-SALES-ID-AMOUNT  PIC 9(06)V99.
 007000
 007100 01 WS-DATA-SWITCH              pic 9     VALUE 1.
 007200    88 EOF                                VALUE 0.
-007300 01 SALES-FILE-STATUS           PIC X(02).
-007400    88 NO-DATA                            VALUE '02' THRU '99'.
-007500        
+007300 COPY "FILESTAT.cpy" REPLACING
+007310     ==STATUS-FIELD==   BY ==SALES-FILE-STATUS==
+007320     ==STATUS-OK==      BY ==SALES-FILE-STATUS-OK==
+007330     ==STATUS-EOF==     BY ==END-OF-SALES-FILE==
+007340     ==STATUS-INVALID== BY ==NO-DATA==
+007350     == "11" THRU "99" == BY == '02' THRU '99' ==.
+007500
+007510* PARAMETER AREA FOR THE LOOKUP SUBPROGRAM CALL, USED TO GET
+007520* THE SALESPERSON NAME FOR EACH SALES ID ON THE SALES SUMMARY.
+007530     COPY "LOOKUP.cpy".
+
+007531* OPERATIONS AUDIT TRAIL - SAME SHARED LOG THAT PAYRPTRB
+007532* AND REPORTSRB APPEND A RUN SUMMARY TO.
+007533 01 WS-AUDIT-TRAIL-STATUS        pic X(02).
+007534    88 GOOD-AUDIT-TRAIL-WRITE       VALUE "00".
+007535 01 WS-RUN-DATE                  PIC X(08).
+007536 01 WS-RUN-TIME                  PIC 9(08) VALUE 0.
+007537 COPY "AUDITTRL.cpy".
+
+007538* USED BY 0150-ARCHIVE-OLD-REPORTS TO RENAME LAST RUN'S
+007539* SALES-FILE-OUT AND STATE-FILE-OUT OUT OF THE WAY BEFORE THIS
+007540* RUN'S OPEN OUTPUT TRUNCATES THEM, SO OLDER REPORTS SURVIVE
+007541* PAST THE RUN THAT MADE THEM.
+007542 01 WS-ARCHIVE-STAMP-DATE       PIC X(08) VALUE SPACES.
+007543 01 WS-ARCHIVE-STAMP-TIME       PIC 9(08) VALUE 0.
+007544 01 WS-ARCHIVE-PATH             PIC X(80) VALUE SPACES.
+007545 01 WS-ARCHIVE-RESULT           PIC 9(09) COMP-5 VALUE 0.
 007600 PROCEDURE DIVISION.                                                      
 007700                                                                          
-007800 0000-DRIVER.                                                             
-007900     DISPLAY 'SALESSUM PROGRAM START'. 
+007800 0000-DRIVER.
+007900     DISPLAY 'SALESSUM PROGRAM START'.
+007950     PERFORM 0100-GET-FILE-PATHS.
 008000     OPEN INPUT  SALES-FILE-IN.
+008010     IF NOT SALES-FILE-STATUS-OK
+008020        DISPLAY "SALESSUM: CANNOT OPEN SALES-FILE-IN, STATUS = "
+008025            SALES-FILE-STATUS
+008030        MOVE 16 TO RETURN-CODE
+008040        GOBACK
+008050     END-IF.
+008090     PERFORM 0150-ARCHIVE-OLD-REPORTS.
 008100     OPEN OUTPUT SALES-FILE-OUT
-008200                 STATE-FILE-OUT. 
+008150                 COMMISSION-FILE-OUT
+008170                 CROSSTAB-FILE-OUT
+008200                 STATE-FILE-OUT.
+008210     OPEN EXTEND AUDIT-TRAIL-FILE.
+008211     IF NOT GOOD-AUDIT-TRAIL-WRITE
+008212        CLOSE AUDIT-TRAIL-FILE
+008213        OPEN OUTPUT AUDIT-TRAIL-FILE
+008214     END-IF.
+008220     ACCEPT WS-RUN-DATE FROM DATE.
 008300     PERFORM 1000-INITIALIZE-TABLE.
 008400     READ SALES-FILE-IN.
-008500     PERFORM 2000-POPULATE-TABLES 
+008500     PERFORM 2000-POPULATE-TABLES
 008600       UNTIL NO-DATA
 008700          or WS-DATA-SWITCH = 0.
+008750     PERFORM 2500-SORT-SALES-BY-AMOUNT.
 008800     PERFORM 3000-WRITE-SUMMARY-FILES.
+008850     PERFORM 3500-WRITE-CROSSTAB-FILE.
+008860     PERFORM 3800-BALANCE-CONTROL-TOTALS.
 008900     PERFORM 4000-WRITE-TRAILERS.
+008910     DISPLAY "SALES IDS REJECTED (TABLE FULL): "
+             WS-SALES-ID-REJECTED.
+008920     DISPLAY "STATES REJECTED (TABLE FULL): " WS-STATE-REJECTED.
+008930     DISPLAY "CROSS-TAB REJECTED (TABLE FULL): " WS-CROSS-REJECTED.
+008940     PERFORM 4500-WRITE-AUDIT-RECORD.
 009000     CLOSE SALES-FILE-IN
 009100           SALES-FILE-OUT
-009200           STATE-FILE-OUT.
+009150           COMMISSION-FILE-OUT
+009170           CROSSTAB-FILE-OUT
+009200           STATE-FILE-OUT
+009210           AUDIT-TRAIL-FILE.
 009300     GOBACK.
-009400     
-009500 1000-INITIALIZE-TABLE.
-009600* INITIALIZE THE SALES ID TABLE: 
-009700     PERFORM VARYING WS-ID-SUB FROM 1 BY 1
+009400
+
+009410 0100-GET-FILE-PATHS.
+009420* EACH FILE PATH DEFAULTS TO THE VALUE SET IN WORKING-STORAGE,
+009430* BUT CAN BE OVERRIDDEN BY SETTING THE MATCHING ENVIRONMENT
+009440* VARIABLE BEFORE THE PROGRAM IS RUN:
+009450     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "SALESSUM-SALES-FILE-IN".
+009460     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+009470       MOVE WS-ENV-PATH-OVERRIDE TO WS-SALES-FILE-IN-PATH
+009480     END-IF.
+009490     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "SALESSUM-SALES-FILE-OUT".
+009500     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+009510       MOVE WS-ENV-PATH-OVERRIDE TO WS-SALES-FILE-OUT-PATH
+009520     END-IF.
+009530     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "SALESSUM-STATE-FILE-OUT".
+009540     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+009550       MOVE WS-ENV-PATH-OVERRIDE TO WS-STATE-FILE-OUT-PATH
+009560     END-IF.
+009570     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "SALESSUM-COMMISSION-FILE-OUT".
+009580     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+009590       MOVE WS-ENV-PATH-OVERRIDE TO WS-COMMISSION-FILE-OUT-PATH
+009600     END-IF.
+009610     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "SALESSUM-CROSSTAB-FILE-OUT".
+009620     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+009630       MOVE WS-ENV-PATH-OVERRIDE TO WS-CROSSTAB-FILE-OUT-PATH
+009640     END-IF.
+009641     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "SALESSUM-AUDIT-TRAIL-FILE".
+009642     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+009643       MOVE WS-ENV-PATH-OVERRIDE TO WS-AUDIT-TRAIL-PATH
+009644     END-IF.
+009650     EXIT.
+009660
+
+009661 0150-ARCHIVE-OLD-REPORTS.
+009662* IF A SALES-FILE-OUT OR STATE-FILE-OUT FROM A PRIOR RUN IS
+009663* SITTING AT THESE PATHS, RENAME THEM OUT OF THE WAY BEFORE THIS
+009664* RUN'S OPEN OUTPUT TRUNCATES THEM, SO OLDER RUNS' REPORTS ARE
+009665* STILL AROUND AFTERWARD INSTEAD OF BEING GONE THE MOMENT THIS
+009666* RUN STARTS. A FAILED RENAME JUST MEANS THERE WAS NO PRIOR
+009667* REPORT TO ARCHIVE.
+009668     ACCEPT WS-ARCHIVE-STAMP-DATE FROM DATE.
+009669     ACCEPT WS-ARCHIVE-STAMP-TIME FROM TIME.
+009670     MOVE SPACES TO WS-ARCHIVE-PATH.
+009671     STRING FUNCTION TRIM(WS-SALES-FILE-OUT-PATH)
+009672                 DELIMITED BY SIZE
+009673            "."                   DELIMITED BY SIZE
+009674            FUNCTION TRIM(WS-ARCHIVE-STAMP-DATE)
+                       DELIMITED BY SIZE
+009675            WS-ARCHIVE-STAMP-TIME DELIMITED BY SIZE
+009676       INTO WS-ARCHIVE-PATH.
+009677     CALL "CBL_RENAME_FILE" USING WS-SALES-FILE-OUT-PATH
+009678                                  WS-ARCHIVE-PATH
+009679          RETURNING WS-ARCHIVE-RESULT.
+009680     MOVE SPACES TO WS-ARCHIVE-PATH.
+009681     STRING FUNCTION TRIM(WS-STATE-FILE-OUT-PATH)
+009682                 DELIMITED BY SIZE
+009683            "."                   DELIMITED BY SIZE
+009684            FUNCTION TRIM(WS-ARCHIVE-STAMP-DATE)
+                       DELIMITED BY SIZE
+009685            WS-ARCHIVE-STAMP-TIME DELIMITED BY SIZE
+009686       INTO WS-ARCHIVE-PATH.
+009687     CALL "CBL_RENAME_FILE" USING WS-STATE-FILE-OUT-PATH
+009688                                  WS-ARCHIVE-PATH
+009689          RETURNING WS-ARCHIVE-RESULT.
+009690
+
+009700 1000-INITIALIZE-TABLE.
+009710* INITIALIZE THE SALES ID TABLE:
+009720     PERFORM VARYING WS-ID-SUB FROM 1 BY 1
 009800       UNTIL WS-ID-SUB > 98
 009900          MOVE SPACES TO TABLE-SALES-ID (WS-ID-SUB)
 010000          MOVE ZEROES TO TABLE-SALES-ID-AMOUNT (WS-ID-SUB)
@@ -104,52 +301,160 @@
 010400     PERFORM VARYING WS-STATE-SUB FROM 1 by 1
 010500       UNTIL WS-STATE-SUB > 49
 010600          MOVE spaces to TABLE-STATE (WS-STATE-SUB)
-010700          MOVE zeroes to TABLE-STATE-AMOUNT (WS-STATE-SUB) 
-010800     END-PERFORM.       
-010900     
+010700          MOVE zeroes to TABLE-STATE-AMOUNT (WS-STATE-SUB)
+010800     END-PERFORM.
+010850
+010860* INITIALIZE THE CROSS-TAB TABLE:
+010870     PERFORM VARYING WS-CROSS-SUB FROM 1 BY 1
+010880       UNTIL WS-CROSS-SUB > 149
+010890          MOVE SPACES TO TABLE-CROSS-STATE (WS-CROSS-SUB)
+010895                         TABLE-CROSS-ID (WS-CROSS-SUB)
+010897          MOVE ZEROES TO TABLE-CROSS-AMOUNT (WS-CROSS-SUB)
+010898     END-PERFORM.
+010899
 011000 2000-POPULATE-TABLES.
 011100
-011200* SEARCH SALES TABLE FOR THE SALES ID OR AN ENTRY WITH SPACES:     
+011110* ADD THIS RECORD'S AMOUNT TO THE INPUT CONTROL TOTAL SO THE
+011120* CONTROL REPORT CAN LATER BALANCE IT AGAINST THE SUMMARY FILES:
+011130     ADD SALES-AMOUNT-IN TO WS-INPUT-TOTAL.
+011131     ADD 1 TO WS-RECORD-COUNT-IN.
+011200* SEARCH SALES TABLE FOR THE SALES ID OR AN ENTRY WITH SPACES:
 011300     PERFORM VARYING WS-ID-SUB FROM 1 BY 1
 011400       UNTIL WS-ID-SUB > 98
 011500          OR TABLE-SALES-ID (WS-ID-SUB) = SPACES
 011600          OR TABLE-SALES-ID (WS-ID-SUB) = SALES-ID-IN
 011700     END-PERFORM.
-011800     
-011900* CHECK TO SEE IF THE SALE ID WAS FOUND:      
-012000     IF TABLE-SALES-ID (WS-ID-SUB) = SALES-ID-IN
-012100       ADD SALES-AMOUNT-IN TO TABLE-SALES-ID-AMOUNT (WS-ID-SUB)
-012200     ELSE 
-012300       ADD SALES-AMOUNT-IN TO TABLE-SALES-ID-AMOUNT (WS-ID-SUB)
-012400       MOVE SALES-ID-IN TO TABLE-SALES-ID (WS-ID-SUB).
-012500       
+011710* CHECK FOR SALES ID TABLE OVERFLOW - IF WE RAN OFF THE END OF
+011720* THE TABLE WITHOUT FINDING A MATCH OR AN EMPTY SLOT, THE TABLE
+011730* IS FULL AND THIS SALES ID CANNOT BE ADDED:
+011740     IF WS-ID-SUB > 98
+            AND TABLE-SALES-ID (WS-ID-SUB) NOT = SALES-ID-IN
+            AND TABLE-SALES-ID (WS-ID-SUB) NOT = SPACES
+011750       DISPLAY "SALES ID TABLE FULL - REJECTED ID: " SALES-ID-IN
+011760       ADD 1 TO WS-SALES-ID-REJECTED
+011770     ELSE
+011800
+011900* CHECK TO SEE IF THE SALE ID WAS FOUND:
+012000       IF TABLE-SALES-ID (WS-ID-SUB) = SALES-ID-IN
+012100         ADD SALES-AMOUNT-IN TO TABLE-SALES-ID-AMOUNT (WS-ID-SUB)
+012200       ELSE
+012300         ADD SALES-AMOUNT-IN TO TABLE-SALES-ID-AMOUNT (WS-ID-SUB)
+012400         MOVE SALES-ID-IN TO TABLE-SALES-ID (WS-ID-SUB)
+012410       END-IF
+012420     END-IF.
+012500
 012600* SEARCH STATE TABLE FOR THE STATE ID OR AN ENTRY WITH SPACES:     
 012700     PERFORM VARYING WS-STATE-SUB FROM 1 BY 1 
 012800       UNTIL WS-STATE-SUB > 49
 012900          OR TABLE-STATE (WS-STATE-SUB) = SPACES
 013000          OR TABLE-STATE (WS-STATE-SUB) = SALES-STATE-IN
 013100     END-PERFORM.
-013200     
-013300* CHECK TO SEE IF THE STATE WAS FOUND:      
-013400     IF TABLE-STATE (WS-STATE-SUB) = SALES-STATE-IN
-013500       ADD SALES-AMOUNT-IN TO TABLE-STATE-AMOUNT (WS-STATE-SUB)
-013600     ELSE 
-013700       add SALES-AMOUNT-IN to TABLE-STATE-AMOUNT (WS-STATE-SUB)
-013800       move SALES-STATE-IN to TABLE-STATE (WS-STATE-SUB).     
-013900       
+013110* CHECK FOR STATE TABLE OVERFLOW - IF WE RAN OFF THE END OF THE
+013120* TABLE WITHOUT FINDING A MATCH OR AN EMPTY SLOT, THE TABLE IS
+013130* FULL AND THIS STATE CANNOT BE ADDED:
+013140     IF WS-STATE-SUB > 49
+            AND TABLE-STATE (WS-STATE-SUB) NOT = SALES-STATE-IN
+            AND TABLE-STATE (WS-STATE-SUB) NOT = SPACES
+013150       DISPLAY "STATE TABLE FULL - REJECTED: "
+            SALES-STATE-IN
+013160       ADD 1 TO WS-STATE-REJECTED
+013170     ELSE
+013200
+013300* CHECK TO SEE IF THE STATE WAS FOUND:
+013400       IF TABLE-STATE (WS-STATE-SUB) = SALES-STATE-IN
+013500         ADD SALES-AMOUNT-IN TO TABLE-STATE-AMOUNT (WS-STATE-SUB)
+013600       ELSE
+013700         add SALES-AMOUNT-IN to TABLE-STATE-AMOUNT (WS-STATE-SUB)
+013800         move SALES-STATE-IN to TABLE-STATE (WS-STATE-SUB)
+013810       END-IF
+013820     END-IF.
+013830
+013840* SEARCH CROSS-TAB TABLE FOR THE STATE/SALESPERSON COMBINATION
+013850* OR AN ENTRY WITH SPACES:
+013860     PERFORM VARYING WS-CROSS-SUB FROM 1 BY 1
+013870       UNTIL WS-CROSS-SUB > 149
+013875          OR (TABLE-CROSS-STATE (WS-CROSS-SUB) = SPACES
+013876              AND TABLE-CROSS-ID (WS-CROSS-SUB) = SPACES)
+013880          OR (TABLE-CROSS-STATE (WS-CROSS-SUB) = SALES-STATE-IN
+013881              AND TABLE-CROSS-ID (WS-CROSS-SUB) = SALES-ID-IN)
+013890     END-PERFORM.
+013900* CHECK FOR CROSS-TAB TABLE OVERFLOW:
+013901     IF WS-CROSS-SUB > 149
+            AND NOT (TABLE-CROSS-STATE (WS-CROSS-SUB) = SALES-STATE-IN
+              AND TABLE-CROSS-ID (WS-CROSS-SUB) = SALES-ID-IN)
+            AND NOT (TABLE-CROSS-STATE (WS-CROSS-SUB) = SPACES
+              AND TABLE-CROSS-ID (WS-CROSS-SUB) = SPACES)
+013902       DISPLAY "CROSS-TAB TABLE FULL - REJECTED: "
+            SALES-STATE-IN SALES-ID-IN
+013903       ADD 1 TO WS-CROSS-REJECTED
+013904     ELSE
+013905       IF TABLE-CROSS-STATE (WS-CROSS-SUB) = SALES-STATE-IN
+              AND TABLE-CROSS-ID (WS-CROSS-SUB) = SALES-ID-IN
+013906         ADD SALES-AMOUNT-IN TO TABLE-CROSS-AMOUNT (WS-CROSS-SUB)
+013907       ELSE
+013908         ADD SALES-AMOUNT-IN TO TABLE-CROSS-AMOUNT (WS-CROSS-SUB)
+013909         MOVE SALES-STATE-IN TO TABLE-CROSS-STATE (WS-CROSS-SUB)
+013910         MOVE SALES-ID-IN TO TABLE-CROSS-ID (WS-CROSS-SUB)
+013911       END-IF
+013912     END-IF.
+013990
 014000     READ SALES-FILE-IN
 014100       AT END MOVE 0 TO WS-DATA-SWITCH.
-014200       
-014300 3000-WRITE-SUMMARY-FILES.
+014150
+014160 2500-SORT-SALES-BY-AMOUNT.
+014170* COUNT THE ACTIVE ENTRIES IN THE SALES ID TABLE:
+014180     PERFORM VARYING WS-SORT-COUNT FROM 1 BY 1
+014190       UNTIL WS-SORT-COUNT > 98
+014195          OR TABLE-SALES-ID (WS-SORT-COUNT) = SPACES
+014200     END-PERFORM.
+014210     SUBTRACT 1 FROM WS-SORT-COUNT.
+014220* BUBBLE SORT THE ACTIVE ENTRIES INTO DESCENDING ORDER BY AMOUNT
+014230* SO THE SALES SUMMARY IS RANKED HIGHEST DOLLAR AMOUNT FIRST:
+014240     MOVE 'N' TO WS-SORT-SWITCH.
+014250     PERFORM UNTIL SORT-COMPLETE
+014260       MOVE 'Y' TO WS-SORT-SWITCH
+014270       PERFORM VARYING WS-SORT-SUB1 FROM 1 BY 1
+014280         UNTIL WS-SORT-SUB1 > WS-SORT-COUNT - 1
+014290          IF TABLE-SALES-ID-AMOUNT (WS-SORT-SUB1) <
+              TABLE-SALES-ID-AMOUNT (WS-SORT-SUB1 + 1)
+014300            MOVE TABLE-SALES-ID (WS-SORT-SUB1) TO WS-HOLD-SALES-ID
+014310            MOVE TABLE-SALES-ID-AMOUNT (WS-SORT-SUB1)
+              TO WS-HOLD-SALES-ID-AMOUNT
+014320            MOVE TABLE-SALES-ID (WS-SORT-SUB1 + 1)
+              TO TABLE-SALES-ID (WS-SORT-SUB1)
+014330            MOVE TABLE-SALES-ID-AMOUNT (WS-SORT-SUB1 + 1)
+              TO TABLE-SALES-ID-AMOUNT (WS-SORT-SUB1)
+014340            MOVE WS-HOLD-SALES-ID
+              TO TABLE-SALES-ID (WS-SORT-SUB1 + 1)
+014350            MOVE WS-HOLD-SALES-ID-AMOUNT
+              TO TABLE-SALES-ID-AMOUNT (WS-SORT-SUB1 + 1)
+014360            MOVE 'N' TO WS-SORT-SWITCH
+014370          END-IF
+014380       END-PERFORM
+014390     END-PERFORM.
 014400
-014500* READ THROUGH EACH SALES ID TABLE OCCURENCE AND MOVE TO THE 
+014410 3000-WRITE-SUMMARY-FILES.
+014420
+014500* READ THROUGH EACH SALES ID TABLE OCCURENCE AND MOVE TO THE
 014600* SALES SUMMARY OUTPUT RECORD AND WRITE THE RECORD.
 014700     PERFORM VARYING WS-ID-SUB FROM 1 BY 1
 014800       UNTIL WS-ID-SUB > 98
 014900          OR TABLE-SALES-ID(WS-ID-SUB) = SPACES
 015000       MOVE TABLE-SALES-ID(WS-ID-SUB) TO SALES-ID-OUT
+015010       MOVE 'S' TO WS-LOOKUP-TYPE
+015020       MOVE TABLE-SALES-ID (WS-ID-SUB) TO WS-SALES-ID
+015030       CALL "LOOKUP" USING WS-LOOKUP-FIELDS
+015035       PERFORM 3600-TRACE-CROSS-REFERENCE
+015040       MOVE WS-SALES-NAME TO SALES-NAME-OUT
 015100       MOVE TABLE-SALES-ID-AMOUNT (WS-ID-SUB) TO SALES-ID-AMT-OUT
 015200       WRITE SALES-RECORD-OUT
+015205       ADD 1 TO WS-RECORD-COUNT-OUT
+015210       MOVE TABLE-SALES-ID (WS-ID-SUB) TO COMMISSION-ID-OUT
+015220       MOVE SALES-NAME-OUT TO COMMISSION-NAME-OUT
+015230       MOVE SALES-ID-AMT-OUT TO COMMISSION-SALES-AMT-OUT
+015240       COMPUTE COMMISSION-AMT-OUT =
+              SALES-ID-AMT-OUT * WS-COMMISSION-PCT
+015250       WRITE COMMISSION-RECORD-OUT
 015300       ADD SALES-ID-AMT-OUT  TO WS-SALES-TOTAL
 015400     END-PERFORM.  
 015500
@@ -162,9 +467,82 @@
 016200       MOVE TABLE-STATE-AMOUNT (WS-STATE-SUB) TO STATE-ID-AMT-OUT
 016300       WRITE STATE-RECORD-OUT
 016400       ADD STATE-ID-AMT-OUT TO WS-STATE-TOTAL
-016500     END-PERFORM.               
-016600     
-016700 4000-WRITE-TRAILERS.
-016800* IF YOU WANT EXTRA CREDIT FOR CREATING A TRAILER RECORD, REMOVE 
-016900* EXIT STATEMENT AND INSERT THE EXTRA CREDIT CODE:  
-017000     EXIT.
+016500     END-PERFORM.
+016550
+016560 3500-WRITE-CROSSTAB-FILE.
+016570* READ THROUGH EACH CROSS-TAB TABLE OCCURENCE AND MOVE TO THE
+016580* CROSS-TAB OUTPUT RECORD AND WRITE THE RECORD.
+016590     PERFORM VARYING WS-CROSS-SUB FROM 1 BY 1
+016600       UNTIL WS-CROSS-SUB > 149
+016610          OR TABLE-CROSS-STATE (WS-CROSS-SUB) = SPACES
+016620       MOVE TABLE-CROSS-STATE (WS-CROSS-SUB) TO CROSSTAB-STATE-OUT
+016630       MOVE TABLE-CROSS-ID (WS-CROSS-SUB) TO CROSSTAB-ID-OUT
+016640       MOVE 'S' TO WS-LOOKUP-TYPE
+016650       MOVE TABLE-CROSS-ID (WS-CROSS-SUB) TO WS-SALES-ID
+016660       CALL "LOOKUP" USING WS-LOOKUP-FIELDS
+016670       MOVE WS-SALES-NAME TO CROSSTAB-NAME-OUT
+016680       MOVE TABLE-CROSS-AMOUNT (WS-CROSS-SUB) TO CROSSTAB-AMT-OUT
+016690       WRITE CROSSTAB-RECORD-OUT
+016695     END-PERFORM.
+016696
+016697 3600-TRACE-CROSS-REFERENCE.
+016698* LOOK UP THIS SALES ID IN THE SHARED PERSON CROSS-REFERENCE SO
+016699* THE MATCHING EMPLOYEE NUMBER AND RUG-ORDER CUSTOMER ID, IF ANY,
+016700* CAN BE TRACED. A MISS JUST MEANS THIS SALESPERSON ISN'T ALSO
+016701* AN EMPLOYEE OR CUSTOMER, AND IS NOT AN ERROR.
+016702     MOVE 'X' TO WS-LOOKUP-TYPE
+016703     MOVE 'S' TO WS-XREF-KEY-TYPE
+016704     CALL "LOOKUP" USING WS-LOOKUP-FIELDS
+016705     IF SUCESSFUL-LOOKUP
+016706        DISPLAY "SALES ID " WS-SALES-ID " = EMPLOYEE "
+016707           WS-EMP-NUMBER " / CUSTOMER " WS-CUSTOMER-ID
+016708           " (" WS-XREF-PERSON-NAME ")"
+016709     END-IF.
+016710
+016720 3800-BALANCE-CONTROL-TOTALS.
+016720* COMPARE THE TOTAL DOLLAR AMOUNT READ FROM SALES-FILE-IN AGAINST
+016730* THE SALES SUMMARY AND STATE SUMMARY TOTALS WRITTEN OUT ABOVE.
+016740* IF THE TABLES DID NOT OVERFLOW, ALL THREE TOTALS MUST MATCH.
+016750* PRODUCE A SIMPLE DISPLAY CONTROL REPORT SHOWING THE RESULT:
+016760     DISPLAY "----- SALES CONTROL TOTAL REPORT -----".
+016770     DISPLAY "INPUT FILE TOTAL:        " WS-INPUT-TOTAL.
+016780     DISPLAY "SALES SUMMARY TOTAL:     " WS-SALES-TOTAL.
+016790     DISPLAY "STATE SUMMARY TOTAL:     " WS-STATE-TOTAL.
+016800     COMPUTE WS-BALANCE-DIFF = WS-INPUT-TOTAL - WS-SALES-TOTAL.
+016810     IF WS-BALANCE-DIFF = 0
+016820       DISPLAY "SALES SUMMARY IS IN BALANCE WITH INPUT FILE"
+016830     ELSE
+016840       DISPLAY "*** SALES SUMMARY OUT OF BALANCE BY: "
+016850         WS-BALANCE-DIFF
+016860     END-IF.
+016870     COMPUTE WS-BALANCE-DIFF = WS-INPUT-TOTAL - WS-STATE-TOTAL.
+016880     IF WS-BALANCE-DIFF = 0
+016890       DISPLAY "STATE SUMMARY IS IN BALANCE WITH INPUT FILE"
+016900     ELSE
+016910       DISPLAY "*** STATE SUMMARY OUT OF BALANCE BY: "
+016920         WS-BALANCE-DIFF
+016930     END-IF.
+016940
+017100 4000-WRITE-TRAILERS.
+017310     MOVE "TRL" TO SALES-ID-OUT.
+017315     MOVE SPACES TO SALES-NAME-OUT.
+017320     MOVE WS-SALES-TOTAL TO SALES-ID-AMT-OUT.
+017330     WRITE SALES-RECORD-OUT.
+017340     MOVE "TR" TO STATE-ID-OUT.
+017350     MOVE WS-STATE-TOTAL TO STATE-ID-AMT-OUT.
+017360     WRITE STATE-RECORD-OUT.
+
+017410 4500-WRITE-AUDIT-RECORD.
+017420* APPEND ONE SUMMARY LINE FOR THIS RUN TO THE SHARED OPERATIONS
+017430* AUDIT TRAIL, MIRRORING THE CONTROL TOTAL REPORT ABOVE.
+017440     ACCEPT WS-RUN-TIME FROM TIME.
+017450     MOVE "SALESSUM"         TO AUD-PROGRAM-NAME.
+017460     MOVE WS-RUN-DATE        TO AUD-RUN-DATE.
+017470     MOVE WS-RUN-TIME        TO AUD-RUN-TIME.
+017480     MOVE WS-RECORD-COUNT-IN  TO AUD-RECORDS-READ.
+017490     MOVE WS-RECORD-COUNT-OUT TO AUD-RECORDS-WRITTEN.
+017500     MOVE SPACES             TO AUD-KEY-TOTALS.
+017510     MOVE "SALES="           TO AUD-KEY-TOTALS(1:6).
+017515     MOVE WS-SALES-TOTAL     TO WS-SALES-TOTAL-FORMAT.
+017520     MOVE WS-SALES-TOTAL-FORMAT TO AUD-KEY-TOTALS(7:11).
+017530     WRITE AUDIT-TRAIL-RECORD FROM AUDIT-TRAIL-LINE.
