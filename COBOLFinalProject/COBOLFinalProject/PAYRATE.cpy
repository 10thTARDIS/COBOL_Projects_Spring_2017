@@ -0,0 +1,21 @@
+      * PAYRATE
+      * Shared payroll rate/threshold record, read once at startup by
+      * PAYRPTRB so a tax rate, the overtime rule, or the report
+      * byline can be changed in one control file instead of
+      * recompiling the program. The VALUEs below double as the
+      * historical hardcoded defaults - they stand as-is when no
+      * control file is found at WS-PAYROLL-CONTROL-PATH, same as
+      * this repo's other optional master files (e.g. YTD-MASTER)
+      * fall back to a default state when missing.
+        01 WS-PAYROLL-CONTROL-LINE.
+           05 WS-CTL-STATE-TAX-PCT      PIC 9V9999 VALUE .0600.
+           05 WS-CTL-SSN-MED-PCT        PIC 9V9999 VALUE .0765.
+           05 WS-CTL-LOCAL-TAX-PCT      PIC 9V9999 VALUE .0100.
+           05 WS-CTL-OT-THRESHOLD-HOURS PIC 9(02)  VALUE 40.
+           05 WS-CTL-OT-MULTIPLIER      PIC 9V99   VALUE 1.50.
+           05 WS-CTL-FED-BRACKET-0      PIC 9V9999 VALUE .2000.
+           05 WS-CTL-FED-BRACKET-1      PIC 9V9999 VALUE .1800.
+           05 WS-CTL-FED-BRACKET-2      PIC 9V9999 VALUE .1500.
+           05 WS-CTL-FED-BRACKET-3      PIC 9V9999 VALUE .1200.
+           05 WS-CTL-FED-BRACKET-4      PIC 9V9999 VALUE .1000.
+           05 WS-CTL-REPORT-BYLINE      PIC X(20)  VALUE "RYAN BROOKS".
