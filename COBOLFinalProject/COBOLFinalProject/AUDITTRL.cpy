@@ -0,0 +1,17 @@
+      * AUDITTRL
+      * One-line run record shared by every program that appends to
+      * the operations audit-trail file, so a single record layout is
+      * always used no matter which program wrote the line.
+        01 AUDIT-TRAIL-LINE.
+           05 AUD-PROGRAM-NAME       PIC X(10).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUD-RUN-DATE           PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUD-RUN-TIME           PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUD-RECORDS-READ       PIC ZZZZZZ9.
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUD-RECORDS-WRITTEN    PIC ZZZZZZ9.
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUD-KEY-TOTALS         PIC X(30).
+           05 FILLER                 PIC X(05) VALUE SPACES.
