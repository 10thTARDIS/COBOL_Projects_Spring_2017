@@ -1,16 +1,36 @@
-      * LOOKUP 
+      * LOOKUP
         01 WS-LOOKUP-FIELDS.
           05 WS-LOOKUP-TYPE             PIC X(01).
              88 PRODUCT-LOOKUP                    VALUE 'P'.
              88 SALES-LOOKUP                      VALUE 'S'.
+             88 CUSTOMER-LOOKUP                   VALUE 'C'.
+             88 XREF-LOOKUP                       VALUE 'X'.
              88 INVALID-LOOKUP-TYPE               VALUE 'I'.
              88 INVALID-LOOKUP-KEY                VALUE 'K'.
              88 SUCESSFUL-LOOKUP                  VALUE '0'.
           05 WS-LOOKUP-AREA.
              10 WS-SALES-ID             PIC X(03)    VALUE SPACES.
              10 WS-PRODUCT-ID           PIC X(05)    VALUE SPACES.
+             10 WS-CUSTOMER-ID          PIC X(06)    VALUE SPACES.
              10 WS-SALES-NAME           PIC X(15)    VALUE SPACES.
              10 WS-PRODUCT-NAME         PIC X(10)    VALUE SPACES.
+             10 WS-CUSTOMER-NAME        PIC X(20)    VALUE SPACES.
              10 WS-PRODUCT-PRICE-X      PIC X(07)    VALUE SPACES.
              10 WS-PRODUCT-PRICE REDEFINES
-                WS-PRODUCT-PRICE-X      PIC 9(05)V99.
\ No newline at end of file
+                WS-PRODUCT-PRICE-X      PIC 9(05)V99.
+             10 WS-PRODUCT-STOCK-QTY    PIC 9(05)    VALUE ZEROS.
+             10 WS-PRODUCT-REORDER-PT   PIC 9(05)    VALUE ZEROS.
+             10 WS-PRODUCT-LOW-STOCK-FLAG PIC X(01)  VALUE SPACES.
+                88 PRODUCT-BELOW-REORDER-POINT       VALUE 'Y'.
+      * XREF-LOOKUP TRACES ONE PERSON ACROSS THEIR PAYROLL, CUSTOMER,
+      * AND SALES ID SPACES. SET WS-XREF-KEY-TYPE TO SAY WHICH ONE OF
+      * WS-EMP-NUMBER/WS-CUSTOMER-ID/WS-SALES-ID IS THE SEARCH KEY -
+      * THE OTHER TWO PLUS WS-XREF-PERSON-NAME ARE FILLED IN ON A
+      * SUCCESSFUL LOOKUP. WS-CUSTOMER-ID AND WS-SALES-ID ABOVE ARE
+      * REUSED HERE RATHER THAN DUPLICATED.
+             10 WS-EMP-NUMBER           PIC X(06)    VALUE SPACES.
+             10 WS-XREF-PERSON-NAME     PIC X(20)    VALUE SPACES.
+             10 WS-XREF-KEY-TYPE        PIC X(01)    VALUE SPACES.
+                88 XREF-KEY-IS-EMPLOYEE               VALUE 'E'.
+                88 XREF-KEY-IS-CUSTOMER               VALUE 'C'.
+                88 XREF-KEY-IS-SALES                  VALUE 'S'.
\ No newline at end of file
