@@ -1,5 +1,11 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID LOOKUP as "SalesFile.LOOKUP".
+       PROGRAM-ID. LOOKUP.
+      *NOTE: PREVIOUSLY "PROGRAM-ID. LOOKUP AS ""SalesFile.LOOKUP"".",
+      *WHICH REGISTERED THE CALLABLE ENTRY POINT AS "SalesFile.LOOKUP"
+      *INSTEAD OF "LOOKUP" - MEANING EVERY CALL "LOOKUP" IN THIS
+      *SYSTEM (INCLUDING SALESID-TABLERB'S PRE-EXISTING ONES) NEVER
+      *ACTUALLY RESOLVED AT RUN TIME. DROPPED THE AS CLAUSE SO THE
+      *ENTRY POINT MATCHES EVERY EXISTING CALL "LOOKUP" SITE.
        
       *THIS PROGRAM LOOKS UP SALES OR PRODUCT INFORMATION.
       *IT USES THE COPYBOOK LOOKUP.cpy AS THE PARAMETER LAYOUT
@@ -10,86 +16,636 @@
       *IF THE LOOK UP IS SUCESSFUL.
       *
       *SET THE LOOKUP INDICATOR TO 'P' TO LOOK UP PRODUCT DATA FOR
-      *A PRODUCT-ID.  PRODUCT NAME, PRICE AND RETURN CODE OF '0' 
-      *IS RETURNED IF THE LOOK UP IS SUCESSFUL.
+      *A PRODUCT-ID.  PRODUCT NAME, PRICE, STOCK QUANTITY, REORDER
+      *POINT AND RETURN CODE OF '0' IS RETURNED IF THE LOOK UP IS
+      *SUCESSFUL.  WS-PRODUCT-LOW-STOCK-FLAG IS SET TO 'Y' (88
+      *PRODUCT-BELOW-REORDER-POINT) IF THE STOCK QUANTITY IS BELOW
+      *THE REORDER POINT.
+      *
+      *SET THE LOOKUP INDICATOR TO 'C' TO LOOK UP CUSTOMER DATA FOR
+      *A CUSTOMER-ID.  CUSTOMER NAME AND RETURN CODE OF '0' IS
+      *RETURNED IF THE LOOK UP IS SUCESSFUL.
       *
       *A "K" IS RETURNED IF THE KEY IS NOT FOUND.
-      *AN "I" IS RETURNED IF THE LOOK-UP TYPE IS NOT "S" OR "P".
-       
+      *AN "I" IS RETURNED IF THE LOOK-UP TYPE IS NOT "S", "P" OR "C".
+      *
+      *THE SALES, PRODUCT AND CUSTOMER TABLES ARE NORMALLY LOADED
+      *FROM THE EXTERNAL FILES BELOW (ONE RECORD PER TABLE ENTRY)
+      *THE FIRST TIME LOOKUP IS CALLED IN A RUN.  IF A FILE CANNOT
+      *BE OPENED, THE SMALL BUILT-IN DEFAULT TABLE IS USED INSTEAD
+      *SO THE PROGRAM STILL WORKS WITHOUT THE DATA FILES PRESENT.
+      *SET "LOOKUP-SALES-LOOKUP-FILE"/"LOOKUP-PRODUCT-LOOKUP-FILE"/
+      *"LOOKUP-CUSTOMER-LOOKUP-FILE" IN THE ENVIRONMENT TO POINT AT
+      *A DIFFERENT DATA FILE.
+      *
+      *EACH TABLE IS KEPT IN ASCENDING KEY ORDER AND SEARCHED WITH
+      *SEARCH ALL (BINARY SEARCH).  EVERY LOOK-UP THAT COMES BACK
+      *"NOT FOUND" IS ALSO APPENDED TO THE MISS LOG FILE BELOW SO
+      *BAD KEYS COMING FROM CALLERS CAN BE REVIEWED LATER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LOOKUP-FILE ASSIGN DYNAMIC
+                 WS-SALES-LOOKUP-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-SALES-LOOKUP-FILE-STATUS.
+           SELECT PRODUCT-LOOKUP-FILE ASSIGN DYNAMIC
+                 WS-PRODUCT-LOOKUP-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PRODUCT-LOOKUP-FILE-STATUS.
+           SELECT CUSTOMER-LOOKUP-FILE ASSIGN DYNAMIC
+                 WS-CUSTOMER-LOOKUP-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CUSTOMER-LOOKUP-FILE-STATUS.
+           SELECT LOOKUP-MISS-LOG-FILE ASSIGN DYNAMIC
+                 WS-LOOKUP-MISS-LOG-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LOOKUP-MISS-LOG-STATUS.
+           SELECT XREF-LOOKUP-FILE ASSIGN DYNAMIC
+                 WS-XREF-LOOKUP-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-XREF-LOOKUP-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALES-LOOKUP-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS SALES-LOOKUP-FILE-RECORD.
+       01 SALES-LOOKUP-FILE-RECORD.
+          05 FILE-SALES-ID-KEY              PIC X(03).
+          05 FILE-SALES-NAME                PIC X(15).
+
+       FD  PRODUCT-LOOKUP-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS PRODUCT-LOOKUP-FILE-RECORD.
+       01 PRODUCT-LOOKUP-FILE-RECORD.
+          05 FILE-PRODUCT-ID-KEY            PIC X(05).
+          05 FILE-PRODUCT-NAME              PIC X(10).
+          05 FILE-PRODUCT-PRICE             PIC 9(03)V99.
+          05 FILE-PRODUCT-STOCK-QTY         PIC 9(05).
+          05 FILE-PRODUCT-REORDER-PT        PIC 9(05).
+
+       FD  CUSTOMER-LOOKUP-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS CUSTOMER-LOOKUP-FILE-RECORD.
+       01 CUSTOMER-LOOKUP-FILE-RECORD.
+          05 FILE-CUSTOMER-ID-KEY            PIC X(06).
+          05 FILE-CUSTOMER-NAME              PIC X(20).
+
+       FD  LOOKUP-MISS-LOG-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS LOOKUP-MISS-LOG-RECORD.
+       01 LOOKUP-MISS-LOG-RECORD             PIC X(80).
+
+       FD  XREF-LOOKUP-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS XREF-LOOKUP-FILE-RECORD.
+       01 XREF-LOOKUP-FILE-RECORD.
+          05 FILE-XREF-EMP-NUMBER-KEY       PIC X(06).
+          05 FILE-XREF-CUSTOMER-ID          PIC X(06).
+          05 FILE-XREF-SALES-ID             PIC X(03).
+          05 FILE-XREF-PERSON-NAME          PIC X(20).
+
        WORKING-STORAGE SECTION.
-       
-       01 SALES-LOOKUP-DATA.
+      * FILE PATHS - DEFAULT TO THE PATHS BELOW, BUT CAN BE OVERRIDDEN
+      * AT RUN TIME BY SETTING THE MATCHING ENVIRONMENT VARIABLE
+      * BEFORE STARTING THE PROGRAM (SEE 0050-LOAD-LOOKUP-TABLES):
+       01 WS-FILE-PATHS.
+          05 WS-SALES-LOOKUP-FILE-PATH      PIC X(80)
+             VALUE "C:\Users\Ryan\Desktop\SALESLOOKUP.DAT".
+          05 WS-PRODUCT-LOOKUP-FILE-PATH    PIC X(80)
+             VALUE "C:\Users\Ryan\Desktop\PRODUCTLOOKUP.DAT".
+          05 WS-CUSTOMER-LOOKUP-FILE-PATH   PIC X(80)
+             VALUE "C:\Users\Ryan\Desktop\CUSTOMERLOOKUP.DAT".
+          05 WS-LOOKUP-MISS-LOG-PATH        PIC X(80)
+             VALUE "C:\Users\Ryan\Desktop\LOOKUP-MISSES.LOG".
+          05 WS-XREF-LOOKUP-FILE-PATH       PIC X(80)
+             VALUE "C:\Users\Ryan\Desktop\PERSONXREF.DAT".
+          05 WS-ENV-PATH-OVERRIDE           PIC X(80).
+
+       01 WS-SALES-LOOKUP-FILE-STATUS       PIC X(02).
+          88 SALES-LOOKUP-FILE-OK              VALUE "00".
+          88 END-OF-SALES-LOOKUP-FILE          VALUE "10".
+       01 WS-PRODUCT-LOOKUP-FILE-STATUS     PIC X(02).
+          88 PRODUCT-LOOKUP-FILE-OK            VALUE "00".
+          88 END-OF-PRODUCT-LOOKUP-FILE        VALUE "10".
+       01 WS-CUSTOMER-LOOKUP-FILE-STATUS    PIC X(02).
+          88 CUSTOMER-LOOKUP-FILE-OK           VALUE "00".
+          88 END-OF-CUSTOMER-LOOKUP-FILE       VALUE "10".
+       01 WS-LOOKUP-MISS-LOG-STATUS         PIC X(02).
+          88 LOOKUP-MISS-LOG-OK                VALUE "00".
+       01 WS-XREF-LOOKUP-FILE-STATUS        PIC X(02).
+          88 XREF-LOOKUP-FILE-OK               VALUE "00".
+          88 END-OF-XREF-LOOKUP-FILE            VALUE "10".
+
+       01 WS-MISS-LOG-DATE                  PIC X(08).
+       01 WS-MISS-LOG-LINE.
+          05 WS-MISS-LOG-DATE-OUT           PIC X(08).
+          05 FILLER                         PIC X(01) VALUE SPACES.
+          05 WS-MISS-LOG-TYPE-OUT           PIC X(01).
+          05 FILLER                         PIC X(01) VALUE SPACES.
+          05 WS-MISS-LOG-KEY-OUT            PIC X(06).
+          05 FILLER                         PIC X(53) VALUE SPACES.
+
+       01 WS-TABLES-LOADED                  PIC X(01) VALUE "N".
+          88 LOOKUP-TABLES-LOADED              VALUE "Y".
+
+       01 WS-SALES-LOOKUP-COUNT             PIC 99 VALUE 5.
+       01 WS-PRODUCT-LOOKUP-COUNT           PIC 99 VALUE 5.
+       01 WS-CUSTOMER-LOOKUP-COUNT          PIC 99 VALUE 5.
+       01 WS-XREF-LOOKUP-COUNT              PIC 99 VALUE 5.
+
+      * BUILT-IN DEFAULT DATA - COPIED INTO THE SEARCH TABLES BELOW
+      * ONLY IF THE MATCHING DATA FILE IS NOT AVAILABLE AT RUN TIME.
+       01 WS-DEFAULT-SALES-DATA.
           05 FILLER PIC X(18) VALUE '100ANNE TEAK      '.
           05 FILLER PIC X(18) VALUE '101BARRY CADE     '.
           05 FILLER PIC X(18) VALUE '102BARB DWYER     '.
           05 FILLER PIC X(18) VALUE '103CAM PAYNE      '.
           05 FILLER PIC X(18) VALUE '104MYRA MEINS     '.
-          
-       01 FILLER REDEFINES SALES-LOOKUP-DATA.  
-          05 SALES-LOOKUP-ENTRY OCCURS 99 TIMES.
+
+       01 FILLER REDEFINES WS-DEFAULT-SALES-DATA.
+          05 WS-DEFAULT-SALES-ENTRY OCCURS 5 TIMES.
+             10 WS-DEFAULT-SALES-ID-KEY PIC X(03).
+             10 WS-DEFAULT-SALES-NAME   PIC X(15).
+
+       01 WS-DEFAULT-PRODUCT-DATA.
+          05 FILLER PIC X(30) VALUE '10001SLINKY    003000005000010'.
+          05 FILLER PIC X(30) VALUE '10002CHARGER   014000003000005'.
+          05 FILLER PIC X(30) VALUE '10003BELT      031000002000005'.
+          05 FILLER PIC X(30) VALUE '10004MOP       012000007500015'.
+          05 FILLER PIC X(30) VALUE '10005BASKET    029000004000010'.
+
+       01 FILLER REDEFINES WS-DEFAULT-PRODUCT-DATA.
+          05 WS-DEFAULT-PRODUCT-ENTRY OCCURS 5 TIMES.
+             10 WS-DEFAULT-PRODUCT-ID-KEY PIC X(05).
+             10 WS-DEFAULT-PRODUCT-NAME   PIC X(10).
+             10 WS-DEFAULT-PRODUCT-PRICE  PIC 9(03)V99.
+             10 WS-DEFAULT-PRODUCT-STOCK-QTY  PIC 9(05).
+             10 WS-DEFAULT-PRODUCT-REORDER-PT PIC 9(05).
+
+       01 WS-DEFAULT-CUSTOMER-DATA.
+          05 FILLER PIC X(26) VALUE '100010ANNE TEAK           '.
+          05 FILLER PIC X(26) VALUE '100020BARRY CADE          '.
+          05 FILLER PIC X(26) VALUE '100030BARB DWYER          '.
+          05 FILLER PIC X(26) VALUE '100040CAM PAYNE           '.
+          05 FILLER PIC X(26) VALUE '100050MYRA MEINS          '.
+
+       01 FILLER REDEFINES WS-DEFAULT-CUSTOMER-DATA.
+          05 WS-DEFAULT-CUSTOMER-ENTRY OCCURS 5 TIMES.
+             10 WS-DEFAULT-CUSTOMER-ID-KEY PIC X(06).
+             10 WS-DEFAULT-CUSTOMER-NAME   PIC X(20).
+
+      * SAME FIVE PEOPLE AS THE DEFAULT SALES/CUSTOMER TABLES ABOVE,
+      * TYING TOGETHER AN EMPLOYEE NUMBER, CUSTOMER ID, AND SALES ID
+      * FOR EACH ONE.
+       01 WS-DEFAULT-XREF-DATA.
+          05 FILLER PIC X(35) VALUE '000100100010100ANNE TEAK          '.
+          05 FILLER PIC X(35) VALUE '000200100020101BARRY CADE         '.
+          05 FILLER PIC X(35) VALUE '000300100030102BARB DWYER         '.
+          05 FILLER PIC X(35) VALUE '000400100040103CAM PAYNE          '.
+          05 FILLER PIC X(35) VALUE '000500100050104MYRA MEINS         '.
+
+       01 FILLER REDEFINES WS-DEFAULT-XREF-DATA.
+          05 WS-DEFAULT-XREF-ENTRY OCCURS 5 TIMES.
+             10 WS-DEFAULT-XREF-EMP-NUMBER PIC X(06).
+             10 WS-DEFAULT-XREF-CUSTOMER-ID PIC X(06).
+             10 WS-DEFAULT-XREF-SALES-ID   PIC X(03).
+             10 WS-DEFAULT-XREF-PERSON-NAME PIC X(20).
+
+      * SEARCH TABLES - LOADED EITHER FROM THE DATA FILES OR (ON
+      * OPEN FAILURE) FROM THE DEFAULT DATA ABOVE, KEPT IN ASCENDING
+      * KEY ORDER BY 0060-SORT-LOOKUP-TABLES SO SEARCH ALL CAN
+      * BINARY-SEARCH THEM.
+       01 SALES-LOOKUP-TABLE.
+          05 SALES-LOOKUP-ENTRY OCCURS 1 TO 99 TIMES
+                DEPENDING ON WS-SALES-LOOKUP-COUNT
+                ASCENDING KEY IS SALES-ID-KEY
+                INDEXED BY SALES-LOOKUP-IDX.
              10 SALES-ID-KEY            PIC X(03).
              10 SALES-NAME              PIC X(15).
-             
-       01 PRODUCT-LOOKUP-DATA.
-          05 FILLER PIC X(20) VALUE '10001SLINKY    00300'.
-          05 FILLER PIC X(20) VALUE '10002CHARGER   01400'.
-          05 FILLER PIC X(20) VALUE '10003BELT      03100'.
-          05 FILLER PIC X(20) VALUE '10004MOP       01200'.
-          05 FILLER PIC X(20) VALUE '10005BASKET    02900'.
-          
-       01 FILLER REDEFINES PRODUCT-LOOKUP-DATA.  
-          05 PRODUCT-LOOKUP-ENTRY OCCURS 99 TIMES.
+
+       01 PRODUCT-LOOKUP-TABLE.
+          05 PRODUCT-LOOKUP-ENTRY OCCURS 1 TO 99 TIMES
+                DEPENDING ON WS-PRODUCT-LOOKUP-COUNT
+                ASCENDING KEY IS PRODUCT-ID-KEY
+                INDEXED BY PRODUCT-LOOKUP-IDX.
              10 PRODUCT-ID-KEY          PIC X(05).
-             10 PRODUCT-NAME            PIC X(10).   
+             10 PRODUCT-NAME            PIC X(10).
              10 PRODUCT-PRICE           PIC 9(03)V99.
-             
-       01 TABLE-SUB                     PIC 9 VALUE 0.
+             10 PRODUCT-STOCK-QTY       PIC 9(05).
+             10 PRODUCT-REORDER-PT      PIC 9(05).
+
+       01 CUSTOMER-LOOKUP-TABLE.
+          05 CUSTOMER-LOOKUP-ENTRY OCCURS 1 TO 99 TIMES
+                DEPENDING ON WS-CUSTOMER-LOOKUP-COUNT
+                ASCENDING KEY IS CUSTOMER-ID-KEY
+                INDEXED BY CUSTOMER-LOOKUP-IDX.
+             10 CUSTOMER-ID-KEY         PIC X(06).
+             10 CUSTOMER-NAME           PIC X(20).
+
+      * NOT KEPT IN KEY ORDER LIKE THE TABLES ABOVE SINCE A LOOKUP CAN
+      * BE KEYED BY ANY ONE OF THREE DIFFERENT FIELDS - SEARCHED WITH
+      * A PLAIN PERFORM VARYING INSTEAD OF SEARCH ALL.
+       01 XREF-LOOKUP-TABLE.
+          05 XREF-LOOKUP-ENTRY OCCURS 1 TO 99 TIMES
+                DEPENDING ON WS-XREF-LOOKUP-COUNT
+                INDEXED BY XREF-LOOKUP-IDX.
+             10 XREF-EMP-NUMBER-KEY     PIC X(06).
+             10 XREF-CUSTOMER-ID-KEY    PIC X(06).
+             10 XREF-SALES-ID-KEY       PIC X(03).
+             10 XREF-PERSON-NAME        PIC X(20).
+
+       01 WS-SORT-ENTRY-I                   PIC 99 VALUE 0.
+       01 WS-SORT-ENTRY-J                   PIC 99 VALUE 0.
+       01 WS-XREF-SUB                       PIC 99 VALUE 0.
+       01 WS-XREF-MISS-FLAG                 PIC X(01) VALUE "N".
+          88 THIS-MISS-IS-XREF                 VALUE "Y".
+      * WS-LOOKUP-TYPE DOUBLES AS BOTH THE CALLER'S SELECTOR (S/P/C/X)
+      * ON THE WAY IN AND THE STATUS CODE (0/K/I) ON THE WAY OUT, SO
+      * 0400-LOG-MISS CAN'T TEST IT DIRECTLY - EACH FINDER SAVES THE
+      * ORIGINAL SELECTOR HERE BEFORE OVERWRITING WS-LOOKUP-TYPE.
+       01 WS-LOOKUP-TYPE-SAVE                PIC X(01) VALUE SPACES.
+          88 SAVED-SALES-LOOKUP                 VALUE 'S'.
+          88 SAVED-PRODUCT-LOOKUP               VALUE 'P'.
+          88 SAVED-CUSTOMER-LOOKUP              VALUE 'C'.
+          88 SAVED-XREF-LOOKUP                  VALUE 'X'.
+       01 WS-SORT-SALES-TEMP.
+          05 WS-SORT-SALES-ID-KEY        PIC X(03).
+          05 WS-SORT-SALES-NAME          PIC X(15).
+       01 WS-SORT-PRODUCT-TEMP.
+          05 WS-SORT-PRODUCT-ID-KEY      PIC X(05).
+          05 WS-SORT-PRODUCT-NAME        PIC X(10).
+          05 WS-SORT-PRODUCT-PRICE       PIC 9(03)V99.
+          05 WS-SORT-PRODUCT-STOCK-QTY   PIC 9(05).
+          05 WS-SORT-PRODUCT-REORDER-PT  PIC 9(05).
+       01 WS-SORT-CUSTOMER-TEMP.
+          05 WS-SORT-CUSTOMER-ID-KEY     PIC X(06).
+          05 WS-SORT-CUSTOMER-NAME       PIC X(20).
 
        LINKAGE SECTION.
        copy "LOOKUP.cpy".
 
        PROCEDURE DIVISION USING WS-LOOKUP-FIELDS.
-           
+
+           IF NOT LOOKUP-TABLES-LOADED
+             PERFORM 0050-LOAD-LOOKUP-TABLES
+             SET LOOKUP-TABLES-LOADED TO TRUE
+           END-IF.
+
            DISPLAY "LOOKUP".
       *    DISPLAY WS-LOOKUP-FIELDS.
       *    DISPLAY WS-LOOKUP-TYPE.
-           IF PRODUCT-LOOKUP 
+           IF PRODUCT-LOOKUP
              PERFORM 0200-FIND-PRODUCT
            ELSE
              IF SALES-LOOKUP
                PERFORM 0100-FIND-SALES-NAME
              ELSE
-               MOVE 'I' TO WS-LOOKUP-TYPE.
-
-           GOBACK. 
-           
-       0100-FIND-SALES-NAME.           
-           
-           PERFORM VARYING TABLE-SUB FROM 1 BY 1
-               UNTIL WS-SALES-ID = SALES-ID-KEY(TABLE-SUB)
-                  OR TABLE-SUB > 8
-           END-PERFORM. 
-           
-           IF WS-SALES-ID = SALES-ID-KEY(TABLE-SUB)
-             MOVE SALES-NAME(TABLE-SUB) TO WS-SALES-NAME
-             MOVE '0' to WS-LOOKUP-TYPE
-           ELSE 
-             MOVE 'NOT FOUND' TO WS-SALES-NAME
-             MOVE 'K'         TO WS-LOOKUP-TYPE.
-             
-       0200-FIND-PRODUCT.           
-           
-           PERFORM VARYING TABLE-SUB FROM 1 BY 1
-               UNTIL WS-PRODUCT-ID = PRODUCT-ID-KEY(TABLE-SUB)
-                  OR TABLE-SUB > 8
-           END-PERFORM. 
-           
-           IF WS-PRODUCT-ID = PRODUCT-ID-KEY(TABLE-SUB)
-             MOVE PRODUCT-NAME(TABLE-SUB) TO WS-PRODUCT-NAME
-             MOVE PRODUCT-PRICE(TABLE-SUB) TO WS-PRODUCT-PRICE
-             MOVE '0' to WS-LOOKUP-TYPE
-           ELSE 
-             MOVE 'NOT FOUND' TO WS-PRODUCT-NAME
-             MOVE ZEROS       TO WS-PRODUCT-PRICE
-             MOVE 'K'         TO WS-LOOKUP-TYPE.             
\ No newline at end of file
+               IF CUSTOMER-LOOKUP
+                 PERFORM 0300-FIND-CUSTOMER
+               ELSE
+                 IF XREF-LOOKUP
+                   PERFORM 0500-FIND-XREF
+                 ELSE
+                   MOVE 'I' TO WS-LOOKUP-TYPE.
+
+           GOBACK.
+
+       0050-LOAD-LOOKUP-TABLES.
+      * OVERRIDE THE DEFAULT FILE PATHS IF THE MATCHING ENVIRONMENT
+      * VARIABLE HAS BEEN SET:
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "LOOKUP-SALES-LOOKUP-FILE".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+             MOVE WS-ENV-PATH-OVERRIDE TO WS-SALES-LOOKUP-FILE-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "LOOKUP-PRODUCT-LOOKUP-FILE".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+             MOVE WS-ENV-PATH-OVERRIDE TO WS-PRODUCT-LOOKUP-FILE-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "LOOKUP-CUSTOMER-LOOKUP-FILE".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+             MOVE WS-ENV-PATH-OVERRIDE TO WS-CUSTOMER-LOOKUP-FILE-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "LOOKUP-MISS-LOG-FILE".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+             MOVE WS-ENV-PATH-OVERRIDE TO WS-LOOKUP-MISS-LOG-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "LOOKUP-XREF-FILE".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+             MOVE WS-ENV-PATH-OVERRIDE TO WS-XREF-LOOKUP-FILE-PATH
+           END-IF.
+
+           OPEN INPUT SALES-LOOKUP-FILE.
+           IF SALES-LOOKUP-FILE-OK
+             MOVE 0 TO WS-SALES-LOOKUP-COUNT
+             PERFORM UNTIL END-OF-SALES-LOOKUP-FILE
+                        OR WS-SALES-LOOKUP-COUNT > 98
+               READ SALES-LOOKUP-FILE
+                 AT END
+                   SET END-OF-SALES-LOOKUP-FILE TO TRUE
+                 NOT AT END
+                   ADD 1 TO WS-SALES-LOOKUP-COUNT
+                   MOVE FILE-SALES-ID-KEY TO
+                        SALES-ID-KEY(WS-SALES-LOOKUP-COUNT)
+                   MOVE FILE-SALES-NAME TO
+                        SALES-NAME(WS-SALES-LOOKUP-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE SALES-LOOKUP-FILE
+           ELSE
+             MOVE 5 TO WS-SALES-LOOKUP-COUNT
+             PERFORM VARYING WS-SORT-ENTRY-I FROM 1 BY 1
+                 UNTIL WS-SORT-ENTRY-I > 5
+               MOVE WS-DEFAULT-SALES-ID-KEY(WS-SORT-ENTRY-I) TO
+                    SALES-ID-KEY(WS-SORT-ENTRY-I)
+               MOVE WS-DEFAULT-SALES-NAME(WS-SORT-ENTRY-I) TO
+                    SALES-NAME(WS-SORT-ENTRY-I)
+             END-PERFORM
+           END-IF.
+
+           OPEN INPUT PRODUCT-LOOKUP-FILE.
+           IF PRODUCT-LOOKUP-FILE-OK
+             MOVE 0 TO WS-PRODUCT-LOOKUP-COUNT
+             PERFORM UNTIL END-OF-PRODUCT-LOOKUP-FILE
+                        OR WS-PRODUCT-LOOKUP-COUNT > 98
+               READ PRODUCT-LOOKUP-FILE
+                 AT END
+                   SET END-OF-PRODUCT-LOOKUP-FILE TO TRUE
+                 NOT AT END
+                   ADD 1 TO WS-PRODUCT-LOOKUP-COUNT
+                   MOVE FILE-PRODUCT-ID-KEY TO
+                        PRODUCT-ID-KEY(WS-PRODUCT-LOOKUP-COUNT)
+                   MOVE FILE-PRODUCT-NAME TO
+                        PRODUCT-NAME(WS-PRODUCT-LOOKUP-COUNT)
+                   MOVE FILE-PRODUCT-PRICE TO
+                        PRODUCT-PRICE(WS-PRODUCT-LOOKUP-COUNT)
+                   MOVE FILE-PRODUCT-STOCK-QTY TO
+                        PRODUCT-STOCK-QTY(WS-PRODUCT-LOOKUP-COUNT)
+                   MOVE FILE-PRODUCT-REORDER-PT TO
+                        PRODUCT-REORDER-PT(WS-PRODUCT-LOOKUP-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE PRODUCT-LOOKUP-FILE
+           ELSE
+             MOVE 5 TO WS-PRODUCT-LOOKUP-COUNT
+             PERFORM VARYING WS-SORT-ENTRY-I FROM 1 BY 1
+                 UNTIL WS-SORT-ENTRY-I > 5
+               MOVE WS-DEFAULT-PRODUCT-ID-KEY(WS-SORT-ENTRY-I) TO
+                    PRODUCT-ID-KEY(WS-SORT-ENTRY-I)
+               MOVE WS-DEFAULT-PRODUCT-NAME(WS-SORT-ENTRY-I) TO
+                    PRODUCT-NAME(WS-SORT-ENTRY-I)
+               MOVE WS-DEFAULT-PRODUCT-PRICE(WS-SORT-ENTRY-I) TO
+                    PRODUCT-PRICE(WS-SORT-ENTRY-I)
+               MOVE WS-DEFAULT-PRODUCT-STOCK-QTY(WS-SORT-ENTRY-I) TO
+                    PRODUCT-STOCK-QTY(WS-SORT-ENTRY-I)
+               MOVE WS-DEFAULT-PRODUCT-REORDER-PT(WS-SORT-ENTRY-I) TO
+                    PRODUCT-REORDER-PT(WS-SORT-ENTRY-I)
+             END-PERFORM
+           END-IF.
+
+           OPEN INPUT CUSTOMER-LOOKUP-FILE.
+           IF CUSTOMER-LOOKUP-FILE-OK
+             MOVE 0 TO WS-CUSTOMER-LOOKUP-COUNT
+             PERFORM UNTIL END-OF-CUSTOMER-LOOKUP-FILE
+                        OR WS-CUSTOMER-LOOKUP-COUNT > 98
+               READ CUSTOMER-LOOKUP-FILE
+                 AT END
+                   SET END-OF-CUSTOMER-LOOKUP-FILE TO TRUE
+                 NOT AT END
+                   ADD 1 TO WS-CUSTOMER-LOOKUP-COUNT
+                   MOVE FILE-CUSTOMER-ID-KEY TO
+                        CUSTOMER-ID-KEY(WS-CUSTOMER-LOOKUP-COUNT)
+                   MOVE FILE-CUSTOMER-NAME TO
+                        CUSTOMER-NAME(WS-CUSTOMER-LOOKUP-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE CUSTOMER-LOOKUP-FILE
+           ELSE
+             MOVE 5 TO WS-CUSTOMER-LOOKUP-COUNT
+             PERFORM VARYING WS-SORT-ENTRY-I FROM 1 BY 1
+                 UNTIL WS-SORT-ENTRY-I > 5
+               MOVE WS-DEFAULT-CUSTOMER-ID-KEY(WS-SORT-ENTRY-I) TO
+                    CUSTOMER-ID-KEY(WS-SORT-ENTRY-I)
+               MOVE WS-DEFAULT-CUSTOMER-NAME(WS-SORT-ENTRY-I) TO
+                    CUSTOMER-NAME(WS-SORT-ENTRY-I)
+             END-PERFORM
+           END-IF.
+
+           OPEN INPUT XREF-LOOKUP-FILE.
+           IF XREF-LOOKUP-FILE-OK
+             MOVE 0 TO WS-XREF-LOOKUP-COUNT
+             PERFORM UNTIL END-OF-XREF-LOOKUP-FILE
+                        OR WS-XREF-LOOKUP-COUNT > 98
+               READ XREF-LOOKUP-FILE
+                 AT END
+                   SET END-OF-XREF-LOOKUP-FILE TO TRUE
+                 NOT AT END
+                   ADD 1 TO WS-XREF-LOOKUP-COUNT
+                   MOVE FILE-XREF-EMP-NUMBER-KEY TO
+                        XREF-EMP-NUMBER-KEY(WS-XREF-LOOKUP-COUNT)
+                   MOVE FILE-XREF-CUSTOMER-ID TO
+                        XREF-CUSTOMER-ID-KEY(WS-XREF-LOOKUP-COUNT)
+                   MOVE FILE-XREF-SALES-ID TO
+                        XREF-SALES-ID-KEY(WS-XREF-LOOKUP-COUNT)
+                   MOVE FILE-XREF-PERSON-NAME TO
+                        XREF-PERSON-NAME(WS-XREF-LOOKUP-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE XREF-LOOKUP-FILE
+           ELSE
+             MOVE 5 TO WS-XREF-LOOKUP-COUNT
+             PERFORM VARYING WS-SORT-ENTRY-I FROM 1 BY 1
+                 UNTIL WS-SORT-ENTRY-I > 5
+               MOVE WS-DEFAULT-XREF-EMP-NUMBER(WS-SORT-ENTRY-I) TO
+                    XREF-EMP-NUMBER-KEY(WS-SORT-ENTRY-I)
+               MOVE WS-DEFAULT-XREF-CUSTOMER-ID(WS-SORT-ENTRY-I) TO
+                    XREF-CUSTOMER-ID-KEY(WS-SORT-ENTRY-I)
+               MOVE WS-DEFAULT-XREF-SALES-ID(WS-SORT-ENTRY-I) TO
+                    XREF-SALES-ID-KEY(WS-SORT-ENTRY-I)
+               MOVE WS-DEFAULT-XREF-PERSON-NAME(WS-SORT-ENTRY-I) TO
+                    XREF-PERSON-NAME(WS-SORT-ENTRY-I)
+             END-PERFORM
+           END-IF.
+
+           PERFORM 0060-SORT-LOOKUP-TABLES.
+
+       0060-SORT-LOOKUP-TABLES.
+      * SIMPLE BUBBLE SORT - THE TABLES ARE SMALL (99 ENTRIES MAX)
+      * SO THIS RUNS ONCE PER PROGRAM RUN AND KEEPS SEARCH ALL ABLE
+      * TO BINARY-SEARCH REGARDLESS OF THE ORDER THE DATA FILE
+      * (OR THE DEFAULT TABLE) WAS IN.
+           PERFORM VARYING WS-SORT-ENTRY-I FROM 1 BY 1
+               UNTIL WS-SORT-ENTRY-I > WS-SALES-LOOKUP-COUNT - 1
+             PERFORM VARYING WS-SORT-ENTRY-J FROM 1 BY 1
+                 UNTIL WS-SORT-ENTRY-J >
+                       WS-SALES-LOOKUP-COUNT - WS-SORT-ENTRY-I
+               IF SALES-ID-KEY(WS-SORT-ENTRY-J) >
+                  SALES-ID-KEY(WS-SORT-ENTRY-J + 1)
+                 MOVE SALES-LOOKUP-ENTRY(WS-SORT-ENTRY-J) TO
+                      WS-SORT-SALES-TEMP
+                 MOVE SALES-LOOKUP-ENTRY(WS-SORT-ENTRY-J + 1) TO
+                      SALES-LOOKUP-ENTRY(WS-SORT-ENTRY-J)
+                 MOVE WS-SORT-SALES-TEMP TO
+                      SALES-LOOKUP-ENTRY(WS-SORT-ENTRY-J + 1)
+               END-IF
+             END-PERFORM
+           END-PERFORM.
+
+           PERFORM VARYING WS-SORT-ENTRY-I FROM 1 BY 1
+               UNTIL WS-SORT-ENTRY-I > WS-PRODUCT-LOOKUP-COUNT - 1
+             PERFORM VARYING WS-SORT-ENTRY-J FROM 1 BY 1
+                 UNTIL WS-SORT-ENTRY-J >
+                       WS-PRODUCT-LOOKUP-COUNT - WS-SORT-ENTRY-I
+               IF PRODUCT-ID-KEY(WS-SORT-ENTRY-J) >
+                  PRODUCT-ID-KEY(WS-SORT-ENTRY-J + 1)
+                 MOVE PRODUCT-LOOKUP-ENTRY(WS-SORT-ENTRY-J) TO
+                      WS-SORT-PRODUCT-TEMP
+                 MOVE PRODUCT-LOOKUP-ENTRY(WS-SORT-ENTRY-J + 1) TO
+                      PRODUCT-LOOKUP-ENTRY(WS-SORT-ENTRY-J)
+                 MOVE WS-SORT-PRODUCT-TEMP TO
+                      PRODUCT-LOOKUP-ENTRY(WS-SORT-ENTRY-J + 1)
+               END-IF
+             END-PERFORM
+           END-PERFORM.
+
+           PERFORM VARYING WS-SORT-ENTRY-I FROM 1 BY 1
+               UNTIL WS-SORT-ENTRY-I > WS-CUSTOMER-LOOKUP-COUNT - 1
+             PERFORM VARYING WS-SORT-ENTRY-J FROM 1 BY 1
+                 UNTIL WS-SORT-ENTRY-J >
+                       WS-CUSTOMER-LOOKUP-COUNT - WS-SORT-ENTRY-I
+               IF CUSTOMER-ID-KEY(WS-SORT-ENTRY-J) >
+                  CUSTOMER-ID-KEY(WS-SORT-ENTRY-J + 1)
+                 MOVE CUSTOMER-LOOKUP-ENTRY(WS-SORT-ENTRY-J) TO
+                      WS-SORT-CUSTOMER-TEMP
+                 MOVE CUSTOMER-LOOKUP-ENTRY(WS-SORT-ENTRY-J + 1) TO
+                      CUSTOMER-LOOKUP-ENTRY(WS-SORT-ENTRY-J)
+                 MOVE WS-SORT-CUSTOMER-TEMP TO
+                      CUSTOMER-LOOKUP-ENTRY(WS-SORT-ENTRY-J + 1)
+               END-IF
+             END-PERFORM
+           END-PERFORM.
+
+       0100-FIND-SALES-NAME.
+
+           MOVE WS-LOOKUP-TYPE TO WS-LOOKUP-TYPE-SAVE.
+           SEARCH ALL SALES-LOOKUP-ENTRY
+             AT END
+               MOVE 'NOT FOUND' TO WS-SALES-NAME
+               MOVE 'K'         TO WS-LOOKUP-TYPE
+               PERFORM 0400-LOG-MISS
+             WHEN SALES-ID-KEY(SALES-LOOKUP-IDX) = WS-SALES-ID
+               MOVE SALES-NAME(SALES-LOOKUP-IDX) TO WS-SALES-NAME
+               MOVE '0' TO WS-LOOKUP-TYPE
+           END-SEARCH.
+
+       0200-FIND-PRODUCT.
+
+           MOVE WS-LOOKUP-TYPE TO WS-LOOKUP-TYPE-SAVE.
+           MOVE SPACES TO WS-PRODUCT-LOW-STOCK-FLAG.
+           SEARCH ALL PRODUCT-LOOKUP-ENTRY
+             AT END
+               MOVE 'NOT FOUND' TO WS-PRODUCT-NAME
+               MOVE ZEROS       TO WS-PRODUCT-PRICE
+               MOVE ZEROS       TO WS-PRODUCT-STOCK-QTY
+               MOVE ZEROS       TO WS-PRODUCT-REORDER-PT
+               MOVE 'K'         TO WS-LOOKUP-TYPE
+               PERFORM 0400-LOG-MISS
+             WHEN PRODUCT-ID-KEY(PRODUCT-LOOKUP-IDX) = WS-PRODUCT-ID
+               MOVE PRODUCT-NAME(PRODUCT-LOOKUP-IDX) TO WS-PRODUCT-NAME
+               MOVE PRODUCT-PRICE(PRODUCT-LOOKUP-IDX) TO
+                    WS-PRODUCT-PRICE
+               MOVE PRODUCT-STOCK-QTY(PRODUCT-LOOKUP-IDX) TO
+                    WS-PRODUCT-STOCK-QTY
+               MOVE PRODUCT-REORDER-PT(PRODUCT-LOOKUP-IDX) TO
+                    WS-PRODUCT-REORDER-PT
+               IF PRODUCT-STOCK-QTY(PRODUCT-LOOKUP-IDX) <
+                  PRODUCT-REORDER-PT(PRODUCT-LOOKUP-IDX)
+                 SET PRODUCT-BELOW-REORDER-POINT TO TRUE
+               END-IF
+               MOVE '0' TO WS-LOOKUP-TYPE
+           END-SEARCH.
+
+       0300-FIND-CUSTOMER.
+
+           MOVE WS-LOOKUP-TYPE TO WS-LOOKUP-TYPE-SAVE.
+           SEARCH ALL CUSTOMER-LOOKUP-ENTRY
+             AT END
+               MOVE 'NOT FOUND' TO WS-CUSTOMER-NAME
+               MOVE 'K'         TO WS-LOOKUP-TYPE
+               PERFORM 0400-LOG-MISS
+             WHEN CUSTOMER-ID-KEY(CUSTOMER-LOOKUP-IDX) = WS-CUSTOMER-ID
+               MOVE CUSTOMER-NAME(CUSTOMER-LOOKUP-IDX) TO
+                    WS-CUSTOMER-NAME
+               MOVE '0' TO WS-LOOKUP-TYPE
+           END-SEARCH.
+
+       0500-FIND-XREF.
+      * SEARCHED WITH A PLAIN PERFORM VARYING RATHER THAN SEARCH ALL
+      * SINCE THE SEARCH KEY DEPENDS ON WS-XREF-KEY-TYPE (E/C/S) - THE
+      * TABLE IS NOT KEPT IN ANY ONE OF THE THREE FIELDS' KEY ORDER.
+           MOVE WS-LOOKUP-TYPE TO WS-LOOKUP-TYPE-SAVE.
+           MOVE SPACES TO WS-XREF-PERSON-NAME.
+           PERFORM VARYING WS-XREF-SUB FROM 1 BY 1
+               UNTIL WS-XREF-SUB > WS-XREF-LOOKUP-COUNT
+                  OR (XREF-KEY-IS-EMPLOYEE AND
+                      XREF-EMP-NUMBER-KEY(WS-XREF-SUB)
+                        = WS-EMP-NUMBER)
+                  OR (XREF-KEY-IS-CUSTOMER AND
+                      XREF-CUSTOMER-ID-KEY(WS-XREF-SUB)
+                        = WS-CUSTOMER-ID)
+                  OR (XREF-KEY-IS-SALES AND
+                      XREF-SALES-ID-KEY(WS-XREF-SUB) = WS-SALES-ID)
+           END-PERFORM.
+           IF WS-XREF-SUB > WS-XREF-LOOKUP-COUNT
+             MOVE 'NOT FOUND' TO WS-XREF-PERSON-NAME
+             MOVE 'K'         TO WS-LOOKUP-TYPE
+             SET THIS-MISS-IS-XREF TO TRUE
+             PERFORM 0400-LOG-MISS
+           ELSE
+             MOVE XREF-EMP-NUMBER-KEY(WS-XREF-SUB) TO WS-EMP-NUMBER
+             MOVE XREF-CUSTOMER-ID-KEY(WS-XREF-SUB) TO WS-CUSTOMER-ID
+             MOVE XREF-SALES-ID-KEY(WS-XREF-SUB) TO WS-SALES-ID
+             MOVE XREF-PERSON-NAME(WS-XREF-SUB) TO WS-XREF-PERSON-NAME
+             MOVE '0' TO WS-LOOKUP-TYPE
+           END-IF.
+
+       0400-LOG-MISS.
+      * APPEND A LINE TO THE MISS LOG FOR ANY LOOK-UP KEY NOT FOUND.
+           ACCEPT WS-MISS-LOG-DATE FROM DATE.
+           MOVE SPACES         TO WS-MISS-LOG-LINE.
+           MOVE WS-MISS-LOG-DATE TO WS-MISS-LOG-DATE-OUT.
+           MOVE WS-LOOKUP-TYPE-SAVE TO WS-MISS-LOG-TYPE-OUT.
+           IF THIS-MISS-IS-XREF
+             IF XREF-KEY-IS-EMPLOYEE
+               MOVE WS-EMP-NUMBER TO WS-MISS-LOG-KEY-OUT
+             ELSE
+               IF XREF-KEY-IS-CUSTOMER
+                 MOVE WS-CUSTOMER-ID TO WS-MISS-LOG-KEY-OUT
+               ELSE
+                 MOVE WS-SALES-ID TO WS-MISS-LOG-KEY-OUT
+               END-IF
+             END-IF
+             MOVE "N" TO WS-XREF-MISS-FLAG
+           ELSE
+             IF SAVED-SALES-LOOKUP
+               MOVE WS-SALES-ID TO WS-MISS-LOG-KEY-OUT
+             ELSE
+               IF SAVED-PRODUCT-LOOKUP
+                 MOVE WS-PRODUCT-ID TO WS-MISS-LOG-KEY-OUT
+               ELSE
+                 MOVE WS-CUSTOMER-ID TO WS-MISS-LOG-KEY-OUT.
+           OPEN EXTEND LOOKUP-MISS-LOG-FILE.
+           IF NOT LOOKUP-MISS-LOG-OK
+             CLOSE LOOKUP-MISS-LOG-FILE
+             OPEN OUTPUT LOOKUP-MISS-LOG-FILE
+           END-IF.
+           WRITE LOOKUP-MISS-LOG-RECORD FROM WS-MISS-LOG-LINE.
+           CLOSE LOOKUP-MISS-LOG-FILE.
\ No newline at end of file
