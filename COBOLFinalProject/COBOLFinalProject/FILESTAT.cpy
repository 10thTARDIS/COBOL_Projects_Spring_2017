@@ -0,0 +1,23 @@
+      * FILESTAT
+      * Common input-file status field: the same 00 (success) /
+      * 10 (end of file) / 11-99 (error) breakdown that used to be
+      * copy-pasted into every program that reads a file. COPY this
+      * once per file whose status you want to test, using REPLACING
+      * to give this program's copy of the field and its condition-
+      * names their own names, e.g.:
+      *
+      *     COPY "FILESTAT.cpy" REPLACING
+      *         ==STATUS-FIELD==   BY ==WS-PAYROLL-IN-STATUS==
+      *         ==STATUS-OK==      BY ==PAYROLL-IN-SUCCESSFUL==
+      *         ==STATUS-EOF==     BY ==END-OF-PAYROLL-IN==
+      *         ==STATUS-INVALID== BY ==INVALID-VALUE-IN-FILE==.
+      *
+      * If a file's error codes don't follow the usual 11 THRU 99
+      * range, replace that pseudo-text too, e.g.:
+      *
+      *         ==="11" THRU "99"=== BY ='02' THRU '99'=
+      *
+        01 STATUS-FIELD                PIC X(02).
+           88 STATUS-OK                   VALUE "00".
+           88 STATUS-EOF                  VALUE "10".
+           88 STATUS-INVALID              VALUE "11" THRU "99".
