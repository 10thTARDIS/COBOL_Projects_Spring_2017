@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    W2SUMRB.
+       AUTHOR.        RYAN BROOKS
+      * READS THE YEAR-TO-DATE MASTER BUILT UP BY PAYRPTRB AND PRINTS
+      * A YEAR-END W-2 SUMMARY REPORT, ONE LINE PER EMPLOYEE, WITH
+      * NAME LOOKED UP FROM THE EMPLOYEE MASTER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-MASTER ASSIGN DYNAMIC
+                 WS-YTD-MASTER-PATH
+             organization is line sequential
+             file status is WS-YTD-MASTER-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN DYNAMIC
+                 WS-EMPLOYEE-MASTER-PATH
+             organization is line sequential
+             file status is WS-EMPLOYEE-MASTER-STATUS.
+           SELECT W2-REPORT
+             ASSIGN DYNAMIC WS-W2-REPORT-PATH
+             organization is LINE sequential
+             file status is WS-W2-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  YTD-MASTER
+           RECORDING MODE IS F
+           DATA RECORD IS YTD-MASTER-RECORD.
+       01 YTD-MASTER-RECORD.
+           05  YTD-EMP-NUMBER           PIC X(06).
+           05  YTD-GROSS                PIC 9(07)V99.
+           05  YTD-WITHHELD             PIC 9(07)V99.
+           05  YTD-NET                  PIC 9(07)V99.
+           05  YTD-HOURS                PIC 9(05)V99.
+
+       FD  EMPLOYEE-MASTER
+           RECORDING MODE IS F
+           DATA RECORD IS EMPLOYEE-MASTER-RECORD.
+       01 EMPLOYEE-MASTER-RECORD.
+           05  EMP-NUMBER               PIC X(06).
+           05  EMP-NAME                 PIC X(20).
+           05  EMP-DEPT                 PIC X(04).
+           05  EMP-BANK-ROUTING         PIC X(09).
+           05  EMP-BANK-ACCOUNT         PIC X(12).
+
+       FD  W2-REPORT
+           RECORDING MODE IS F
+           DATA RECORD IS W2-REPORT-RECORD.
+       01 W2-REPORT-RECORD               PIC X(133).
+
+       WORKING-STORAGE SECTION.
+      * FILE PATHS - DEFAULT TO THE PATHS BELOW, BUT CAN BE OVERRIDDEN
+      * AT RUN TIME BY SETTING THE MATCHING ENVIRONMENT VARIABLE
+      * BEFORE STARTING THE PROGRAM (SEE 0500-GET-FILE-PATHS):
+        01 WS-FILE-PATHS.
+           05 WS-YTD-MASTER-PATH        PIC X(80)
+              VALUE "C:\Users\Ryan\Desktop\YTD-MASTER.DAT".
+           05 WS-EMPLOYEE-MASTER-PATH   PIC X(80)
+              VALUE "C:\Users\Ryan\Desktop\EMPLOYEE-MASTER.DAT".
+           05 WS-W2-REPORT-PATH         PIC X(80)
+              VALUE "C:\Users\Ryan\Desktop\W2SUMMARY.rpt".
+           05 WS-ENV-PATH-OVERRIDE      PIC X(80).
+
+      * EMPLOYEE MASTER LOOKUP TABLE - LOADED AT STARTUP
+        01 WS-EMPLOYEE-MASTER-STATUS    pic X(02).
+           88 EMPLOYEE-MASTER-SUCCESSFUL   VALUE "00".
+           88 END-OF-EMPLOYEE-MASTER       VALUE "10".
+        01 WS-EMPLOYEE-COUNT            PIC 9(03) VALUE 0.
+        01 WS-EMP-SUB                   PIC 9(03) VALUE 0.
+        01 EMPLOYEE-TABLE-ENTRY OCCURS 200 TIMES.
+           05 TABLE-EMP-NUMBER          PIC X(06).
+           05 TABLE-EMP-NAME            PIC X(20).
+           05 TABLE-EMP-DEPT            PIC X(04).
+        01 WS-EMP-NAME                  PIC X(20) VALUE SPACES.
+        01 WS-EMP-DEPT                  PIC X(04) VALUE SPACES.
+
+        01 WS-YTD-MASTER-STATUS         pic X(02).
+           88 YTD-MASTER-SUCCESSFUL        VALUE "00".
+           88 END-OF-YTD-MASTER            VALUE "10".
+
+        01 WS-RECORD-COUNT-IN           pic 999 VALUE 0.
+        01 WS-TOTAL-GROSS               pic 9(08)V99 VALUE 0.
+        01 WS-TOTAL-WITHHELD            pic 9(08)V99 VALUE 0.
+        01 WS-TOTAL-NET                 pic 9(08)V99 VALUE 0.
+
+        01 WS-W2-REPORT-STATUS          pic X(02).
+           88 GOOD-W2-REPORT               VALUE "00".
+
+        01 ANY-KEY                      pic X(01).
+
+       01  PAGE-HDG-01.
+           05 PAGE-HDG-01-CC         PIC X(01).
+           05 FILLER                 PIC X(56) VALUE SPACES.
+           05 FILLER                 PIC X(20)
+              VALUE "W-2 YEAR-END SUMMARY".
+           05 FILLER                 PIC X(24) VALUE SPACES.
+           05 FILLER                 PIC X(06) VALUE "PAGE: ".
+           05 PAGE-HDG-01-PAGE       PIC ZZ9.
+       01  PAGE-HDG-02.
+           05 PAGE-HDG-02-CC         PIC X(01).
+           05 FILLER                 PIC X(56) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE "RUN DATE: ".
+           05 PAGE-HDG-02-DATE       PIC XX/XX/XXXX.
+           05 FILLER                 PIC X(56) VALUE SPACES.
+       01  PAGE-HDG-03.
+           05 PAGE-HDG-03-CC         PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 FILLER                 PIC X(08) VALUE "EMP. NUM".
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(20) VALUE "EMPLOYEE NAME".
+           05 FILLER                 PIC X(04) VALUE "DEPT".
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE "YTD GROSS".
+           05 FILLER                 PIC X(06) VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE "YTD WITHHELD".
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(08) VALUE "YTD NET".
+           05 FILLER                 PIC X(05) VALUE SPACES.
+
+       01  DETAIL-LINE-W2.
+           05 DTL-CC                 PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 DTL-EMP-NUM            PIC ZZZZZZ.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 DTL-EMP-NAME           PIC X(20).
+           05 DTL-EMP-DEPT           PIC X(04).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 DTL-YTD-GROSS          PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-YTD-WITHHELD       PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-YTD-NET            PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+
+       01  DETAIL-LINE-LINE.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(115) VALUE ALL "_".
+           05 FILLER                 PIC X(21) VALUE SPACES.
+
+       01  TOTALS-LINE.
+           05 TOTAL-LINE-CC          PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 FILLER                 PIC X(07) VALUE "TOTALS:".
+           05 FILLER                 PIC X(19) VALUE SPACES.
+           05 TOTAL-GROSS            PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 TOTAL-WITHHELD         PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 TOTAL-NET              PIC $ZZ,ZZ9.99.
+
+       01  PAGE-STUFF.
+           05 WS-PAGE-COUNT           PIC 999 VALUE 0.
+           05 WS-LINE-COUNT           PIC 99 VALUE 0.
+
+       01 WS-RUN-DATE                PIC X(08).
+       01 WS-REPORT-RULER.
+          05 FILLER                  PIC X(50)
+             VALUE "----+----1----+----2----+----3----+----4----+----5".
+          05 FILLER                  PIC X(50)
+             VALUE "----+----6----+----7----+----8----+----9----+----0".
+          05 FILLER                  PIC X(44)
+             VALUE "----+----1----+----2----+----3---".
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "W2SUMRB FOR RYAN BROOKS".
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-READ-YTD.
+
+           perform until END-OF-YTD-MASTER
+              perform 3000-CREATE-DETAIL-LINE
+              perform 2000-READ-YTD
+           END-PERFORM.
+
+           perform 9000-CREATE-REPORT-TOTAL-LINE.
+
+           display "RECORDS READ:                " WS-RECORD-COUNT-IN.
+           display "TOTAL GROSS AMOUNT: " WS-TOTAL-GROSS.
+           display "TOTAL WITHHELD:     " WS-TOTAL-WITHHELD.
+           display "TOTAL NET AMOUNT:   " WS-TOTAL-NET.
+
+           close YTD-MASTER
+                 W2-REPORT.
+           display "Press any key to exit.".
+               accept ANY-KEY.
+
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 0500-GET-FILE-PATHS.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE   WS-RUN-DATE TO   PAGE-HDG-02-DATE.
+           OPEN INPUT YTD-MASTER.
+           IF NOT YTD-MASTER-SUCCESSFUL
+              DISPLAY "W2SUMRB: UNABLE TO OPEN YTD-MASTER, STATUS = "
+                  WS-YTD-MASTER-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN OUTPUT W2-REPORT.
+           IF NOT GOOD-W2-REPORT
+              DISPLAY "W2SUMRB: UNABLE TO OPEN W2-REPORT, STATUS = "
+                  WS-W2-REPORT-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           PERFORM 1500-LOAD-EMPLOYEE-TABLE.
+           PERFORM 8000-WRITE-HEADINGS.
+
+       0500-GET-FILE-PATHS.
+      * OVERRIDE THE DEFAULT FILE PATHS IF THE MATCHING ENVIRONMENT
+      * VARIABLE HAS BEEN SET:
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "W2SUMRB-YTD-MASTER".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-YTD-MASTER-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "W2SUMRB-EMPLOYEE-MASTER".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-EMPLOYEE-MASTER-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "W2SUMRB-W2-REPORT".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-W2-REPORT-PATH
+           END-IF.
+
+       1500-LOAD-EMPLOYEE-TABLE.
+      * LOAD THE EMPLOYEE MASTER INTO A WORKING-STORAGE TABLE SO
+      * EACH W-2 LINE CAN SHOW THE EMPLOYEE NAME AND DEPT.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF NOT EMPLOYEE-MASTER-SUCCESSFUL
+              DISPLAY "W2SUMRB: UNABLE TO OPEN EMP MASTER, STATUS = "
+                  WS-EMPLOYEE-MASTER-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           PERFORM UNTIL END-OF-EMPLOYEE-MASTER
+              READ EMPLOYEE-MASTER
+                 AT END
+                    SET END-OF-EMPLOYEE-MASTER TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-EMPLOYEE-COUNT
+                    MOVE EMP-NUMBER of EMPLOYEE-MASTER-RECORD TO
+                         TABLE-EMP-NUMBER (WS-EMPLOYEE-COUNT)
+                    MOVE EMP-NAME of EMPLOYEE-MASTER-RECORD TO
+                         TABLE-EMP-NAME (WS-EMPLOYEE-COUNT)
+                    MOVE EMP-DEPT of EMPLOYEE-MASTER-RECORD TO
+                         TABLE-EMP-DEPT (WS-EMPLOYEE-COUNT)
+              END-READ
+           END-PERFORM.
+           CLOSE EMPLOYEE-MASTER.
+
+       2000-READ-YTD.
+           READ YTD-MASTER
+                AT END
+                   DISPLAY "END OF YTD MASTER"
+                NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT-IN.
+
+       3000-CREATE-DETAIL-LINE.
+           perform 3500-LOOKUP-EMPLOYEE.
+           MOVE YTD-EMP-NUMBER      TO DTL-EMP-NUM.
+           MOVE WS-EMP-NAME         TO DTL-EMP-NAME.
+           MOVE WS-EMP-DEPT         TO DTL-EMP-DEPT.
+           MOVE YTD-GROSS           TO DTL-YTD-GROSS.
+           MOVE YTD-WITHHELD        TO DTL-YTD-WITHHELD.
+           MOVE YTD-NET             TO DTL-YTD-NET.
+
+           compute WS-TOTAL-GROSS    = WS-TOTAL-GROSS + YTD-GROSS.
+           compute WS-TOTAL-WITHHELD = WS-TOTAL-WITHHELD + YTD-WITHHELD.
+           compute WS-TOTAL-NET      = WS-TOTAL-NET + YTD-NET.
+
+           add 1 to WS-LINE-COUNT.
+           if WS-LINE-COUNT > 50
+              PERFORM 8000-WRITE-HEADINGS.
+
+           write W2-REPORT-RECORD from DETAIL-LINE-W2
+             after advancing 01 lines.
+
+       3500-LOOKUP-EMPLOYEE.
+      * SEARCH THE IN-MEMORY EMPLOYEE TABLE LOADED AT STARTUP.
+           MOVE SPACES TO WS-EMP-NAME.
+           MOVE SPACES TO WS-EMP-DEPT.
+           PERFORM VARYING WS-EMP-SUB FROM 1 BY 1
+              UNTIL WS-EMP-SUB > WS-EMPLOYEE-COUNT
+                 OR TABLE-EMP-NUMBER (WS-EMP-SUB) = YTD-EMP-NUMBER
+           END-PERFORM.
+           IF WS-EMP-SUB > WS-EMPLOYEE-COUNT
+              MOVE "*** UNKNOWN EMPLOYEE ***" TO WS-EMP-NAME
+           ELSE
+              MOVE TABLE-EMP-NAME (WS-EMP-SUB) TO WS-EMP-NAME
+              MOVE TABLE-EMP-DEPT (WS-EMP-SUB) TO WS-EMP-DEPT
+           END-IF.
+
+       8000-WRITE-HEADINGS.
+           add 1 to WS-PAGE-COUNT.
+           move WS-PAGE-COUNT TO PAGE-HDG-01-PAGE.
+           WRITE W2-REPORT-RECORD FROM WS-REPORT-RULER
+             after advancing page.
+           WRITE W2-REPORT-RECORD
+            FROM PAGE-HDG-01 after advancing 01 LINES.
+           WRITE W2-REPORT-RECORD
+            FROM PAGE-HDG-02 after advancing 01 LINES.
+           WRITE W2-REPORT-RECORD
+            FROM PAGE-HDG-03 AFTER ADVANCING 02 LINES.
+           MOVE 4 TO WS-LINE-COUNT.
+
+       9000-CREATE-REPORT-TOTAL-LINE.
+           MOVE WS-TOTAL-GROSS    TO TOTAL-GROSS.
+           MOVE WS-TOTAL-WITHHELD TO TOTAL-WITHHELD.
+           MOVE WS-TOTAL-NET      TO TOTAL-NET.
+           write W2-REPORT-RECORD from DETAIL-LINE-LINE
+             AFTER ADVANCING 01 LINES.
+           write W2-REPORT-RECORD from TOTALS-LINE
+            AFTER ADVANCING 02 LINES.
+           write W2-REPORT-RECORD from WS-REPORT-RULER
+             after advancing 02 LINES.
