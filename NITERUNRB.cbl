@@ -0,0 +1,70 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    NITERUNRB.
+000300 AUTHOR.        RYAN BROOKS
+000400
+000500* NIGHTLY BATCH JOB STREAM.  CHAINS THE PAYROLL/SALES PIPELINE
+000600* THAT USED TO BE STARTED BY HAND, ONE STEP AT A TIME:
+000700*     1) PAYRPTRB  (PROGRAM-ID PAYRPTRB)
+000800*     2) SALESID-TABLERB (PROGRAM-ID SALESSUM)
+000900*     3) REPORTSRB (PROGRAM-ID MATHSHPS)
+001000* CALCPYRB USED TO RUN AS STEP 1, BUT IT ONLY EVER DUPLICATED THE
+001010* GROSS/STATE/SSN-MED/LOCAL/FEDERAL/NET MATH THAT PAYRPTRB ALREADY
+001020* DOES AGAINST ITS OWN FILE PAIR, AND THE TWO COPIES HAD ALREADY
+001030* DRIFTED APART.  CALCPYRB HAS BEEN RETIRED; PAYRPTRB IS NOW THE
+001040* ONLY PAYROLL CALCULATION STEP IN THE CHAIN.
+001100* EACH STEP NOW SETS RETURN-CODE TO 16 AND RETURNS EARLY IF IT
+001200* CAN'T OPEN ITS MAIN INPUT FILE.  THIS DRIVER CHECKS
+001300* RETURN-CODE AFTER EVERY STEP AND STOPS THE CHAIN AS SOON AS A
+001400* STEP FAILS, THE WAY A JCL JOB STREAM STOPS ON A BAD CONDITION
+001500* CODE, INSTEAD OF PLOWING ON INTO STEPS THAT DEPEND ON A
+001600* PREVIOUS STEP'S OUTPUT.
+001700*
+001800* EACH CALLED PROGRAM MUST BE COMPILED AND LINKED AS A CALLABLE
+001900* SUBPROGRAM AND VISIBLE ON COB_LIBRARY_PATH (OR IN THE CURRENT
+002000* DIRECTORY) WHEN THIS DRIVER IS RUN.
+002100
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 01 WS-STEP-NAME             PIC X(20).
+002800 01 WS-STEP-RETURN-CODE      PIC S9(04) VALUE 0.
+002900
+003000 PROCEDURE DIVISION.
+003100 0000-MAINLINE.
+003200     DISPLAY "NITERUNRB: NIGHTLY JOB STREAM START".
+003300
+004100     MOVE "PAYRPTRB"     TO WS-STEP-NAME.
+004200     CALL "PAYRPTRB".
+004300     PERFORM 0100-CHECK-STEP.
+004400     IF WS-STEP-RETURN-CODE NOT = 0
+004500        GOBACK
+004600     END-IF.
+004700
+004800     MOVE "SALESSUM"     TO WS-STEP-NAME.
+004900     CALL "SALESSUM".
+005000     PERFORM 0100-CHECK-STEP.
+005100     IF WS-STEP-RETURN-CODE NOT = 0
+005200        GOBACK
+005300     END-IF.
+005400
+005500     MOVE "MATHSHPS"     TO WS-STEP-NAME.
+005600     CALL "MATHSHPS".
+005700     PERFORM 0100-CHECK-STEP.
+005800     IF WS-STEP-RETURN-CODE NOT = 0
+005900        GOBACK
+006000     END-IF.
+006100
+006200     DISPLAY "NITERUNRB: NIGHTLY JOB STREAM COMPLETE".
+006300     GOBACK.
+006400
+006500 0100-CHECK-STEP.
+006600     MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+006700     IF WS-STEP-RETURN-CODE NOT = 0
+006800        DISPLAY "NITERUNRB: " WS-STEP-NAME
+006900            " FAILED, RETURN-CODE = " WS-STEP-RETURN-CODE
+007000        DISPLAY "NITERUNRB: JOB STREAM STOPPED"
+007100     ELSE
+007200        DISPLAY "NITERUNRB: " WS-STEP-NAME " COMPLETE"
+007300     END-IF.
