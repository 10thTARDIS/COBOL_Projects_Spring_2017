@@ -2,42 +2,158 @@
 000200 program-id. BRBTLRB.
 000300 author. RYAN BROOKS.
 000400
-000500 data division.
-000600 working-storage section.
-000700 01 USR-INPUT   pic 99  VALUE 99.
-000800 01 BOTTLES      pic 99.
-000900 01 COUNTER     pic 99.
-001000 01 ANY-KEY      PIC X(01).
-001100
-001200 procedure division.
-001300*Prompt for number of bottles
-001400     display "How many bottles are you counting down?".
-001500     display "Enter a number between 1 and 99: ".
-001600     accept USR-INPUT.
-001700     display "".
-001800*Set the correct number of bottles
-001900     set BOTTLES to USR-INPUT.
-002000     set COUNTER to BOTTLES.
-002100*Write the song
-002200*I know I could have done everything without four displays,
-002300*but it was easier for me to follow the logic this way.
-002400     perform until COUNTER equals 1
-002500         display BOTTLES " bottles of beer on the wall, " with no advancing
-002600         display BOTTLES " bottles of beer."
-002700         set BOTTLES = BOTTLES - 1
-002800         display "Take 1 down, pass it around, " with no advancing
-002900         display BOTTLES " bottles of beer on the wall..."
-003000         display ""
-003100         set COUNTER = BOTTLES 
-003200     end-perform.
-003300*Write final verse
-003400     display "1 bottle of beer on the wall," with no advancing.
-003500     display "1 bottle of beer,".
-003600     display "Take 1 down, pass it around, " with no advancing.
-003700     display "no more bottles of beer on the wall...".
-003800     display "Time to B Double E Double R U-N, BEER RUN!".
-003900     display "".
-004000*Prompt for exit
-004100     display "Press any key to exit."
-004200         accept ANY-KEY.
-004300     goback.
+000500*Normally run interactively (prompts for a bottle count and
+000600*displays the song).  Pass the starting bottle count as a
+000700*command-line argument to run unattended instead -- batch mode
+000800*skips the ACCEPT/prompt/"press any key" steps and writes the
+000900*verses to the sequential output file below so this can be
+001000*kicked off from a scheduled batch job like our other batch
+001100*programs.  Set "BRBTLRB-OUTPUT-FILE" in the environment to
+001200*point the batch output at a different file.
+001300
+001400 environment division.
+001500 input-output section.
+001600 file-control.
+001700     select BOTTLES-OUTPUT-FILE assign dynamic
+001800           WS-BOTTLES-OUTPUT-PATH
+001900       organization is line sequential
+002000       file status is WS-BOTTLES-OUTPUT-STATUS.
+002100
+002200 data division.
+002300 file section.
+002400
+002500 FD  BOTTLES-OUTPUT-FILE
+002600     recording mode is F
+002700     data record is BOTTLES-OUTPUT-RECORD.
+002800 01 BOTTLES-OUTPUT-RECORD           pic X(80).
+002900
+003000 working-storage section.
+003100* BATCH OUTPUT FILE PATH - DEFAULTS TO THE PATH BELOW, BUT CAN
+003200* BE OVERRIDDEN AT RUN TIME BY SETTING BRBTLRB-OUTPUT-FILE IN
+003300* THE ENVIRONMENT BEFORE STARTING THE PROGRAM (SEE 0300-RUN-
+003400* BATCH):
+003500 01 WS-BOTTLES-OUTPUT-PATH   pic X(80)
+003600    VALUE "C:\Users\Ryan\Desktop\BOTTLES-OUTPUT.TXT".
+003700 01 WS-ENV-PATH-OVERRIDE     pic X(80).
+003800 01 WS-BOTTLES-OUTPUT-STATUS pic X(02).
+003900    88 BOTTLES-OUTPUT-OK               VALUE "00".
+004000
+004100 01 WS-CMD-ARG-COUNT  pic 9(02) VALUE 0.
+004200 01 WS-CMD-ARG-VALUE  pic X(02) VALUE SPACES.
+004300 01 WS-BATCH-MODE     pic X(01) VALUE 'N'.
+004400    88 BATCH-MODE                       VALUE 'Y'.
+004500
+004600 01 USR-INPUT   pic 99  VALUE 99.
+004700 01 BOTTLES      pic 99.
+004800 01 COUNTER     pic 99.
+004900 01 ANY-KEY      PIC X(01).
+005000
+005100 procedure division.
+005200 0000-MAINLINE.
+005300     PERFORM 0050-CHECK-BATCH-MODE.
+005400     IF BATCH-MODE
+005500       PERFORM 0300-RUN-BATCH
+005600     ELSE
+005700       PERFORM 0100-RUN-INTERACTIVE
+005800     END-IF.
+005900     goback.
+006000
+006100 0050-CHECK-BATCH-MODE.
+006200*If a command-line argument was passed, use it as the starting
+006300*bottle count and run unattended instead of prompting:
+006400     ACCEPT WS-CMD-ARG-COUNT FROM ARGUMENT-NUMBER.
+006500     IF WS-CMD-ARG-COUNT > 0
+006600       DISPLAY 1 UPON ARGUMENT-NUMBER
+006700       ACCEPT WS-CMD-ARG-VALUE FROM ARGUMENT-VALUE
+006750*A ONE-DIGIT ARGUMENT COMES BACK LEFT-JUSTIFIED/SPACE-PADDED
+006760*(E.G. "5 "); RIGHT-JUSTIFY AND ZERO-FILL IT SO A NUMERIC MOVE
+006770*INTO USR-INPUT DOESN'T PICK UP AN EMBEDDED SPACE:
+006780       IF WS-CMD-ARG-VALUE(2:1) = SPACE
+006790         MOVE WS-CMD-ARG-VALUE(1:1) TO WS-CMD-ARG-VALUE(2:1)
+006795         MOVE '0' TO WS-CMD-ARG-VALUE(1:1)
+006796       END-IF
+006800       MOVE WS-CMD-ARG-VALUE TO USR-INPUT
+006900       SET BATCH-MODE TO TRUE
+007000     END-IF.
+007100
+007200 0100-RUN-INTERACTIVE.
+007300*Prompt for number of bottles
+007400     display "How many bottles are you counting down?".
+007500     display "Enter a number between 1 and 99: ".
+007600     accept USR-INPUT.
+007700     display "".
+007800*Set the correct number of bottles
+007900     set BOTTLES to USR-INPUT.
+008000     set COUNTER to BOTTLES.
+008100*Write the song
+008200*I know I could have done everything without four displays,
+008300*but it was easier for me to follow the logic this way.
+008400     perform until COUNTER = 1
+008500         display BOTTLES " bottles of beer on the wall, "
+008550             with no advancing
+008600         display BOTTLES " bottles of beer."
+008700         compute BOTTLES = BOTTLES - 1
+008800         display "Take 1 down, pass it around, " with no advancing
+008900         display BOTTLES " bottles of beer on the wall..."
+009000         display ""
+009100         set COUNTER TO BOTTLES
+009200     end-perform.
+009300*Write final verse
+009400     display "1 bottle of beer on the wall," with no advancing.
+009500     display "1 bottle of beer,".
+009600     display "Take 1 down, pass it around, " with no advancing.
+009700     display "no more bottles of beer on the wall...".
+009800     display "Time to B Double E Double R U-N, BEER RUN!".
+009900     display "".
+010000*Prompt for exit
+010100     display "Press any key to exit."
+010200         accept ANY-KEY.
+010300
+010400 0300-RUN-BATCH.
+010500*Same song, written to the output file instead of the terminal,
+010600*and with no ACCEPTs so this can run unattended:
+010700     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+010800          "BRBTLRB-OUTPUT-FILE".
+010900     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+011000       MOVE WS-ENV-PATH-OVERRIDE TO WS-BOTTLES-OUTPUT-PATH
+011100     END-IF.
+011200
+011300     OPEN OUTPUT BOTTLES-OUTPUT-FILE.
+011310     IF NOT BOTTLES-OUTPUT-OK
+011320       DISPLAY "BRBTLRB: UNABLE TO OPEN OUTPUT, STATUS = "
+011330           WS-BOTTLES-OUTPUT-STATUS
+011340       MOVE 16 TO RETURN-CODE
+011350       GOBACK
+011360     END-IF.
+011400     set BOTTLES to USR-INPUT.
+011500     set COUNTER to BOTTLES.
+011550     perform until COUNTER = 1
+011600         MOVE SPACES TO BOTTLES-OUTPUT-RECORD
+011650         MOVE BOTTLES TO BOTTLES-OUTPUT-RECORD(1:2)
+011700         MOVE " bottles of beer on the wall, "
+011750             TO BOTTLES-OUTPUT-RECORD(3:30)
+011800         MOVE BOTTLES TO BOTTLES-OUTPUT-RECORD(33:2)
+011850         MOVE " bottles of beer." TO BOTTLES-OUTPUT-RECORD(35:17)
+011900         WRITE BOTTLES-OUTPUT-RECORD
+012000         compute BOTTLES = BOTTLES - 1
+012100         MOVE SPACES TO BOTTLES-OUTPUT-RECORD
+012150         MOVE "Take 1 down, pass it around, "
+012200             TO BOTTLES-OUTPUT-RECORD(1:29)
+012250         MOVE BOTTLES TO BOTTLES-OUTPUT-RECORD(30:2)
+012300         MOVE " bottles of beer on the wall..."
+012350             TO BOTTLES-OUTPUT-RECORD(32:31)
+012400         WRITE BOTTLES-OUTPUT-RECORD
+012600         set COUNTER TO BOTTLES
+012700     end-perform.
+012800     MOVE "1 bottle of beer on the wall, 1 bottle of beer."
+012900         TO BOTTLES-OUTPUT-RECORD.
+013000     WRITE BOTTLES-OUTPUT-RECORD.
+013100     MOVE "Take 1 down, pass it around, no more bottles of beer"
+013200         TO BOTTLES-OUTPUT-RECORD.
+013300     WRITE BOTTLES-OUTPUT-RECORD.
+013400     MOVE " on the wall..." TO BOTTLES-OUTPUT-RECORD.
+013500     WRITE BOTTLES-OUTPUT-RECORD.
+013600     MOVE "Time to B Double E Double R U-N, BEER RUN!"
+013700         TO BOTTLES-OUTPUT-RECORD.
+013800     WRITE BOTTLES-OUTPUT-RECORD.
+013900     CLOSE BOTTLES-OUTPUT-FILE.
