@@ -10,59 +10,184 @@
 001000 INPUT-OUTPUT SECTION.
 001100 FILE-CONTROL.
 001200 select SHAPE-FILE-IN
-001300   assign to "C:\Users\Ryan\Desktop\MATHSHPS.txt"
-001400*  assign to "C:\Users\call1\MATHSHPS-BIG.txt" 
-001500*  assign to "C:\Users\call1\MATHSHPS-BIGGER.txt"          
+001300   assign dynamic WS-SHAPE-FILE-IN-PATH
+001400*  DEFAULT PATH IS SET IN WORKING-STORAGE; SET THE MATCHING
+001500*  ENVIRONMENT VARIABLE TO POINT AT A DIFFERENT INPUT FILE
+001510*  (E.G. THE OLD "MATHSHPS-BIG.txt"/"MATHSHPS-BIGGER.txt" TEST
+001520*  FILES) INSTEAD OF EDITING THIS SELECT -- SEE
+001530*  XXXX-GET-FILE-PATHS.
 001600   organization is line sequential
 001700   file status is WS-SHAPE-FILE-IN-STATUS.
-001800   
+001800
 001900 SELECT SHAPE-FILE-OUT
-002000   ASSIGN To "C:\Users\Ryan\Desktop\MATHSHPSOUT.dat"
+002000   ASSIGN DYNAMIC WS-SHAPE-FILE-OUT-PATH
 002100   organization is line sequential
 002200   file status is WS-SHAPE-FILE-OUT-STATUS.
-002300   
+002300
 002400 SELECT SHAPE-REPORT
-002500   ASSIGN To "C:\Users\Ryan\Desktop\SHAPERPT1.rpt"
+002500   ASSIGN DYNAMIC WS-SHAPE-REPORT-PATH
 002600   organization is LINE sequential
-002700   file status is WS-SHAPE-REPORT-STATUS.         
-002800
+002700   file status is WS-SHAPE-REPORT-STATUS.
+
+002710 SELECT CUSTOMER-MASTER
+002720   ASSIGN DYNAMIC WS-CUSTOMER-MASTER-PATH
+002730   organization is line sequential
+002740   file status is WS-CUSTOMER-MASTER-STATUS.
+
+002750 SELECT AUDIT-TRAIL-FILE
+002760   ASSIGN DYNAMIC WS-AUDIT-TRAIL-PATH
+002770   organization is line sequential
+002780   file status is WS-AUDIT-TRAIL-STATUS.
+
+002790 SELECT REJECT-LISTING-FILE
+002791   ASSIGN DYNAMIC WS-REJECT-LISTING-PATH
+002792   organization is line sequential
+002793   file status is WS-REJECT-LISTING-STATUS.
+
 002900 DATA DIVISION.
 003000 FILE SECTION.
-003100 FD  SHAPE-FILE-IN                                    
-003200     RECORDING MODE IS F  
-003300     DATA RECORD IS SHAPE-REC-IN.                  
-003400 01 SHAPE-REC-IN               PIC X(21).
+003100 FD  SHAPE-FILE-IN
+003200     RECORDING MODE IS F
+003300     DATA RECORD IS SHAPE-REC-IN.
+003400 01 SHAPE-REC-IN               PIC X(30).
 003500 
 003600 FD  SHAPE-FILE-OUT                                   
 003700     RECORDING MODE IS F  
 003800     DATA RECORD IS SHAPE-REC-OUT.                  
-003900 01 SHAPE-REC-OUT              PIC X(39).
-004000 
+003900 01 SHAPE-REC-OUT              PIC X(50).
+004000
 004100 FD  SHAPE-REPORT
 004200     RECORDING MODE IS F
-004300     DATA RECORD IS SHAPE-REPORT-RECORD.                  
+004300     DATA RECORD IS SHAPE-REPORT-RECORD.
 004400 01 SHAPE-REPORT-RECORD        PIC X(133).
-004500 
+004410
+004420 FD  CUSTOMER-MASTER
+004430     RECORDING MODE IS F
+004440     DATA RECORD IS CUSTOMER-MASTER-RECORD.
+004450 01 CUSTOMER-MASTER-RECORD.
+004460     05  CUST-MASTER-NUMBER       PIC X(06).
+004470     05  CUST-MASTER-NAME         PIC X(20).
+004480
+004490 FD  AUDIT-TRAIL-FILE
+004492     RECORDING MODE IS F
+004494     DATA RECORD IS AUDIT-TRAIL-RECORD.
+004496 01 AUDIT-TRAIL-RECORD           PIC X(80).
+
+004497 FD  REJECT-LISTING-FILE
+004498     RECORDING MODE IS F
+004499     DATA RECORD IS REJECT-LISTING-RECORD.
+004500 01 REJECT-LISTING-RECORD        PIC X(80).
+004500
 004600 working-storage section.
+004610* FILE PATHS - DEFAULT TO THE PATHS BELOW, BUT CAN BE OVERRIDDEN
+004620* AT RUN TIME BY SETTING THE MATCHING ENVIRONMENT VARIABLE
+004630* BEFORE STARTING THE PROGRAM (SEE XXXX-GET-FILE-PATHS):
+004640 01 WS-FILE-PATHS.
+004650    05 WS-SHAPE-FILE-IN-PATH    PIC X(80)
+             VALUE "C:\Users\Ryan\Desktop\MATHSHPS.txt".
+004660    05 WS-SHAPE-FILE-OUT-PATH   PIC X(80)
+             VALUE "C:\Users\Ryan\Desktop\MATHSHPSOUT.dat".
+004670    05 WS-SHAPE-REPORT-PATH     PIC X(80)
+             VALUE "C:\Users\Ryan\Desktop\SHAPERPT1.rpt".
+004680    05 WS-CUSTOMER-MASTER-PATH  PIC X(80)
+             VALUE "C:\Users\Ryan\Desktop\CUSTOMER-MASTER.DAT".
+004685    05 WS-AUDIT-TRAIL-PATH      PIC X(80)
+             VALUE "C:\Users\Ryan\Desktop\OPS-AUDIT-TRAIL.LOG".
+004687    05 WS-REJECT-LISTING-PATH   PIC X(80)
+             VALUE "C:\Users\Ryan\Desktop\SHAPERPT1-REJECTS.LOG".
+004690    05 WS-ENV-PATH-OVERRIDE     PIC X(80).
 004700 01  CALCULATED-SHAPES-RECORD.
 004800     05 SHAPE-TYPE             PIC X(10).
 004900     05 SIZE-1                 PIC 9(03).
 005000     05 SIZE-2                 PIC 9(03).
 005100     05 SQ-FT-PRICE            PIC 9(03)V99.
+005110     05 CUST-NUMBER            PIC X(06).
+005115* CURRENCY THE CUSTOMER'S PRICE/SQ-FT-PRICE ABOVE ARE QUOTED IN
+005116* (E.G. "USD", "CAD", "MXN") - SEE XXXX-LOOKUP-CURRENCY-RATE.
+005117* BLANK (RECORDS WRITTEN BEFORE THIS FIELD EXISTED) DEFAULTS TO
+005118* USD IN XXXX-VALIDATE-SHAPE-RECORD.
+005119     05 SHAPE-CURRENCY-CODE    PIC X(03).
 005200     05 CALCULATED-FIELDS-OUT.
 005300        10 AREA-OUT            PIC 9(06)V99.
 005400        10 PERIMETER-OUT       PIC 9(04).
 005500        10 PRICE-OUT           PIC 9(06)V99.
-005600     
+005600
+005610* PRICE-OUT CONVERTED TO USD (SEE XXXX-LOOKUP-CURRENCY-RATE), SO
+005620* FILE/SHAPE-TYPE TOTALS CAN BE SUMMED ACROSS ORDERS PLACED IN
+005630* DIFFERENT CURRENCIES. DETAIL LINE PRICES STAY IN THE ORDER'S
+005640* OWN CURRENCY; ONLY THE TOTALS BELOW ARE IN USD.
+005650 01  WS-PRICE-USD               PIC 9(06)V99.
 005700 01  WS-CALCULATION-FIELDS.
-005800     05 WS-RECORD-COUNT-IN      PIC 9(02).
-005900     05 WS-RECORD-COUNT-OUT     PIC 9(02).
+005800     05 WS-RECORD-COUNT-IN      PIC 9(07).
+005900     05 WS-RECORD-COUNT-OUT     PIC 9(07).
 006000     05 WS-TOTAL-FILE-COST      PIC 9(08)V99.
 006100     05 WS-TOTAL-FILE-AREA      PIC 9(08)V99.
 006200     05 WS-TOTAL-FILE-PERIMETER PIC 9(06)V99.
-006300     05 WS-PAGE-COUNT           PIC 999.
+006300     05 WS-PAGE-COUNT           PIC 9(04).
 006400     05 WS-LINE-COUNT           PIC 99.
+006410     05 WS-RECORDS-REJECTED     PIC 9(07).
+006420*
+006430 01  WS-VALID-RECORD-SW         PIC X(01) VALUE "Y".
+006440     88 VALID-SHAPE-RECORD         VALUE "Y".
+006445     88 INVALID-SHAPE-RECORD       VALUE "N".
+006447 01  WS-REJECT-REASON           PIC X(32) VALUE SPACES.
+006450*
+006460* PI IS KEPT AS A NAMED CONSTANT SO CIRCLE AREA/PERIMETER HAS
+006470* ONE PLACE TO GET ITS VALUE FROM.
+006480 01  WS-PI                      PIC 9V99999 VALUE 3.14159.
+006481*
+006482* VOLUME PRICING TIERS: OVER 200 SQ FT SAVES 10%, OVER 100 SQ FT
+006483* SAVES 5%. KEPT AS NAMED MULTIPLIERS SO THE DISCOUNT MATH IS ONE
+006484* COMPUTE STATEMENT (PRICE-OUT * PCT) RATHER THAN A SUBTRACTION.
+006485 01  WS-VOL-DISCOUNT-HIGH-PCT   PIC 9V999 VALUE 0.900.
+006486 01  WS-VOL-DISCOUNT-LOW-PCT    PIC 9V999 VALUE 0.950.
+006490*
+006491 01  WS-SHAPE-TYPE-COUNT        PIC 9(02) VALUE 0.
+006492 01  WS-SHAPE-TYPE-SUB          PIC 9(02) VALUE 0.
+006493 01  SHAPE-TYPE-TOTAL-TABLE.
+006494     05 SHAPE-TYPE-TOTAL-ENTRY OCCURS 20 TIMES.
+006495        10 TABLE-SHAPE-TYPE      PIC X(10).
+006496        10 TABLE-SHAPE-COUNT     PIC 9(06).
+006497        10 TABLE-SHAPE-AREA      PIC 9(08)V99.
+006498        10 TABLE-SHAPE-PERIMETER PIC 9(06)V99.
+006499        10 TABLE-SHAPE-COST      PIC 9(08)V99.
 006500*
+006501 01  WS-CUSTOMER-MASTER-STATUS pic X(02).
+006502     88 CUSTOMER-MASTER-SUCCESSFUL   VALUE "00".
+006503     88 END-OF-CUSTOMER-MASTER       VALUE "10".
+006504 01  WS-CUSTOMER-COUNT          PIC 9(03) VALUE 0.
+006505 01  WS-CUSTOMER-SUB            PIC 9(03) VALUE 0.
+006506 01  CUSTOMER-TABLE.
+006507     05 CUSTOMER-TABLE-ENTRY OCCURS 100 TIMES.
+006508        10 TABLE-CUST-NUMBER     PIC X(06).
+006509        10 TABLE-CUST-NAME       PIC X(20).
+006510*
+006511* SALES TAX APPLIED TO THE FILE'S TOTAL PRICE (AFTER VOLUME
+006512* DISCOUNTS) AT THE END OF THE REPORT, NOT PER DETAIL LINE.
+006513 01  WS-SALES-TAX-PCT           PIC 9V999 VALUE 0.070.
+006514 01  WS-TOTAL-FILE-TAX          PIC 9(08)V99 VALUE 0.
+006515 01  WS-TOTAL-FILE-GRAND-TOTAL  PIC 9(08)V99 VALUE 0.
+006516*
+006517* CURRENCY CONVERSION TABLE - RATE TO MULTIPLY A PRICE IN
+006518* SHAPE-CURRENCY-CODE BY TO GET USD, SO ORDERS PLACED IN
+006519* DIFFERENT CURRENCIES CAN BE SUMMED TOGETHER ON THE FILE/SHAPE
+006520* TYPE TOTALS. KEPT AS A SMALL BAKED-IN TABLE, THE SAME WAY
+006521* LOOKUP.cpy KEEPS ITS DEFAULT SALES/PRODUCT/CUSTOMER DATA, SINCE
+006522* THERE IS NO LIVE EXCHANGE-RATE FEED - AN UNRECOGNIZED CODE
+006523* FALLS BACK TO A RATE OF 1.0000 (TREATED AS USD).
+006524 01  WS-CURRENCY-RATE-DATA.
+006525     05 FILLER PIC X(08) VALUE "USD10000".
+006526     05 FILLER PIC X(08) VALUE "CAD07400".
+006527     05 FILLER PIC X(08) VALUE "MXN05900".
+006528     05 FILLER PIC X(08) VALUE "EUR11000".
+006529 01  FILLER REDEFINES WS-CURRENCY-RATE-DATA.
+006530     05 WS-CURRENCY-RATE-ENTRY OCCURS 4 TIMES.
+006531        10 WS-CURRENCY-CODE-KEY     PIC X(03).
+006532        10 WS-CURRENCY-RATE-TO-USD  PIC 9V9999.
+006533 01  WS-CURRENCY-COUNT          PIC 9(02) VALUE 4.
+006534 01  WS-CURRENCY-SUB            PIC 9(02) VALUE 0.
+006535 01  WS-CURRENT-RATE-TO-USD     PIC 9V9999 VALUE 1.0000.
+006536*
 006600* STD PAGES ARE 133 CHARACTERS, SO THE SUM OF PIC CLAUSE
 006700* LENGHTS SHOULD ADD UP TO 133, OR THE WIDTH OF THE REPORT
 006800* STD OF THE ORGANIZATION. THE HEADING TEXT IS USUALLY CENTERED.
@@ -70,9 +195,9 @@
 007000     05 PAGE-HDG-01-CC         PIC X(01).
 007100     05 FILLER                 PIC X(60) VALUE "Ryan Brooks".    
 007200     05 FILLER                 PIC X(12) VALUE "SHAPE REPORT".
-007300     05 FILLER                 PIC X(30) VALUE SPACES.
+007300     05 FILLER                 PIC X(29) VALUE SPACES.
 007400     05 FILLER                 PIC X(06) VALUE "PAGE: ".
-007500     05 PAGE-HDG-01-PAGE       PIC ZZ9.   
+007500     05 PAGE-HDG-01-PAGE       PIC ZZZ9.
 007600 01  PAGE-HDG-02.
 007700     05 PAGE-HDG-02-CC         PIC X(01).
 007800     05 FILLER                 PIC X(56) VALUE SPACES.
@@ -92,8 +217,10 @@
 009200     05 FILLER                 PIC X(10) VALUE SPACES.
 009300     05 FILLER                 PIC X(09) VALUE "PERIMETER". 
 009400     05 FILLER                 PIC X(13) VALUE SPACES.
-009500     05 FILLER                 PIC X(05) VALUE "PRICE".                                                                                                                                                                                           
-009600     05 FILLER                 PIC X(15) VALUE SPACES.  
+009500     05 FILLER                 PIC X(05) VALUE "PRICE".
+009550     05 FILLER                 PIC X(01) VALUE SPACES.
+009560     05 FILLER                 PIC X(03) VALUE "CUR".
+009570     05 FILLER                 PIC X(11) VALUE SPACES.
 009700     05 FILLER                 PIC X(15) VALUE "PRICE SQ/FT".
 009800     05 FILLER                 PIC X(20) VALUE SPACES.
 009900     
@@ -101,20 +228,26 @@
 010100     05 DTL-CC                 PIC X(01).
 010200     05 FILLER                 PIC X(09) VALUE SPACES.
 010300     05 DTL-SHAPE              PIC X(10).
-010400     05 FILLER                 PIC X(10) VALUE SPACES.
+010400     05 FILLER                 PIC X(05) VALUE SPACES.
 010500     05 DTL-SHAPE-SIZE-1       PIC ZZ9.
-010600     05 FILLER                 PIC X(10) VALUE SPACES.
+010600     05 FILLER                 PIC X(05) VALUE SPACES.
 010700     05 DTL-SHAPE-SIZE-2       PIC ZZ9.
-010800     05 FILLER                 PIC X(10) VALUE SPACES.
+010800     05 FILLER                 PIC X(05) VALUE SPACES.
 010900     05 DTL-SHAPE-AREA         PIC ZZZ,ZZ9.
-011000     05 FILLER                 PIC X(10) VALUE SPACES.
+011000     05 FILLER                 PIC X(05) VALUE SPACES.
 011100     05 DTL-SHAPE-PERIMETER    PIC ZZZ,ZZ9.
-011200     05 FILLER                 PIC X(10) VALUE SPACES.
+011200     05 FILLER                 PIC X(05) VALUE SPACES.
 011300     05 DTL-SHAPE-PRICE        PIC Z,ZZZ,ZZZ.99.
-011400     05 FILLER                 PIC X(10) VALUE SPACES.
+011310     05 FILLER                 PIC X(01) VALUE SPACES.
+011320     05 DTL-CURRENCY-CODE      PIC X(03).
+011330     05 FILLER                 PIC X(01) VALUE SPACES.
 011500     05 DTL-SQ-FT-PRICE        PIC Z,ZZZ,ZZZ.99.
-011600     05 FILLER                 PIC X(10) VALUE SPACES.
-011700     
+011510     05 FILLER                 PIC X(03) VALUE SPACES.
+011520     05 DTL-CUSTOMER-NUMBER    PIC X(06).
+011530     05 FILLER                 PIC X(02) VALUE SPACES.
+011540     05 DTL-CUSTOMER-NAME      PIC X(20).
+011600     05 FILLER                 PIC X(08) VALUE SPACES.
+011700
 011800 01  DETAIL-LINE-LINE. 
 011900     05 FILLER                 PIC X(10) VALUE SPACES.
 012000     05 FILLER                 PIC X(115) VALUE ALL "_".
@@ -125,29 +258,79 @@
 012500 01  TOTALS-LINE.
 012600     05 TOTAL-LINE-CC          PIC X(01).
 012700     05 FILLER                 PIC X(09) VALUE SPACES.
-012800     05 FILLER                 PIC X(11) VALUE "FILE TOTALS".
-012900     05 FILLER                 PIC X(06) VALUE SPACES.
+012800     05 FILLER                 PIC X(17)
+012810        VALUE "FILE TOTALS (USD)".
 013000     05 FILLER                 PIC X(14) VALUE "RECORD COUNT: ".
-013100     05 TOTAL-LINE-COUNT       PIC Z,ZZ9.
-013200     05 FILLER                 PIC X(07) VALUE SPACES.
+013100     05 TOTAL-LINE-COUNT       PIC ZZZ,ZZ9.
+013200     05 FILLER                 PIC X(05) VALUE SPACES.
 013300     05 TOTAL-LINE-AREA        PIC ZZ,ZZZ,ZZ9.
 013400     05 FILLER                 PIC X(10) VALUE SPACES.
 013500     05 TOTAL-LINE-PERIMETER   PIC ZZZ,ZZ9.
 013600     05 FILLER                 PIC X(08) VALUE SPACES.
-013700     05 TOTAL-LINE-PRICE       PIC $$$,ZZZ,ZZ9.99.
-013800                                                                  
-013900 
-014000 01  WS-SHAPE-FILE-IN-STATUS   pic X(02).
-014100     88 SHAPE-FILE-IN-SUCCESSFUL         VALUE "00".
-014200     88 END-OF-SHAPE-FILE                VALUE "10".
-014300     88 INVALID-SHAPE-IN-FILE            VALUE "11" THRU "99".
+013700     05 TOTAL-LINE-PRICE       PIC $$$,$$$,$$9.99.
+013800
+013801 01  SALES-TAX-LINE.
+013802     05 SALES-TAX-CC           PIC X(01).
+013803     05 FILLER                 PIC X(09) VALUE SPACES.
+013804     05 FILLER                 PIC X(18)
+013804        VALUE "SALES TAX (USD): ".
+013805     05 SALES-TAX-AMOUNT       PIC $$$,$$$,$$9.99.
+013806     05 FILLER                 PIC X(05) VALUE SPACES.
+013807     05 FILLER                 PIC X(20)
+013807        VALUE "GRAND TOTAL (USD): ".
+013808     05 SALES-TAX-GRAND-TOTAL  PIC $$$,$$$,$$9.99.
+013809*
+013810 01  SHAPE-TYPE-HDG-LINE.
+013820     05 SHAPE-TYPE-HDG-CC      PIC X(01).
+013830     05 FILLER                 PIC X(09) VALUE SPACES.
+013840     05 FILLER                 PIC X(27)
+013850        VALUE "SHAPE TYPE SUBTOTALS (USD)".
+013860*
+013870 01  SHAPE-TYPE-TOTALS-LINE.
+013880     05 SHAPE-TYPE-TOTAL-CC    PIC X(01).
+013890     05 FILLER                 PIC X(09) VALUE SPACES.
+013900     05 SHAPE-TYPE-TOTAL-TYPE  PIC X(10).
+013910     05 FILLER                 PIC X(04) VALUE SPACES.
+013920     05 FILLER                 PIC X(07) VALUE "COUNT: ".
+013930     05 SHAPE-TYPE-TOTAL-COUNT PIC ZZZ,ZZ9.
+013940     05 FILLER                 PIC X(04) VALUE SPACES.
+013950     05 SHAPE-TYPE-TOTAL-AREA  PIC ZZ,ZZZ,ZZ9.
+013960     05 FILLER                 PIC X(04) VALUE SPACES.
+013970     05 SHAPE-TYPE-TOTAL-PERIM PIC ZZZ,ZZ9.
+013980     05 FILLER                 PIC X(04) VALUE SPACES.
+013990     05 SHAPE-TYPE-TOTAL-COST  PIC $$$,$$$,$$9.99.
+013995*
+014000 COPY "FILESTAT.cpy" REPLACING
+014010     ==STATUS-FIELD==   BY ==WS-SHAPE-FILE-IN-STATUS==
+014020     ==STATUS-OK==      BY ==SHAPE-FILE-IN-SUCCESSFUL==
+014030     ==STATUS-EOF==     BY ==END-OF-SHAPE-FILE==
+014040     ==STATUS-INVALID== BY ==INVALID-SHAPE-IN-FILE==.
 014400     88 SHAPE-FILE-NOT-READY             VALUE "01" THRU "99".
 014500     
 014600 01  WS-SHAPE-FILE-OUT-STATUS  pic X(02).
 014700     88 GOOD-SHAPE-FILE-WRITE            VALUE "00".
 014800 01  WS-SHAPE-REPORT-STATUS    pic X(02).
 014900     88 GOOD-SHAPE-REPORT                VALUE "00".           
-015000 
+015000
+014910* OPERATIONS AUDIT TRAIL - SAME SHARED LOG THAT PAYRPTRB
+014920* AND SALESID-TABLERB APPEND A RUN SUMMARY TO.
+014930 01  WS-AUDIT-TRAIL-STATUS      pic X(02).
+014940     88 GOOD-AUDIT-TRAIL-WRITE          VALUE "00".
+014945 01  WS-REJECT-LISTING-STATUS   pic X(02).
+014946     88 GOOD-REJECT-LISTING-WRITE       VALUE "00".
+014950 01  WS-RUN-TIME                PIC 9(08) VALUE 0.
+014960 COPY "AUDITTRL.cpy".
+014962* SHARED PERSON CROSS-REFERENCE LOOKUP - TRACES THE CUSTOMER ON
+014964* THIS ORDER BACK TO AN EMPLOYEE NUMBER AND SALES ID, IF ANY.
+014966 COPY "LOOKUP.cpy".
+014970* USED BY XXXX-ARCHIVE-OLD-REPORT TO RENAME LAST RUN'S
+014972* SHAPE-REPORT OUT OF THE WAY BEFORE THIS RUN'S OPEN OUTPUT
+014974* TRUNCATES IT, SO OLDER REPORTS SURVIVE PAST THE RUN THAT MADE
+014976* THEM.
+014978 01 WS-ARCHIVE-STAMP-DATE     PIC X(08) VALUE SPACES.
+014980 01 WS-ARCHIVE-STAMP-TIME     PIC 9(08) VALUE 0.
+014982 01 WS-ARCHIVE-PATH           PIC X(80) VALUE SPACES.
+014984 01 WS-ARCHIVE-RESULT         PIC 9(09) COMP-5 VALUE 0.
 015100 01 WS-RUN-DATE                PIC X(08).
 015200 01 WS-RULER                   PIC X(39)
 015300    VALUE "----+----1----+----2----+----3----+----".
@@ -167,38 +350,132 @@
 016700     PERFORM XXXX-READ-SHAPES.
 016800     
 016900     perform until END-OF-SHAPE-FILE
-017000       perform XXXX-CALCULATE-FIELDS
-017100       perform XXXX-WRITE-SHAPES-RECORD
-017200       perform XXXX-CREATE-DETAIL-LINE
+017000       perform XXXX-VALIDATE-SHAPE-RECORD
+017010       if VALID-SHAPE-RECORD
+017020         perform XXXX-CALCULATE-FIELDS
+017025         perform XXXX-UPDATE-SHAPE-TYPE-TOTALS
+017030         perform XXXX-WRITE-SHAPES-RECORD
+017040         perform XXXX-CREATE-DETAIL-LINE
+017050       end-if
 017300       perform XXXX-READ-SHAPES
 017400     END-PERFORM.
-017500     
+017500
 017600     write SHAPE-REC-OUT from WS-RULER.
 017700     perform XXXX-CREATE-REPORT-TOTAL-LINE.
 017800     move WS-TOTAL-FILE-COST to WS-COST-OUT.
-017900     
+017900
 018000     display " FILE COST      : " WS-COST-OUT.
 018100     display " RECORDS READ   : " WS-RECORD-COUNT-IN.
+018150     display " RECORDS REJECTED: " WS-RECORDS-REJECTED.
 018200     display " RECORDS WRITTEN: " WS-RECORD-COUNT-OUT.
 018300     display "END OF SHAPERPT".
-018400     
+018400
+018450     PERFORM XXXX-WRITE-AUDIT-RECORD.
 018500     close SHAPE-FILE-IN
 018600           SHAPE-FILE-OUT
-018700           SHAPE-REPORT.
+018700           SHAPE-REPORT
+018750           AUDIT-TRAIL-FILE
+018760           REJECT-LISTING-FILE.
 018800   goback.
-018900       
+018900
+
+018905 XXXX-VALIDATE-SHAPE-RECORD.
+018906* REJECT RECORDS WITH BAD DIMENSIONS OR PRICE INSTEAD OF LETTING
+018907* GARBAGE FLOW INTO THE AREA/PERIMETER/PRICE CALCULATIONS. EACH
+018907* REJECT IS ALSO WRITTEN TO REJECT-LISTING-FILE SO THE LISTING
+018907* SURVIVES AFTER THIS RUN'S CONSOLE OUTPUT IS GONE.
+018908     SET VALID-SHAPE-RECORD TO TRUE.
+018908* RECORDS WRITTEN BEFORE SHAPE-CURRENCY-CODE EXISTED READ IN AS
+018908* SPACES - TREAT THOSE AS USD RATHER THAN REJECTING THEM.
+018908     IF SHAPE-CURRENCY-CODE = SPACES
+018908        MOVE "USD" TO SHAPE-CURRENCY-CODE
+018908     END-IF.
+018909     IF SIZE-1 = 0
+018911        SET INVALID-SHAPE-RECORD TO TRUE
+018912        DISPLAY "REJECTED - BAD SIZE-1: " WS-RECORD-COUNT-IN
+018912        MOVE "REJECTED - BAD SIZE-1: " TO WS-REJECT-REASON
+018912        PERFORM XXXX-WRITE-REJECT-LISTING
+018913     END-IF.
+018914     IF SHAPE-TYPE = "RECTANGLE" OR "TRIANGLE"
+018915        IF SIZE-2 = 0
+018916           SET INVALID-SHAPE-RECORD TO TRUE
+018917           DISPLAY "REJECTED - BAD SIZE-2: " WS-RECORD-COUNT-IN
+018917           MOVE "REJECTED - BAD SIZE-2: " TO WS-REJECT-REASON
+018917           PERFORM XXXX-WRITE-REJECT-LISTING
+018918        END-IF
+018919     END-IF.
+018921     IF SQ-FT-PRICE = 0
+018922        SET INVALID-SHAPE-RECORD TO TRUE
+018923        DISPLAY "REJECTED - BAD PRICE: " WS-RECORD-COUNT-IN
+018923        MOVE "REJECTED - BAD PRICE: " TO WS-REJECT-REASON
+018923        PERFORM XXXX-WRITE-REJECT-LISTING
+018924     END-IF.
+018925     IF INVALID-SHAPE-RECORD
+018926        ADD 1 TO WS-RECORDS-REJECTED
+018927     END-IF.
+
+018928 XXXX-WRITE-REJECT-LISTING.
+018929     MOVE SPACES TO REJECT-LISTING-RECORD.
+018930     STRING WS-REJECT-REASON   DELIMITED BY SIZE
+018931            WS-RECORD-COUNT-IN DELIMITED BY SIZE
+018932       INTO REJECT-LISTING-RECORD.
+018933     WRITE REJECT-LISTING-RECORD.
+
 019000 XXXX-CALCULATE-FIELDS.
-019100     COMPUTE AREA-OUT      = SIZE-1 * SIZE-2.
-019200     COMPUTE PERIMETER-OUT = (SIZE-1 * 2) + (SIZE-2 * 2).
+019010* AREA AND PERIMETER FORMULAS DEPEND ON SHAPE-TYPE. SQUARE USES
+019020* ONLY SIZE-1 (SIDE); CIRCLE TREATS SIZE-1 AS THE RADIUS;
+019030* TRIANGLE TREATS SIZE-1/SIZE-2 AS BASE/HEIGHT OF A RIGHT
+019040* TRIANGLE AND FIGURES PERIMETER FROM THE PYTHAGOREAN HYPOTENUSE.
+019050* UNRECOGNIZED/BLANK SHAPE-TYPE FALLS BACK TO THE ORIGINAL
+019060* RECTANGLE FORMULA.
+019070     EVALUATE SHAPE-TYPE
+019080        WHEN "RECTANGLE"
+019090           COMPUTE AREA-OUT      = SIZE-1 * SIZE-2
+019100           COMPUTE PERIMETER-OUT = (SIZE-1 * 2) + (SIZE-2 * 2)
+019110        WHEN "SQUARE"
+019120           COMPUTE AREA-OUT      = SIZE-1 * SIZE-1
+019130           COMPUTE PERIMETER-OUT = SIZE-1 * 4
+019140        WHEN "CIRCLE"
+019150           COMPUTE AREA-OUT      = WS-PI * SIZE-1 * SIZE-1
+019160           COMPUTE PERIMETER-OUT = 2 * WS-PI * SIZE-1
+019170        WHEN "TRIANGLE"
+019180           COMPUTE AREA-OUT      = 0.5 * SIZE-1 * SIZE-2
+019190           COMPUTE PERIMETER-OUT = SIZE-1 + SIZE-2 +
+019195               FUNCTION SQRT ((SIZE-1 * SIZE-1) +
+019196                              (SIZE-2 * SIZE-2))
+019200        WHEN OTHER
+019210           COMPUTE AREA-OUT      = SIZE-1 * SIZE-2
+019220           COMPUTE PERIMETER-OUT = (SIZE-1 * 2) + (SIZE-2 * 2)
+019230     END-EVALUATE.
 019300     COMPUTE PRICE-OUT     = AREA-OUT * SQ-FT-PRICE.
+019310     PERFORM XXXX-APPLY-VOLUME-DISCOUNT.
+019320     PERFORM XXXX-LOOKUP-CURRENCY-RATE.
+019330     COMPUTE WS-PRICE-USD  = PRICE-OUT * WS-CURRENT-RATE-TO-USD.
 019400     compute WS-TOTAL-FILE-COST
-019500                           = WS-TOTAL-FILE-COST + PRICE-OUT.
+019500                           = WS-TOTAL-FILE-COST + WS-PRICE-USD.
 019600     compute WS-TOTAL-FILE-AREA
 019700                           = WS-TOTAL-FILE-AREA + AREA-OUT.
 019800     compute WS-TOTAL-FILE-PERIMETER
 019900                           = WS-TOTAL-FILE-PERIMETER +
 020000                             PERIMETER-OUT. 
-020100     
+020100
+
+020110 XXXX-APPLY-VOLUME-DISCOUNT.
+020120* LARGER ORDERS GET A BREAK ON PRICE: OVER 200 SQ FT KNOCKS 10%
+020130* OFF, OVER 100 SQ FT KNOCKS 5% OFF, ANYTHING SMALLER PAYS FULL
+020140* PRICE. THE DISCOUNTED PRICE IS WHAT FLOWS INTO THE FILE/REPORT
+020150* TOTALS AND THE OUTPUT RECORD.
+020160     EVALUATE TRUE
+020170        WHEN AREA-OUT > 200
+020180           COMPUTE PRICE-OUT =
+020190                   PRICE-OUT * WS-VOL-DISCOUNT-HIGH-PCT
+020191        WHEN AREA-OUT > 100
+020192           COMPUTE PRICE-OUT =
+020193                   PRICE-OUT * WS-VOL-DISCOUNT-LOW-PCT
+020194        WHEN OTHER
+020195           CONTINUE
+020196     END-EVALUATE.
+
 020200 XXXX-READ-SHAPES.
 020300     read SHAPE-FILE-IN into CALCULATED-SHAPES-RECORD
 020400       at end
@@ -222,8 +499,12 @@
 022200     move AREA-OUT      to DTL-SHAPE-AREA.
 022300     move PERIMETER-OUT to DTL-SHAPE-PERIMETER.
 022400     move PRICE-OUT     to DTL-SHAPE-PRICE.
+022410     move SHAPE-CURRENCY-CODE TO DTL-CURRENCY-CODE.
 022500     move SQ-FT-PRICE   TO DTL-SQ-FT-PRICE.
-022600     
+022510     perform XXXX-LOOKUP-CUSTOMER.
+022515     perform XXXX-TRACE-CROSS-REFERENCE.
+022520     move CUST-NUMBER   TO DTL-CUSTOMER-NUMBER.
+
 022700     add 1 to WS-LINE-COUNT.
 022800     if WS-LINE-COUNT > 50
 022900       PERFORM XXXX-WRITE-HEADINGS.
@@ -238,33 +519,236 @@
 023800     MOVE WS-TOTAL-FILE-PERIMETER
 023900                              TO TOTAL-LINE-PERIMETER.
 024000     MOVE WS-TOTAL-FILE-COST  TO TOTAL-LINE-PRICE.
+024010     COMPUTE WS-TOTAL-FILE-TAX =
+024020             WS-TOTAL-FILE-COST * WS-SALES-TAX-PCT.
+024030     COMPUTE WS-TOTAL-FILE-GRAND-TOTAL =
+024040             WS-TOTAL-FILE-COST + WS-TOTAL-FILE-TAX.
+024050     MOVE WS-TOTAL-FILE-TAX         TO SALES-TAX-AMOUNT.
+024060     MOVE WS-TOTAL-FILE-GRAND-TOTAL TO SALES-TAX-GRAND-TOTAL.
 024100     write SHAPE-REPORT-RECORD from DETAIL-LINE-LINE
 024200       AFTER ADVANCING 01 LINES.
 024300     write SHAPE-REPORT-RECORD from TOTALS-LINE
 024400      AFTER ADVANCING 02 LINES.
+024410     write SHAPE-REPORT-RECORD from SALES-TAX-LINE
+024420      AFTER ADVANCING 01 LINES.
+024450     perform XXXX-CREATE-SHAPE-TYPE-TOTAL-LINES.
 024500     write SHAPE-REPORT-RECORD from WS-REPORT-RULER
-024600       after advancing 01 LINES.                                                                          
-024700 
+024600       after advancing 01 LINES.
+024700
+
+024710 XXXX-UPDATE-SHAPE-TYPE-TOTALS.
+024711* ACCUMULATE COUNT/AREA/PERIMETER/COST BY SHAPE-TYPE FOR THE
+024712* SHAPE TYPE SUBTOTAL SECTION PRINTED AT THE END OF THE REPORT.
+024713     PERFORM VARYING WS-SHAPE-TYPE-SUB FROM 1 BY 1
+024714        UNTIL WS-SHAPE-TYPE-SUB > WS-SHAPE-TYPE-COUNT
+024715           OR TABLE-SHAPE-TYPE (WS-SHAPE-TYPE-SUB) = SHAPE-TYPE
+024716     END-PERFORM.
+024717     IF WS-SHAPE-TYPE-SUB > WS-SHAPE-TYPE-COUNT
+024718        ADD 1 TO WS-SHAPE-TYPE-COUNT
+024719        MOVE WS-SHAPE-TYPE-COUNT TO WS-SHAPE-TYPE-SUB
+024721        MOVE SHAPE-TYPE TO TABLE-SHAPE-TYPE (WS-SHAPE-TYPE-SUB)
+024722        MOVE 0 TO TABLE-SHAPE-COUNT (WS-SHAPE-TYPE-SUB)
+024723        MOVE 0 TO TABLE-SHAPE-AREA (WS-SHAPE-TYPE-SUB)
+024724        MOVE 0 TO TABLE-SHAPE-PERIMETER (WS-SHAPE-TYPE-SUB)
+024725        MOVE 0 TO TABLE-SHAPE-COST (WS-SHAPE-TYPE-SUB)
+024726     END-IF.
+024727     ADD 1 TO TABLE-SHAPE-COUNT (WS-SHAPE-TYPE-SUB).
+024728     ADD AREA-OUT TO TABLE-SHAPE-AREA (WS-SHAPE-TYPE-SUB).
+024729     ADD PERIMETER-OUT TO
+024731         TABLE-SHAPE-PERIMETER (WS-SHAPE-TYPE-SUB).
+024732     ADD WS-PRICE-USD TO TABLE-SHAPE-COST (WS-SHAPE-TYPE-SUB).
+
+024733 XXXX-CREATE-SHAPE-TYPE-TOTAL-LINES.
+024734     write SHAPE-REPORT-RECORD from SHAPE-TYPE-HDG-LINE
+024735       AFTER ADVANCING 02 LINES.
+024736     PERFORM VARYING WS-SHAPE-TYPE-SUB FROM 1 BY 1
+024737        UNTIL WS-SHAPE-TYPE-SUB > WS-SHAPE-TYPE-COUNT
+024738        MOVE TABLE-SHAPE-TYPE (WS-SHAPE-TYPE-SUB) TO
+024739             SHAPE-TYPE-TOTAL-TYPE
+024741        MOVE TABLE-SHAPE-COUNT (WS-SHAPE-TYPE-SUB) TO
+024742             SHAPE-TYPE-TOTAL-COUNT
+024743        MOVE TABLE-SHAPE-AREA (WS-SHAPE-TYPE-SUB) TO
+024744             SHAPE-TYPE-TOTAL-AREA
+024745        MOVE TABLE-SHAPE-PERIMETER (WS-SHAPE-TYPE-SUB) TO
+024746             SHAPE-TYPE-TOTAL-PERIM
+024747        MOVE TABLE-SHAPE-COST (WS-SHAPE-TYPE-SUB) TO
+024748             SHAPE-TYPE-TOTAL-COST
+024749        write SHAPE-REPORT-RECORD from SHAPE-TYPE-TOTALS-LINE
+024751          AFTER ADVANCING 01 LINES
+024752     END-PERFORM.
+
 024800 XXXX-INITIALIZE.
+024810     PERFORM XXXX-GET-FILE-PATHS.
 024900     ACCEPT WS-RUN-DATE FROM DATE.
 025000     MOVE   WS-RUN-DATE TO   PAGE-HDG-02-DATE.
 025100     OPEN INPUT  SHAPE-FILE-IN.
+025105     IF NOT SHAPE-FILE-IN-SUCCESSFUL
+025106        DISPLAY "MATHSHPS: CANNOT OPEN SHAPE-FILE-IN, STATUS = "
+025107            WS-SHAPE-FILE-IN-STATUS
+025108        MOVE 16 TO RETURN-CODE
+025109        GOBACK
+025110     END-IF.
+025050     PERFORM XXXX-ARCHIVE-OLD-REPORT.
 025200     OPEN OUTPUT SHAPE-FILE-OUT
 025300                 SHAPE-REPORT.
-025400     MOVE ZEROES to WS-CALCULATION-FIELDS 
+025400     MOVE ZEROES to WS-CALCULATION-FIELDS
 025500                    CALCULATED-FIELDS-OUT.
+025510     PERFORM XXXX-LOAD-CUSTOMER-TABLE.
+025520     OPEN EXTEND AUDIT-TRAIL-FILE.
+025530     IF NOT GOOD-AUDIT-TRAIL-WRITE
+025540        CLOSE AUDIT-TRAIL-FILE
+025545        OPEN OUTPUT AUDIT-TRAIL-FILE
+025550     END-IF.
+025551     OPEN EXTEND REJECT-LISTING-FILE.
+025552     IF NOT GOOD-REJECT-LISTING-WRITE
+025553        CLOSE REJECT-LISTING-FILE
+025554        OPEN OUTPUT REJECT-LISTING-FILE
+025555     END-IF.
 025600     WRITE SHAPE-REC-OUT FROM WS-RULER.
 025700     PERFORM XXXX-WRITE-HEADINGS.
-025800 
-025900 XXXX-WRITE-HEADINGS.
-026000     add 1 to WS-PAGE-COUNT.
-026100     move WS-PAGE-COUNT TO PAGE-HDG-01-PAGE.
-026200     WRITE SHAPE-REPORT-RECORD FROM WS-REPORT-RULER
-026300       after advancing page.
-026400     WRITE SHAPE-REPORT-RECORD 
-026500      FROM PAGE-HDG-01 after advancing 01 LINES.
+
+025701 XXXX-GET-FILE-PATHS.
+025702* OVERRIDE THE DEFAULT FILE PATHS IF THE MATCHING ENVIRONMENT
+025703* VARIABLE HAS BEEN SET:
+025704     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "MATHSHPS-SHAPE-FILE-IN".
+025705     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+025706       MOVE WS-ENV-PATH-OVERRIDE TO WS-SHAPE-FILE-IN-PATH
+025707     END-IF.
+025708     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "MATHSHPS-SHAPE-FILE-OUT".
+025709     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+025711       MOVE WS-ENV-PATH-OVERRIDE TO WS-SHAPE-FILE-OUT-PATH
+025712     END-IF.
+025713     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "MATHSHPS-SHAPE-REPORT".
+025714     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+025715       MOVE WS-ENV-PATH-OVERRIDE TO WS-SHAPE-REPORT-PATH
+025716     END-IF.
+025717     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "MATHSHPS-CUSTOMER-MASTER".
+025718     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+025719       MOVE WS-ENV-PATH-OVERRIDE TO WS-CUSTOMER-MASTER-PATH
+025720     END-IF.
+025721     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "MATHSHPS-AUDIT-TRAIL-FILE".
+025722     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+025723       MOVE WS-ENV-PATH-OVERRIDE TO WS-AUDIT-TRAIL-PATH
+025724     END-IF.
+025725     ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "MATHSHPS-REJECT-LISTING-FILE".
+025726     IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+025727       MOVE WS-ENV-PATH-OVERRIDE TO WS-REJECT-LISTING-PATH
+025728     END-IF.
+
+025730 XXXX-ARCHIVE-OLD-REPORT.
+025731* IF A SHAPE-REPORT FROM A PRIOR RUN IS SITTING AT THIS PATH,
+025732* RENAME IT OUT OF THE WAY BEFORE THIS RUN'S OPEN OUTPUT
+025733* TRUNCATES IT, SO LAST RUN'S REPORT IS STILL AROUND AFTERWARD
+025734* INSTEAD OF BEING GONE THE MOMENT THIS RUN STARTS. A FAILED
+025735* RENAME JUST MEANS THERE WAS NO PRIOR REPORT TO ARCHIVE.
+025736     ACCEPT WS-ARCHIVE-STAMP-DATE FROM DATE.
+025737     ACCEPT WS-ARCHIVE-STAMP-TIME FROM TIME.
+025738     MOVE SPACES TO WS-ARCHIVE-PATH.
+025739     STRING FUNCTION TRIM(WS-SHAPE-REPORT-PATH)
+025740                 DELIMITED BY SIZE
+025741            "."                   DELIMITED BY SIZE
+025742            FUNCTION TRIM(WS-ARCHIVE-STAMP-DATE)
+                       DELIMITED BY SIZE
+025743            WS-ARCHIVE-STAMP-TIME DELIMITED BY SIZE
+025744       INTO WS-ARCHIVE-PATH.
+025745     CALL "CBL_RENAME_FILE" USING WS-SHAPE-REPORT-PATH
+025746                                  WS-ARCHIVE-PATH
+025747          RETURNING WS-ARCHIVE-RESULT.
+
+025800 XXXX-LOAD-CUSTOMER-TABLE.
+025810* LOAD CUSTOMER NUMBER/NAME INTO A WORKING-STORAGE TABLE SO EACH
+025820* DETAIL LINE CAN LOOK UP ITS CUSTOMER NAME WITHOUT REREADING
+025830* CUSTOMER-MASTER FOR EVERY RECORD.
+025840     OPEN INPUT CUSTOMER-MASTER.
+025850     PERFORM UNTIL END-OF-CUSTOMER-MASTER
+025860        READ CUSTOMER-MASTER
+025870           AT END
+025880              SET END-OF-CUSTOMER-MASTER TO TRUE
+025890           NOT AT END
+025900              ADD 1 TO WS-CUSTOMER-COUNT
+025910              MOVE CUST-MASTER-NUMBER TO
+025920                   TABLE-CUST-NUMBER (WS-CUSTOMER-COUNT)
+025930              MOVE CUST-MASTER-NAME TO
+025940                   TABLE-CUST-NAME (WS-CUSTOMER-COUNT)
+025950        END-READ
+025960     END-PERFORM.
+025970     CLOSE CUSTOMER-MASTER.
+
+025980 XXXX-LOOKUP-CUSTOMER.
+025990     PERFORM VARYING WS-CUSTOMER-SUB FROM 1 BY 1
+026000        UNTIL WS-CUSTOMER-SUB > WS-CUSTOMER-COUNT
+026010           OR TABLE-CUST-NUMBER (WS-CUSTOMER-SUB) = CUST-NUMBER
+026020     END-PERFORM.
+026030     IF WS-CUSTOMER-SUB > WS-CUSTOMER-COUNT
+026040        MOVE "*** UNKNOWN CUST ***" TO DTL-CUSTOMER-NAME
+026050     ELSE
+026060        MOVE TABLE-CUST-NAME (WS-CUSTOMER-SUB) TO
+026070             DTL-CUSTOMER-NAME
+026080     END-IF.
+
+026075 XXXX-LOOKUP-CURRENCY-RATE.
+026076* LOOK UP SHAPE-CURRENCY-CODE'S RATE TO USD IN THE TABLE ABOVE.
+026077* AN UNRECOGNIZED CODE IS ASSUMED TO ALREADY BE USD (RATE 1.0000)
+026078* RATHER THAN REJECTING THE RECORD, SINCE A NEW CURRENCY BEING
+026079* ADDED SHOULD NOT STOP THE FILE FROM PROCESSING.
+026080     PERFORM VARYING WS-CURRENCY-SUB FROM 1 BY 1
+026080        UNTIL WS-CURRENCY-SUB > WS-CURRENCY-COUNT
+026080           OR WS-CURRENCY-CODE-KEY (WS-CURRENCY-SUB) =
+026080              SHAPE-CURRENCY-CODE
+026080     END-PERFORM.
+026080     IF WS-CURRENCY-SUB > WS-CURRENCY-COUNT
+026080        DISPLAY "UNKNOWN CURRENCY CODE: " SHAPE-CURRENCY-CODE
+026080           " - ASSUMING USD"
+026080        MOVE 1.0000 TO WS-CURRENT-RATE-TO-USD
+026080     ELSE
+026080        MOVE WS-CURRENCY-RATE-TO-USD (WS-CURRENCY-SUB) TO
+026080             WS-CURRENT-RATE-TO-USD
+026080     END-IF.
+
+026081 XXXX-TRACE-CROSS-REFERENCE.
+026081* LOOK UP THIS ORDER'S CUSTOMER IN THE SHARED PERSON CROSS-
+026081* REFERENCE SO THE MATCHING EMPLOYEE AND SALES ID, IF ANY, CAN
+026081* BE TRACED. A MISS JUST MEANS THIS CUSTOMER ISN'T ALSO AN
+026081* EMPLOYEE OR SALESPERSON, AND IS NOT AN ERROR.
+026082     MOVE 'X' TO WS-LOOKUP-TYPE.
+026082     MOVE 'C' TO WS-XREF-KEY-TYPE.
+026082     MOVE CUST-NUMBER TO WS-CUSTOMER-ID.
+026083     CALL "LOOKUP" USING WS-LOOKUP-FIELDS.
+026084     IF SUCESSFUL-LOOKUP
+026084        DISPLAY "CUSTOMER " CUST-NUMBER " = EMPLOYEE "
+026084           WS-EMP-NUMBER " / SALES " WS-SALES-ID
+026084           " (" WS-XREF-PERSON-NAME ")"
+026084     END-IF.
+
+026089 XXXX-WRITE-HEADINGS.
+026090     add 1 to WS-PAGE-COUNT.
+026190     move WS-PAGE-COUNT TO PAGE-HDG-01-PAGE.
+026290     WRITE SHAPE-REPORT-RECORD FROM WS-REPORT-RULER
+026390       after advancing page.
+026490     WRITE SHAPE-REPORT-RECORD 
+026590      FROM PAGE-HDG-01 after advancing 01 LINES.
 026600     WRITE SHAPE-REPORT-RECORD
 026700      FROM PAGE-HDG-02 after advancing 01 LINES.
 026800     WRITE SHAPE-REPORT-RECORD FROM PAGE-HDG-03
 026900      AFTER ADVANCING 02 LINES.
-027000     MOVE 4 TO WS-LINE-COUNT.
\ No newline at end of file
+027000     MOVE 4 TO WS-LINE-COUNT.
+
+027100 XXXX-WRITE-AUDIT-RECORD.
+027110* APPEND ONE SUMMARY LINE FOR THIS RUN TO THE SHARED OPERATIONS
+027120* AUDIT TRAIL, MIRRORING THE PROGRAM TOTALS DISPLAYED ABOVE.
+027130     ACCEPT WS-RUN-TIME FROM TIME.
+027140     MOVE "MATHSHPS"          TO AUD-PROGRAM-NAME.
+027150     MOVE WS-RUN-DATE         TO AUD-RUN-DATE.
+027160     MOVE WS-RUN-TIME         TO AUD-RUN-TIME.
+027170     MOVE WS-RECORD-COUNT-IN  TO AUD-RECORDS-READ.
+027180     MOVE WS-RECORD-COUNT-OUT TO AUD-RECORDS-WRITTEN.
+027190     MOVE SPACES              TO AUD-KEY-TOTALS.
+027200     MOVE "COST="             TO AUD-KEY-TOTALS(1:5).
+027210     MOVE WS-COST-OUT         TO AUD-KEY-TOTALS(6:11).
+027220     WRITE AUDIT-TRAIL-RECORD FROM AUDIT-TRAIL-LINE.
