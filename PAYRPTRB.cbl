@@ -1,429 +1,1368 @@
-000100 IDENTIFICATION DIVISION.                                          
-000200 PROGRAM-ID.    PAYRPTRB.                                                   
-000300 AUTHOR.        RYAN BROOKS                                         
-000400          
-000500 ENVIRONMENT DIVISION.                                                            
-000600 CONFIGURATION SECTION.                                                           
-000700 INPUT-OUTPUT SECTION.                                                            
-000800 FILE-CONTROL.                                                                    
-000900       SELECT PAYROLL-IN  ASSIGN TO 
-001000             "C:\Users\Ryan\Desktop\PAYROLLDT.txt"
-001100         organization is line sequential
-001200         file status is WS-PAYROLL-IN-STATUS.
-001300       SELECT PAYROLL-OUT ASSIGN TO 
-001400             "C:\Users\Ryan\Desktop\PAYROLLOUT.txt"
-001500         organization is line sequential
-001600         file status is WS-PAYROLL-OUT-STATUS.
-001700       SELECT PAYROLL-REPORT
-001800         ASSIGN To "C:\Users\Ryan\Desktop\PAYROLLREPORT.rpt"
-001900         organization is LINE sequential
-002000         file status is WS-SHAPE-REPORT-STATUS.
-002100                                                                                  
-002200 DATA DIVISION.                                                                   
-002300  FILE SECTION.                                                                   
-002400                                                                                  
-002500 FD  PAYROLL-IN                                                                   
-002600     RECORDING MODE IS F                                                        
-002700     DATA RECORD IS PAYROLL-REC-IN.                                                  
-002800 01  PAYROLL-REC-IN.                                                                  
-002900     05  PAYROLL-PAY-DATE.
-003000         10 PAY-MONTH             PIC X(02).
-003100         10 PAY-DAY               PIC X(02).
-003200         10 PAY-YEAR              PIC X(02).                           
-003300     05  PAYROLL-EMP-NUMBER       PIC X(06).                                    
-003400     05  PAYROLL-EMP-HOURS        PIC 9(02)V99.                                 
-003500     05  PAYROLL-EMP-RATE         PIC 9(02)V99.                                 
-003600     05  PAYROLL-EMP-DEDUCTIONS   PIC X(01).                                    
-003700                                                                                  
-003800 FD  PAYROLL-OUT                                                                  
-003900     RECORDING MODE IS F                                                        
-004000     DATA RECORD IS PAYROLL-REC-OUT.                                                  
-004100 01  PAYROLL-REC-OUT.                                                                
-004200     05  PAYROLL-PAY-DATE         PIC X(06).                                    
-004300     05  PAYROLL-EMP-NUMBER       PIC X(06).                                    
-004400     05  PAYROLL-EMP-HOURS        PIC 9(02)V99.                                 
-004500     05  PAYROLL-EMP-RATE         PIC 9(02)V99.                                 
-004600     05  PAYROLL-EMP-DEDUCTIONS   PIC X(01).
-004700     05  PAYROLL-EMP-CALCULATIONS.                                           
-004800         10 PAYROLL-EMP-GROSS     PIC 9(04)V99.                           
-004900         10 PAYROLL-EMP-SSN-MED   PIC 9(03)V99.                            
-005000         10 PAYROLL-EMP-STATE     PIC 9(03)V99.                            
-005100         10 PAYROLL-EMP-LOCAL     PIC 9(03)V99.                            
-005200         10 PAYROLL-EMP-FED       PIC 9(03)V99.                            
-005300         10 PAYROLL-EMP-NET       PIC 9(04)V99.
-005400 01 SHAPE-REC-OUT              PIC X(39).                          
-005500 
-005600 FD  PAYROLL-REPORT
-005700     RECORDING MODE IS F
-005800     DATA RECORD IS PAYROLL-REPORT-RECORD.                  
-005900 01 PAYROLL-REPORT-RECORD        PIC X(133).          
-006000                                                                                                                                  
-006100 WORKING-STORAGE SECTION.                                                         
-006200  01 WS-RECORDS-READ.
-006300     05  PAYROLL-PAY-DATE-READ       PIC X(06).              
-006400 	   05  PAYROLL-EMP-NUMBER-READ     PIC X(06).                      
-006500 	   05  PAYROLL-EMP-HOURS-READ      PIC 9(02)V99.                  
-006600 	   05  PAYROLL-EMP-RATE-READ       PIC 9(02)V99.                 
-006700 	   05  PAYROLL-EMP-DEDUCTIONS-READ PIC 9(01).
-006800  01 WS-RECORD-COUNT-IN              pic 99 VALUE 0.
-006900  01 WS-RECORDS-WRITTEN.
-007000     05 PAYROLL-EMP-GROSS-WRITE      PIC 9(04)V99.           
-007100     05 PAYROLL-EMP-SSN-MED-WRITE    PIC 9(03)V99.
-007200     05 PAYROLL-EMP-STATE-WRITE      PIC 9(03)V99.
-007300     05 PAYROLL-EMP-LOCAL-WRITE      PIC 9(03)V99.   
-007400     05 PAYROLL-EMP-FED-WRITE        PIC 9(03)V99.     
-007500     05 PAYROLL-EMP-NET-WRITE        PIC 9(04)V99.
-007600  01 WS-RECORD-COUNT-OUT             pic 99 VALUE 0.
-007700  01 WS-SINGLE-WITHHELD              pic 9(06)v99.
-007800  01 WS-SINGLE-NET                   pic 9(06)v99.
-007900  01 PAYROLL-EMP-BASE                pic 9(06)v99 VALUE 0.
-008000  01 PAYROLL-EMP-OVERTIME            pic 9(06)v99 VALUE 0.
-008100* Unformatted fields
-008200  01 WS-TOTAL-GROSS               pic 9(06)V99 VALUE 0.
-008300  01 WS-TOTAL-NET                 pic 9(06)V99 VALUE 0.
-008400  01 WS-TOTAL-WITHHELD            pic 9(06)V99 VALUE 0.
-008500  01 WS-TOTAL-HOURS               pic 9(06) VALUE 0.
-008600  01 WS-TOTAL-OVERTIME            pic 9(06) VALUE 0.
-008700* Formatted fields
-008800  01 WS-TOTAL-GROSS-FORMAT        PIC $ZZZ,ZZZ.99.
-008900  01 WS-TOTAL-NET-FORMAT          PIC $ZZZ,ZZZ.99.
-009000  01 WS-TOTAL-WITHHELD-FORMAT     PIC $ZZZ,ZZZ.99.
-009100* File status
-009200  01 WS-PAYROLL-IN-STATUS         PIC X(02).
-009300     88 PAYROLL-IN-SUCCESSFUL        VALUE "00".
-009400     88 END-OF-PAYROLL-IN            VALUE "10".
-009500     88 INVALID-VALUE-IN-FILE        VALUE "11" THRU "99".
-009600  01 WS-PAYROLL-OUT-STATUS        pic X(02).
-009700     88 GOOD-PAYROLL-FILE-WRITE      VALUE "00".
-009800  01 WS-PAYROLL-REPORT-STATUS        pic X(02).
-009900     88 GOOD-PAYROLL-RPT-FILE-WRITE      VALUE "00".
-010000  01 ANY-KEY                      pic X(01).
-        05 PREV-DATE.
-003000     88 PAY-MONTH             PIC X(02).
-003100     88 PAY-DAY               PIC X(02).
-003200     88 PAY-YEAR              PIC X(02).
-010100  
-010200  
-010300 01  PAGE-HDG-01.
-010400     05 PAGE-HDG-01-CC         PIC X(01).
-010500     05 FILLER                 PIC X(60) VALUE SPACES.    
-010600     05 FILLER                 PIC X(14) VALUE "PAYROLL REPORT".
-010700     05 FILLER                 PIC X(30) VALUE SPACES.
-010800     05 FILLER                 PIC X(06) VALUE "PAGE: ".
-010900     05 PAGE-HDG-01-PAGE       PIC ZZ9.   
-011000 01  PAGE-HDG-02.
-011100     05 PAGE-HDG-02-CC         PIC X(01).
-011200     05 FILLER                 PIC X(66) VALUE SPACES.
-011300     05 FILLER                 PIC X(02) VALUE "BY".
-011400     05 FILLER                 PIC X(56) VALUE SPACES.
-011500 01  PAGE-HDG-03.
-011600     05 PAGE-HDG-02-CC         PIC X(01).
-011700     05 FILLER                 PIC X(62) VALUE SPACES.
-011800     05 FILLER                 PIC X(11) VALUE "RYAN BROOKS".
-011900     05 FILLER                 PIC X(56) VALUE SPACES.
-012000 01  PAGE-HDG-04.
-012100     05 PAGE-HDG-02-CC         PIC X(01).
-012200     05 FILLER                 PIC X(60) VALUE SPACES.
-012300     05 FILLER                 PIC X(06) VALUE "AS OF ".
-012400     05 PAGE-HDG-02-DATE       PIC XX/XX/XXXX.
-012500     05 FILLER                 PIC X(56) VALUE SPACES.
-012600 01  PAGE-HDG-05.
-012700     05 PAGE-HDG-03-CC         PIC X(01).
-012800     05 FILLER                 PIC X(09) VALUE SPACES.
-012900     05 FILLER                 PIC X(07) VALUE "PAYDATE".
-013000     05 FILLER                 PIC X(05) VALUE SPACES.
-013100     05 FILLER                 PIC X(08) VALUE "EMP. NUM". 
-013200     05 FILLER                 PIC X(04) VALUE SPACES.
-013300     05 FILLER                 PIC X(05) VALUE "HOURS".
-013400     05 FILLER                 PIC X(05) VALUE SPACES.
-013500     05 FILLER                 PIC X(04) VALUE "RATE".  
-013600     05 FILLER                 PIC X(05) VALUE SPACES.
-013700     05 FILLER                 PIC X(08) VALUE "BASE PAY". 
-013800     05 FILLER                 PIC X(05) VALUE SPACES.
-013900     05 FILLER                 PIC X(08) VALUE "OVERTIME".                                                                                                                                                                                   
-014000     05 FILLER                 PIC X(08) VALUE SPACES.  
-014100     05 FILLER                 PIC X(05) VALUE "GROSS".
-014200     05 FILLER                 PIC X(09) VALUE SPACES.
-014300     05 FILLER                 PIC X(06) VALUE "DEDUCT".
-014400     05 FILLER                 PIC X(09) VALUE SPACES.
-014500     05 FILLER                 PIC X(03) VALUE "NET".
-014600     05 FILLER                 PIC X(05) VALUE SPACES.
-014700     
-014800 01  DETAIL-LINE-PAYROLL.
-014900     05 DTL-CC                 PIC X(01).
-015000     05 FILLER                 PIC X(09) VALUE SPACES.
-015100     05 DTL-DATE               PIC ZZ/ZZ/ZZ.
-015200     05 FILLER                 PIC X(05) VALUE SPACES.
-015300     05 DTL-EMP-NUM            PIC ZZZZZZ.
-015400     05 FILLER                 PIC X(05) VALUE SPACES.
-015500     05 DTL-HOURS-WORKED       PIC ZZ9.
-015600     05 FILLER                 PIC X(05) VALUE SPACES.
-015700     05 DTL-HOUR-RATE          PIC $Z9.99.
-015800     05 FILLER                 PIC X(05) VALUE SPACES.
-015900     05 DTL-BASE-PAY           PIC $Z,ZZ9.99.
-016000     05 FILLER                 PIC X(05) VALUE SPACES.
-016100     05 DTL-OVERTIME           PIC $Z,ZZ9.99.
-016200     05 FILLER                 PIC X(05) VALUE SPACES.
-016300     05 DTL-GROSS              PIC $Z,ZZ9.99.
-016400     05 FILLER                 PIC X(05) VALUE SPACES.
-016500     05 DTL-DEDUCT             PIC $Z,ZZ9.99.
-016600     05 FILLER                 PIC X(05) VALUE SPACES.
-016700     05 DTL-NET                PIC $Z,ZZ9.99.
-016800     05 FILLER                 PIC X(05) VALUE SPACES.
-016900     
-017000 01  DETAIL-LINE-LINE. 
-017100     05 FILLER                 PIC X(10) VALUE SPACES.
-017200     05 FILLER                 PIC X(115) VALUE ALL "_".
-017300     05 FILLER                 PIC X(21) VALUE SPACES.
-017400     
-017500 01  WS-COST-OUT               PIC $ZZZ,ZZ9.99.
-017600 
-017700 01  TOTALS-LINE.
-017800     05 TOTAL-LINE-CC          PIC X(01).
-017900     05 FILLER                 PIC X(09) VALUE SPACES.
-018000     05 TOTALS-LINE-DATE       PIC XX/XX/XX.
-018100     05 FILLER                 PIC X(05) VALUE SPACES.
-018200     05 FILLER                 PIC X(07) VALUE "TOTALS:".
-018300     05 FILLER                 PIC X(03) VALUE SPACES.
-018400     05 TOTAL-HOURS            PIC Z,ZZ9.
-018500     05 FILLER                 PIC X(29) VALUE SPACES.
-018600     05 TOTAL-OVERTIME         PIC $ZZ,ZZ9.99.
-018700     05 FILLER                 PIC X(04) VALUE SPACES.
-018800     05 TOTAL-GROSS            PIC $ZZ,ZZ9.99.
-018900     05 FILLER                 PIC X(04) VALUE SPACES.
-019000     05 TOTAL-DEDUCT           PIC $ZZ,ZZ9.99.
-019100     05 FILLER                 PIC X(04) VALUE SPACES.
-019200     05 TOTAL-NET              PIC $ZZ,ZZ9.99.
-019300 
-019400 01  PAGE-STUFF.
-019500     05 WS-PAGE-COUNT           PIC 999 VALUE 0.
-019600     05 WS-LINE-COUNT           PIC 99 VALUE 0.
-019700 
-019800 01  WS-SHAPE-FILE-IN-STATUS   pic X(02).
-019900     88 SHAPE-FILE-IN-SUCCESSFUL         VALUE "00".
-020000     88 END-OF-SHAPE-FILE                VALUE "10".
-020100     88 INVALID-SHAPE-IN-FILE            VALUE "11" THRU "99".
-020200     88 SHAPE-FILE-NOT-READY             VALUE "01" THRU "99".
-020300     
-020400 01  WS-SHAPE-FILE-OUT-STATUS  pic X(02).
-020500     88 GOOD-SHAPE-FILE-WRITE            VALUE "00".
-020600 01  WS-SHAPE-REPORT-STATUS    pic X(02).
-020700     88 GOOD-SHAPE-REPORT                VALUE "00".           
-020800 
-020900 01 WS-RUN-DATE                PIC X(08).
-021000 01 WS-RULER                   PIC X(39)
-021100    VALUE "----+----1----+----2----+----3----+----".
-021200 01 WS-REPORT-RULER.
-021300    05 FILLER                  PIC X(50)
-021400       VALUE "----+----1----+----2----+----3----+----4----+----5".
-021500    05 FILLER                  PIC X(50)
-021600       VALUE "----+----6----+----7----+----8----+----9----+----0".
-021700    05 FILLER                  PIC X(44)
-021800       VALUE "----+----1----+----2----+----3---".        
-021900                                                                                  
-022000 PROCEDURE DIVISION.  
-022100  
-022200     DISPLAY "CALCPYRB FOR RYAN BROOKS".
-022300     
-022400* INITIALIZE:  OPEN FILES, PERFORM 1ST READ.
-022500     PERFORM 1000-INITIALIZE.
-022600     PERFORM 2000-READ-PAYROLL.
-022700      
-022800      perform until END-OF-PAYROLL-IN
-022900         perform 3000-CALCULATIONS
-023000         perform 2000-READ-PAYROLL
-023100      END-PERFORM.
-023200      
-023300      perform 6000-MOVE-RECORDS
-023400      write SHAPE-REC-OUT from WS-RULER.
-023500      perform 9000-CREATE-REPORT-TOTAL-LINE.
-023600         
-023700      
-023800*	   DISPLAY PROGRAM TOTALS
-023900     display "RECORDS READ:                " WS-RECORD-COUNT-IN.
-024000     display "RECORDS WRITTEN:             " WS-RECORD-COUNT-OUT.
-024100     DISPLAY "TOTAL GROSS AMOUNT: " WS-TOTAL-GROSS-FORMAT.
-024200     DISPLAY "TOTAL NET AMOUNT:   " WS-TOTAL-NET-FORMAT.
-024300     DISPLAY "TOTAL WITHHELD:     " WS-TOTAL-WITHHELD-FORMAT.
-024400     
-024500*	   CLOSE FILES
-024600     close PAYROLL-IN
-024700           PAYROLL-OUT
-024800           PAYROLL-REPORT.
-024900     display "Press any key to exit.".
-025000         accept ANY-KEY.
-025100     
-025200     GOBACK.                                                            
-025300 
-025400 1000-INITIALIZE.
-025500     ACCEPT WS-RUN-DATE FROM DATE.
-025600     MOVE   WS-RUN-DATE TO   PAGE-HDG-02-DATE
-025700                             TOTALS-LINE-DATE.
-025800     OPEN INPUT PAYROLL-IN.
-025900     OPEN OUTPUT PAYROLL-OUT
-026000                 PAYROLL-REPORT.
-026100     MOVE ZEROES to WS-RECORDS-READ
-026200                    WS-RECORDS-WRITTEN.
-026300     WRITE SHAPE-REC-OUT FROM WS-RULER.
-026400     PERFORM 8000-WRITE-HEADINGS.
-026500     
-026600 2000-READ-PAYROLL.
-026700* Read the payroll file in and populate the Working Section
-026800  READ PAYROLL-IN INTO WS-RECORDS-READ
-026900       AT END
-027000         DISPLAY "END OF PAYROLL FILE"
-027100       NOT AT END
-027200         ADD 1 TO WS-RECORD-COUNT-IN.
-027300 
-027400 3000-CALCULATIONS.
-027500* Perform the required calculations
-027600* ACCEPT PAYROLL-EMP-GROSS-WRITE
-027700      IF PAYROLL-EMP-HOURS of PAYROLL-REC-IN < 40 
-027800          COMPUTE PAYROLL-EMP-GROSS-WRITE =
-027900          PAYROLL-EMP-HOURS of PAYROLL-REC-IN
-028000          * PAYROLL-EMP-RATE of PAYROLL-REC-IN
-028100          compute PAYROLL-EMP-BASE = PAYROLL-EMP-GROSS-WRITE
-028200          compute PAYROLL-EMP-OVERTIME = 0
-028300      ELSE 
-028400      IF PAYROLL-EMP-HOURS of PAYROLL-REC-IN > 40
-028500          COMPUTE PAYROLL-EMP-GROSS-WRITE =
-028600                  (40 * PAYROLL-EMP-RATE of PAYROLL-REC-IN) +
-028700                  ((PAYROLL-EMP-HOURS of PAYROLL-REC-IN - 40) * 
-028800                  (1.5 * PAYROLL-EMP-RATE of PAYROLL-REC-IN))
-028900          compute PAYROLL-EMP-BASE =
-029000                  (40 * PAYROLL-EMP-RATE of PAYROLL-REC-IN)
-029100          compute PAYROLL-EMP-OVERTIME =
-029200                  (PAYROLL-EMP-HOURS of PAYROLL-REC-IN - 40) * 
-029300                  (1.5 * PAYROLL-EMP-RATE of PAYROLL-REC-IN)
-029400       ELSE
-029500         if PAYROLL-EMP-HOURS of PAYROLL-REC-IN = 40
-029600          COMPUTE PAYROLL-EMP-GROSS-WRITE =
-029700          PAYROLL-EMP-HOURS of PAYROLL-REC-IN
-029800          * PAYROLL-EMP-RATE of PAYROLL-REC-IN
-029900          compute PAYROLL-EMP-BASE = PAYROLL-EMP-GROSS-WRITE
-030000          compute PAYROLL-EMP-OVERTIME = 0        
-030100      END-IF.  
-030200     COMPUTE PAYROLL-EMP-STATE-WRITE   = 
-030300                                PAYROLL-EMP-GROSS-WRITE *.06.
-030400     COMPUTE PAYROLL-EMP-SSN-MED-WRITE = 
-030500                                PAYROLL-EMP-GROSS-WRITE * .0765.
-030600     COMPUTE PAYROLL-EMP-LOCAL-WRITE   = 
-030700                                PAYROLL-EMP-GROSS-WRITE *  .01.
-030800*    ACCEPT PAYROLL-EMP-FED-WRITE 
-030900     IF PAYROLL-EMP-DEDUCTIONS-READ = 0
-031000          COMPUTE PAYROLL-EMP-FED-WRITE =
-031100                         PAYROLL-EMP-GROSS-WRITE * .20
-031200     else
-031300     IF PAYROLL-EMP-DEDUCTIONS-READ = 1 
-031400           COMPUTE PAYROLL-EMP-FED-WRITE =
-031500                         PAYROLL-EMP-GROSS-WRITE * .18
-031600      ELSE
-031700     IF PAYROLL-EMP-DEDUCTIONS-READ = 2
-031800           COMPUTE PAYROLL-EMP-FED-WRITE =
-031900                         PAYROLL-EMP-GROSS-WRITE * .15
-032000      ELSE 
-032100     IF PAYROLL-EMP-DEDUCTIONS-READ = 3
-032200           COMPUTE PAYROLL-EMP-FED-WRITE =
-032300                         PAYROLL-EMP-GROSS-WRITE * .12
-032400      ELSE
-032500     IF PAYROLL-EMP-DEDUCTIONS-READ = 4
-032600           COMPUTE PAYROLL-EMP-FED-WRITE =
-032700                         PAYROLL-EMP-GROSS-WRITE * .10
-032800    END-IF.
-032900    compute WS-SINGLE-WITHHELD =
-033000            PAYROLL-EMP-STATE-WRITE
-033100            + PAYROLL-EMP-SSN-MED-WRITE + PAYROLL-EMP-LOCAL-WRITE
-033200            + PAYROLL-EMP-FED-WRITE.
-033300    compute PAYROLL-EMP-NET-WRITE = PAYROLL-EMP-GROSS-WRITE
-033400                                  - WS-SINGLE-WITHHELD.
-033500    compute WS-SINGLE-NET = PAYROLL-EMP-GROSS-WRITE -
-033600                            WS-SINGLE-WITHHELD.
-033700    
-033800    perform 4000-UPDATE-TOTALS.
-033900    perform 5000-WRITE-RECORDS.
-034000    perform 7000-CREATE-DETAIL-LINE.
-034100 
-034200 4000-UPDATE-TOTALS.
-034300* Update the totals
-034400    compute WS-TOTAL-GROSS = WS-TOTAL-GROSS + 
-034500                             PAYROLL-EMP-GROSS-WRITE.
-034600    compute WS-TOTAL-WITHHELD = WS-TOTAL-WITHHELD +
-034700    WS-SINGLE-WITHHELD.
-034800    compute WS-TOTAL-NET = WS-TOTAL-GROSS - WS-TOTAL-WITHHELD.
-034900    compute WS-TOTAL-HOURS = WS-TOTAL-HOURS + 
-035000            PAYROLL-EMP-HOURS of PAYROLL-REC-IN.
-035100    compute WS-TOTAL-OVERTIME = WS-TOTAL-OVERTIME + 
-035200            PAYROLL-EMP-OVERTIME.
-035300 
-035400 5000-WRITE-RECORDS.
-035500* Write the records to file.
-035600  WRITE PAYROLL-REC-OUT FROM WS-RECORDS-WRITTEN.
-035700     if GOOD-PAYROLL-FILE-WRITE 
-035800        add 1 to WS-RECORD-COUNT-OUT
-035900     else  
-036000        display "BAD WRITE - FILE STATUS: " 
-036100          WS-PAYROLL-OUT-STATUS.
-036200
-036300 6000-MOVE-RECORDS.
-036400     MOVE WS-TOTAL-GROSS TO WS-TOTAL-GROSS-FORMAT.
-036500     MOVE WS-TOTAL-NET TO WS-TOTAL-NET-FORMAT.
-036600     MOVE WS-TOTAL-WITHHELD TO WS-TOTAL-WITHHELD-FORMAT.
-036700     
-036800 7000-CREATE-DETAIL-LINE.
-036900     move PAYROLL-PAY-DATE of PAYROLL-REC-IN 
-037000                                    to DTL-DATE.
-037100     move PAYROLL-EMP-NUMBER of PAYROLL-REC-IN
-037200                                    to DTL-EMP-NUM.
-037300     move PAYROLL-EMP-HOURS of PAYROLL-REC-IN
-037400                                    to DTL-HOURS-WORKED.
-037500     move PAYROLL-EMP-RATE of PAYROLL-REC-IN
-037600                                    to DTL-HOUR-RATE.
-037700     move PAYROLL-EMP-BASE          to DTL-BASE-PAY.
-037800     move PAYROLL-EMP-OVERTIME      to DTL-OVERTIME.
-037900     move PAYROLL-EMP-GROSS-WRITE   TO DTL-GROSS.
-038000     move WS-SINGLE-WITHHELD        to DTL-DEDUCT.
-038100     move WS-SINGLE-NET             to DTL-NET.
-038200     
-038300     add 1 to WS-LINE-COUNT.
-038400     if WS-LINE-COUNT > 50
-038500       PERFORM 8000-WRITE-HEADINGS.
-             
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PAYRPTRB.
+       AUTHOR.        RYAN BROOKS
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-IN  ASSIGN DYNAMIC
+                 WS-PAYROLL-IN-PATH
+             organization is line sequential
+             file status is WS-PAYROLL-IN-STATUS.
+           SELECT PAYROLL-OUT ASSIGN DYNAMIC
+                 WS-PAYROLL-OUT-PATH
+             organization is line sequential
+             file status is WS-PAYROLL-OUT-STATUS.
+           SELECT PAYROLL-REPORT
+             ASSIGN DYNAMIC WS-PAYROLL-REPORT-PATH
+             organization is LINE sequential
+             file status is WS-SHAPE-REPORT-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN DYNAMIC
+                 WS-EMPLOYEE-MASTER-PATH
+             organization is line sequential
+             file status is WS-EMPLOYEE-MASTER-STATUS.
+           SELECT YTD-MASTER ASSIGN DYNAMIC
+                 WS-YTD-MASTER-PATH
+             organization is line sequential
+             file status is WS-YTD-MASTER-STATUS.
+           SELECT ACH-FILE-OUT ASSIGN DYNAMIC
+                 WS-ACH-FILE-OUT-PATH
+             organization is line sequential
+             file status is WS-ACH-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC
+                 WS-CHECKPOINT-FILE-PATH
+             organization is line sequential
+             file status is WS-CHECKPOINT-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN DYNAMIC
+                 WS-ERROR-LOG-FILE-PATH
+             organization is line sequential
+             file status is WS-ERROR-LOG-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN DYNAMIC
+                 WS-AUDIT-TRAIL-PATH
+             organization is line sequential
+             file status is WS-AUDIT-TRAIL-STATUS.
+           SELECT REJECT-LISTING-FILE ASSIGN DYNAMIC
+                 WS-REJECT-LISTING-PATH
+             organization is line sequential
+             file status is WS-REJECT-LISTING-STATUS.
+           SELECT PAYROLL-CONTROL-FILE ASSIGN DYNAMIC
+                 WS-PAYROLL-CONTROL-PATH
+             organization is line sequential
+             file status is WS-PAYROLL-CONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PAYROLL-IN
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-REC-IN.
+       01  PAYROLL-REC-IN.
+           05  PAYROLL-PAY-DATE.
+               10 PAY-MONTH             PIC X(02).
+               10 PAY-DAY               PIC X(02).
+               10 PAY-YEAR              PIC X(02).
+           05  PAYROLL-EMP-NUMBER       PIC X(06).
+           05  PAYROLL-EMP-HOURS        PIC 9(02)V99.
+           05  PAYROLL-EMP-RATE         PIC 9(02)V99.
+           05  PAYROLL-EMP-DEDUCTIONS   PIC X(01).
+           05  PAYROLL-EMP-PRETAX       PIC 9(03)V99.
+           05  PAYROLL-EMP-POSTTAX      PIC 9(03)V99.
+           05  PAYROLL-EMP-FREQUENCY    PIC X(01).
+               88 PAY-WEEKLY               VALUE "W".
+               88 PAY-BIWEEKLY             VALUE "B".
+               88 PAY-SEMIMONTHLY          VALUE "S".
+               88 PAY-MONTHLY              VALUE "M".
+
+       FD  PAYROLL-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-REC-OUT.
+       01  PAYROLL-REC-OUT.
+           05  PAYROLL-PAY-DATE         PIC X(06).
+           05  PAYROLL-EMP-NUMBER       PIC X(06).
+           05  PAYROLL-EMP-HOURS        PIC 9(02)V99.
+           05  PAYROLL-EMP-RATE         PIC 9(02)V99.
+           05  PAYROLL-EMP-DEDUCTIONS   PIC X(01).
+           05  PAYROLL-EMP-PRETAX       PIC 9(03)V99.
+           05  PAYROLL-EMP-POSTTAX      PIC 9(03)V99.
+           05  PAYROLL-EMP-CALCULATIONS.
+               10 PAYROLL-EMP-GROSS     PIC 9(04)V99.
+               10 PAYROLL-EMP-SSN-MED   PIC 9(03)V99.
+               10 PAYROLL-EMP-STATE     PIC 9(03)V99.
+               10 PAYROLL-EMP-LOCAL     PIC 9(03)V99.
+               10 PAYROLL-EMP-FED       PIC 9(03)V99.
+               10 PAYROLL-EMP-NET       PIC 9(04)V99.
+       01 SHAPE-REC-OUT              PIC X(39).
+
+       FD  PAYROLL-REPORT
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-REPORT-RECORD.
+       01 PAYROLL-REPORT-RECORD        PIC X(133).
+
+       FD  EMPLOYEE-MASTER
+           RECORDING MODE IS F
+           DATA RECORD IS EMPLOYEE-MASTER-RECORD.
+       01 EMPLOYEE-MASTER-RECORD.
+           05  EMP-NUMBER               PIC X(06).
+           05  EMP-NAME                 PIC X(20).
+           05  EMP-DEPT                 PIC X(04).
+           05  EMP-BANK-ROUTING         PIC X(09).
+           05  EMP-BANK-ACCOUNT         PIC X(12).
+
+       FD  YTD-MASTER
+           RECORDING MODE IS F
+           DATA RECORD IS YTD-MASTER-RECORD.
+       01 YTD-MASTER-RECORD.
+           05  YTD-EMP-NUMBER           PIC X(06).
+           05  YTD-GROSS                PIC 9(07)V99.
+           05  YTD-WITHHELD             PIC 9(07)V99.
+           05  YTD-NET                  PIC 9(07)V99.
+           05  YTD-HOURS                PIC 9(05)V99.
+
+       FD  ACH-FILE-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS ACH-RECORD-OUT.
+       01 ACH-RECORD-OUT.
+           05  ACH-EMP-NUMBER            PIC X(06).
+           05  ACH-BANK-ROUTING          PIC X(09).
+           05  ACH-BANK-ACCOUNT          PIC X(12).
+           05  ACH-PAY-DATE              PIC X(06).
+           05  ACH-NET-AMOUNT            PIC 9(06)V99.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01 CHECKPOINT-RECORD.
+           05  CKP-RECORDS-READ          PIC 9(06).
+           05  CKP-RECORD-COUNT-IN       PIC 9(07).
+           05  CKP-TOTAL-GROSS           PIC 9(06)V99.
+           05  CKP-TOTAL-WITHHELD        PIC 9(06)V99.
+           05  CKP-TOTAL-NET             PIC 9(06)V99.
+           05  CKP-TOTAL-HOURS           PIC 9(06).
+           05  CKP-TOTAL-OVERTIME        PIC 9(06).
+           05  CKP-RECORD-COUNT-OUT      PIC 9(07).
+           05  CKP-RECORDS-REJECTED      PIC 9(07).
+           05  CKP-RECON-TOTAL-BASE      PIC 9(07)V99.
+           05  CKP-RECON-TOTAL-OT        PIC 9(07)V99.
+           05  CKP-RUN-COMPLETE          PIC X(01).
+
+       FD  ERROR-LOG-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS ERROR-LOG-RECORD.
+       01 ERROR-LOG-RECORD               PIC X(80).
+
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS AUDIT-TRAIL-RECORD.
+       01 AUDIT-TRAIL-RECORD             PIC X(80).
+
+       FD  REJECT-LISTING-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS REJECT-LISTING-RECORD.
+       01 REJECT-LISTING-RECORD          PIC X(80).
+
+       FD  PAYROLL-CONTROL-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-CONTROL-RECORD.
+       01 PAYROLL-CONTROL-RECORD         PIC X(65).
+
+       WORKING-STORAGE SECTION.
+      * FILE PATHS - DEFAULT TO THE PATHS BELOW, BUT CAN BE OVERRIDDEN
+      * AT RUN TIME BY SETTING THE MATCHING ENVIRONMENT VARIABLE
+      * BEFORE STARTING THE PROGRAM (SEE 0500-GET-FILE-PATHS):
+        01 WS-FILE-PATHS.
+           05 WS-PAYROLL-IN-PATH        PIC X(80)
+                VALUE "C:\Users\Ryan\Desktop\PAYROLLDT.txt".
+           05 WS-PAYROLL-OUT-PATH       PIC X(80)
+                VALUE "C:\Users\Ryan\Desktop\PAYROLLOUT.txt".
+           05 WS-PAYROLL-REPORT-PATH    PIC X(80)
+                VALUE "C:\Users\Ryan\Desktop\PAYROLLREPORT.rpt".
+           05 WS-EMPLOYEE-MASTER-PATH   PIC X(80)
+                VALUE "C:\Users\Ryan\Desktop\EMPLOYEE-MASTER.DAT".
+           05 WS-YTD-MASTER-PATH        PIC X(80)
+                VALUE "C:\Users\Ryan\Desktop\YTD-MASTER.DAT".
+           05 WS-ACH-FILE-OUT-PATH      PIC X(80)
+                VALUE "C:\Users\Ryan\Desktop\PAYROLLACH.DAT".
+           05 WS-CHECKPOINT-FILE-PATH   PIC X(80)
+                VALUE "C:\Users\Ryan\Desktop\PAYRPTRB.CKP".
+           05 WS-ERROR-LOG-FILE-PATH    PIC X(80)
+                VALUE "C:\Users\Ryan\Desktop\PAYRPTRB-ERRORS.LOG".
+           05 WS-AUDIT-TRAIL-PATH       PIC X(80)
+                VALUE "C:\Users\Ryan\Desktop\OPS-AUDIT-TRAIL.LOG".
+           05 WS-REJECT-LISTING-PATH    PIC X(80)
+                VALUE "C:\Users\Ryan\Desktop\PAYRPTRB-REJECTS.LOG".
+           05 WS-PAYROLL-CONTROL-PATH   PIC X(80)
+                VALUE "C:\Users\Ryan\Desktop\PAYROLLCTL.DAT".
+           05 WS-ENV-PATH-OVERRIDE      PIC X(80).
+        01 WS-RECORDS-READ.
+           05  PAYROLL-PAY-DATE-READ       PIC X(06).
+           05  PAYROLL-EMP-NUMBER-READ     PIC X(06).
+           05  PAYROLL-EMP-HOURS-READ      PIC 9(02)V99.
+           05  PAYROLL-EMP-RATE-READ       PIC 9(02)V99.
+           05  PAYROLL-EMP-DEDUCTIONS-READ PIC 9(01).
+           05  PAYROLL-EMP-PRETAX-READ     PIC 9(03)V99.
+           05  PAYROLL-EMP-POSTTAX-READ    PIC 9(03)V99.
+           05  PAYROLL-EMP-FREQUENCY-READ  PIC X(01).
+        01 WS-RECORD-COUNT-IN              pic 9(07) VALUE 0.
+        01 WS-RECORDS-REJECTED             pic 9(07) VALUE 0.
+        01 WS-VALID-RECORD-SW              PIC X(01) VALUE "Y".
+           88 VALID-RECORD                    VALUE "Y".
+           88 INVALID-RECORD                  VALUE "N".
+        01 WS-REJECT-REASON                PIC X(32) VALUE SPACES.
+        01 WS-RECORDS-WRITTEN.
+           05 PAYROLL-EMP-GROSS-WRITE      PIC 9(04)V99.
+           05 PAYROLL-EMP-SSN-MED-WRITE    PIC 9(03)V99.
+           05 PAYROLL-EMP-STATE-WRITE      PIC 9(03)V99.
+           05 PAYROLL-EMP-LOCAL-WRITE      PIC 9(03)V99.
+           05 PAYROLL-EMP-FED-WRITE        PIC 9(03)V99.
+           05 PAYROLL-EMP-NET-WRITE        PIC 9(04)V99.
+        01 WS-RECORD-COUNT-OUT             pic 9(07) VALUE 0.
+        01 WS-SINGLE-WITHHELD              pic 9(06)v99.
+        01 WS-SINGLE-NET                   pic 9(06)v99.
+        01 WS-TAXABLE-GROSS                pic 9(06)v99.
+        01 PAYROLL-EMP-BASE                pic 9(06)v99 VALUE 0.
+        01 PAYROLL-EMP-OVERTIME            pic 9(06)v99 VALUE 0.
+      * OVERTIME RULES - THRESHOLD IS CONFIGURABLE VIA THE
+      * PAYRPTRB-OT-HOURS ENVIRONMENT VARIABLE (DEFAULTS TO 40 IF NOT
+      * SET OR NOT NUMERIC). THE MULTIPLIER IS KEPT AS A NAMED
+      * CONSTANT SO THERE IS ONE PLACE TO CHANGE IT.
+        01 WS-OT-THRESHOLD-HOURS           pic 9(02) VALUE 40.
+        01 WS-OT-MULTIPLIER                pic 9V99  VALUE 1.5.
+        01 WS-OT-ENV-STAGING               pic X(10).
+
+      * PAYROLL RATE/THRESHOLD CONTROL FILE - SEE 0570-LOAD-PAYROLL-
+      * CONTROL. LOADED BEFORE WS-OT-THRESHOLD-HOURS/WS-OT-MULTIPLIER
+      * ABOVE ARE USED, AND BEFORE THE PAYRPTRB-OT-HOURS ENVIRONMENT
+      * OVERRIDE BELOW, SO THAT ENVIRONMENT OVERRIDE STILL HAS THE
+      * FINAL SAY OVER THE CONTROL FILE'S OT THRESHOLD WHEN BOTH ARE
+      * SET.
+        01 WS-PAYROLL-CONTROL-STATUS       pic X(02).
+           88 PAYROLL-CONTROL-FOUND           VALUE "00".
+        COPY "PAYRATE.cpy".
+      * THE WEEKLY OT THRESHOLD ABOVE IS SCALED UP FOR PAY PERIODS
+      * LONGER THAN A WEEK SO EACH FREQUENCY GETS ITS OWN EFFECTIVE
+      * THRESHOLD FOR THE PERIOD BEING PAID.
+        01 WS-EFFECTIVE-OT-THRESHOLD       pic 9(03) VALUE 40.
+      * Unformatted fields
+        01 WS-TOTAL-GROSS               pic 9(06)V99 VALUE 0.
+        01 WS-TOTAL-NET                 pic 9(06)V99 VALUE 0.
+        01 WS-TOTAL-WITHHELD            pic 9(06)V99 VALUE 0.
+        01 WS-TOTAL-HOURS               pic 9(06) VALUE 0.
+        01 WS-TOTAL-OVERTIME            pic 9(06) VALUE 0.
+      * RECONCILIATION TOTALS - BASE PAY (FROM REGULAR HOURS) PLUS
+      * OVERTIME PAY (FROM OVERTIME HOURS) SHOULD ALWAYS EQUAL GROSS
+      * PAY; ANY NON-ZERO VARIANCE MEANS A CALCULATION IS OFF.
+        01 WS-RECON-TOTAL-BASE          pic 9(07)V99 VALUE 0.
+        01 WS-RECON-TOTAL-OT            pic 9(07)V99 VALUE 0.
+        01 WS-RECON-VARIANCE            pic S9(07)V99 VALUE 0.
+        01 WS-DATE-TOTAL-HOURS          pic 9(06) VALUE 0.
+        01 WS-DATE-TOTAL-OVERTIME       pic 9(06)V99 VALUE 0.
+        01 WS-DATE-TOTAL-GROSS          pic 9(06)V99 VALUE 0.
+        01 WS-DATE-TOTAL-WITHHELD       pic 9(06)V99 VALUE 0.
+        01 WS-DATE-TOTAL-NET            pic 9(06)V99 VALUE 0.
+      * Formatted fields
+        01 WS-TOTAL-GROSS-FORMAT        PIC $ZZZ,ZZZ.99.
+        01 WS-TOTAL-NET-FORMAT          PIC $ZZZ,ZZZ.99.
+        01 WS-TOTAL-WITHHELD-FORMAT     PIC $ZZZ,ZZZ.99.
+      * File status
+        COPY "FILESTAT.cpy" REPLACING
+            ==STATUS-FIELD==   BY ==WS-PAYROLL-IN-STATUS==
+            ==STATUS-OK==      BY ==PAYROLL-IN-SUCCESSFUL==
+            ==STATUS-EOF==     BY ==END-OF-PAYROLL-IN==
+            ==STATUS-INVALID== BY ==INVALID-VALUE-IN-FILE==.
+        01 WS-PAYROLL-OUT-STATUS        pic X(02).
+           88 GOOD-PAYROLL-FILE-WRITE      VALUE "00".
+        01 WS-PAYROLL-REPORT-STATUS        pic X(02).
+           88 GOOD-PAYROLL-RPT-FILE-WRITE      VALUE "00".
+        01 PREV-DATE                    PIC X(06) VALUE SPACES.
+
+      * EMPLOYEE MASTER LOOKUP TABLE - LOADED AT STARTUP
+        01 WS-EMPLOYEE-MASTER-STATUS    pic X(02).
+           88 EMPLOYEE-MASTER-SUCCESSFUL   VALUE "00".
+           88 END-OF-EMPLOYEE-MASTER       VALUE "10".
+        01 WS-EMPLOYEE-COUNT            PIC 9(03) VALUE 0.
+        01 WS-EMP-SUB                   PIC 9(03) VALUE 0.
+        01 EMPLOYEE-TABLE-ENTRY OCCURS 200 TIMES.
+           05 TABLE-EMP-NUMBER          PIC X(06).
+           05 TABLE-EMP-NAME            PIC X(20).
+           05 TABLE-EMP-DEPT            PIC X(04).
+           05 TABLE-EMP-ROUTING         PIC X(09).
+           05 TABLE-EMP-ACCOUNT         PIC X(12).
+        01 WS-EMPLOYEE-LOOKUP.
+           05 WS-EMP-NAME               PIC X(20) VALUE SPACES.
+           05 WS-EMP-DEPT               PIC X(04) VALUE SPACES.
+           05 WS-EMP-ROUTING            PIC X(09) VALUE SPACES.
+           05 WS-EMP-ACCOUNT            PIC X(12) VALUE SPACES.
+
+      * DIRECT-DEPOSIT (ACH) FILE STATUS
+        01 WS-ACH-FILE-STATUS           pic X(02).
+           88 GOOD-ACH-FILE-WRITE          VALUE "00".
+
+      * CHECKPOINT/RESTART - PROGRESS IS SNAPSHOT EVERY
+      * WS-CHECKPOINT-INTERVAL RECORDS SO A LONG RUN THAT DIES PART
+      * WAY THROUGH CAN BE RESTARTED WITHOUT REPROCESSING RECORDS THAT
+      * WERE ALREADY WRITTEN TO PAYROLL-OUT/PAYROLL-REPORT/ACH-FILE-OUT.
+        01 WS-CHECKPOINT-STATUS         pic X(02).
+           88 CHECKPOINT-FILE-FOUND        VALUE "00".
+        01 WS-CHECKPOINT-INTERVAL       pic 9(04) VALUE 100.
+        01 WS-CHECKPOINT-RECORDS-READ   pic 9(06) VALUE 0.
+        01 WS-RESTART-SW                pic X(01) VALUE "N".
+           88 RESTART-RUN                  VALUE "Y".
+
+      * ERROR LOG - EVERY FAILED WRITE TO PAYROLL-OUT, ACH-FILE-OUT, OR
+      * YTD-MASTER IS APPENDED HERE (IN ADDITION TO THE CONSOLE
+      * DISPLAY) SO FAILURES SURVIVE PAST THE RUN THAT HIT THEM.
+        01 WS-ERROR-LOG-STATUS          pic X(02).
+           88 GOOD-ERROR-LOG-WRITE         VALUE "00".
+        01 ERROR-LOG-LINE.
+           05 ERR-LOG-RUN-DATE          PIC X(08).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 ERR-LOG-EMP-NUMBER        PIC X(06).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 ERR-LOG-FILE-STATUS       PIC X(02).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 ERR-LOG-MESSAGE           PIC X(40).
+           05 FILLER                    PIC X(21) VALUE SPACES.
+
+      * OPERATIONS AUDIT TRAIL - ONE LINE IS APPENDED HERE AT THE END
+      * OF EVERY RUN (IN ADDITION TO THE CONSOLE DISPLAY OF PROGRAM
+      * TOTALS) SO RUN HISTORY SURVIVES PAST THE CONSOLE THAT SHOWED
+      * IT. SHARED WITH REPORTSRB AND SALESID-TABLERB SO ALL THREE
+      * PROGRAMS' RUNS SHOW UP IN ONE PLACE.
+        01 WS-AUDIT-TRAIL-STATUS        pic X(02).
+           88 GOOD-AUDIT-TRAIL-WRITE       VALUE "00".
+        01 WS-REJECT-LISTING-STATUS     pic X(02).
+           88 GOOD-REJECT-LISTING-WRITE    VALUE "00".
+        01 WS-RUN-TIME                  PIC 9(08) VALUE 0.
+        COPY "AUDITTRL.cpy".
+
+      * SHARED PERSON CROSS-REFERENCE LOOKUP (EMPLOYEE/CUSTOMER/SALES
+      * ID). USED BELOW IN 4700-TRACE-CROSS-REFERENCE TO TRACE EACH
+      * EMPLOYEE'S PAYROLL RECORD TO THEIR RUG-ORDER CUSTOMER ID AND
+      * SALES ID, IF ANY.
+        COPY "LOOKUP.cpy".
+
+      * USED BY 0560-ARCHIVE-OLD-REPORT TO RENAME LAST RUN'S
+      * PAYROLL-REPORT OUT OF THE WAY BEFORE THIS RUN'S OPEN OUTPUT
+      * TRUNCATES IT, SO OLDER REPORTS SURVIVE PAST THE RUN THAT MADE
+      * THEM.
+        01 WS-ARCHIVE-STAMP-DATE    PIC X(08) VALUE SPACES.
+        01 WS-ARCHIVE-STAMP-TIME    PIC 9(08) VALUE 0.
+        01 WS-ARCHIVE-PATH          PIC X(80) VALUE SPACES.
+        01 WS-ARCHIVE-RESULT        PIC 9(09) COMP-5 VALUE 0.
+
+      * YEAR-TO-DATE ACCUMULATION TABLE - LOADED FROM YTD-MASTER AT
+      * STARTUP, UPDATED AS PAYROLL IS PROCESSED, REWRITTEN AT END SO
+      * THE NEXT RUN CONTINUES ACCUMULATING FROM WHERE THIS ONE LEFT
+      * OFF. IF YTD-MASTER DOES NOT EXIST YET THIS IS TREATED AS THE
+      * FIRST RUN OF THE YEAR AND EVERY EMPLOYEE STARTS AT ZERO.
+        01 WS-YTD-MASTER-STATUS         pic X(02).
+           88 YTD-MASTER-SUCCESSFUL        VALUE "00".
+           88 END-OF-YTD-MASTER            VALUE "10".
+        01 WS-YTD-COUNT                 PIC 9(03) VALUE 0.
+        01 WS-YTD-SUB                   PIC 9(03) VALUE 0.
+        01 YTD-TABLE-ENTRY OCCURS 200 TIMES.
+           05 TABLE-YTD-EMP-NUMBER      PIC X(06).
+           05 TABLE-YTD-GROSS           PIC 9(07)V99.
+           05 TABLE-YTD-WITHHELD        PIC 9(07)V99.
+           05 TABLE-YTD-NET             PIC 9(07)V99.
+           05 TABLE-YTD-HOURS           PIC 9(05)V99.
+
+      * DEPARTMENT SUBTOTAL TABLE - ACCUMULATED AS THE REPORT IS
+      * BUILT AND PRINTED IN A SUMMARY SECTION AT THE END.
+        01 WS-DEPT-COUNT                PIC 9(02) VALUE 0.
+        01 WS-DEPT-SUB                  PIC 9(02) VALUE 0.
+        01 DEPT-TOTAL-TABLE-ENTRY OCCURS 50 TIMES.
+           05 TABLE-DEPT-CODE           PIC X(04).
+           05 TABLE-DEPT-GROSS          PIC 9(07)V99.
+           05 TABLE-DEPT-WITHHELD       PIC 9(07)V99.
+           05 TABLE-DEPT-NET            PIC 9(07)V99.
+           05 TABLE-DEPT-HOURS          PIC 9(06)V99.
+
+       01  PAGE-HDG-01.
+           05 PAGE-HDG-01-CC         PIC X(01).
+           05 FILLER                 PIC X(60) VALUE SPACES.
+           05 FILLER                 PIC X(14) VALUE "PAYROLL REPORT".
+           05 FILLER                 PIC X(30) VALUE SPACES.
+           05 FILLER                 PIC X(06) VALUE "PAGE: ".
+           05 PAGE-HDG-01-PAGE       PIC ZZ9.
+       01  PAGE-HDG-02.
+           05 PAGE-HDG-02-CC         PIC X(01).
+           05 FILLER                 PIC X(66) VALUE SPACES.
+           05 FILLER                 PIC X(02) VALUE "BY".
+           05 FILLER                 PIC X(56) VALUE SPACES.
+       01  PAGE-HDG-03.
+           05 PAGE-HDG-02-CC         PIC X(01).
+           05 FILLER                 PIC X(62) VALUE SPACES.
+           05 PAGE-HDG-03-BYLINE     PIC X(20) VALUE "RYAN BROOKS".
+           05 FILLER                 PIC X(47) VALUE SPACES.
+       01  PAGE-HDG-04.
+           05 PAGE-HDG-02-CC         PIC X(01).
+           05 FILLER                 PIC X(60) VALUE SPACES.
+           05 FILLER                 PIC X(06) VALUE "AS OF ".
+           05 PAGE-HDG-02-DATE       PIC XX/XX/XXXX.
+           05 FILLER                 PIC X(56) VALUE SPACES.
+       01  PAGE-HDG-05.
+           05 PAGE-HDG-03-CC         PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 FILLER                 PIC X(07) VALUE "PAYDATE".
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(08) VALUE "EMP. NUM".
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(15) VALUE "EMPLOYEE NAME".
+           05 FILLER                 PIC X(04) VALUE "DEPT".
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE "HOURS".
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(04) VALUE "RATE".
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(08) VALUE "BASE PAY".
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(08) VALUE "OVERTIME".
+           05 FILLER                 PIC X(08) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE "GROSS".
+           05 FILLER                 PIC X(06) VALUE SPACES.
+           05 FILLER                 PIC X(06) VALUE "DEDUCT".
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 FILLER                 PIC X(03) VALUE "NET".
+           05 FILLER                 PIC X(03) VALUE SPACES.
+
+       01  DETAIL-LINE-PAYROLL.
+           05 DTL-CC                 PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 DTL-DATE               PIC ZZ/ZZ/ZZ.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-EMP-NUM            PIC ZZZZZZ.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 DTL-EMP-NAME           PIC X(15).
+           05 DTL-EMP-DEPT           PIC X(04).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 DTL-HOURS-WORKED       PIC ZZ9.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-HOUR-RATE          PIC $Z9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-BASE-PAY           PIC $Z,ZZ9.99.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 DTL-OVERTIME           PIC $Z,ZZ9.99.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 DTL-GROSS              PIC $Z,ZZ9.99.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 DTL-DEDUCT             PIC $Z,ZZ9.99.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 DTL-NET                PIC $Z,ZZ9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+
+       01  DETAIL-LINE-LINE.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(115) VALUE ALL "_".
+           05 FILLER                 PIC X(21) VALUE SPACES.
+
+       01  WS-COST-OUT               PIC $ZZZ,ZZ9.99.
+
+       01  TOTALS-LINE.
+           05 TOTAL-LINE-CC          PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 TOTALS-LINE-DATE       PIC XX/XX/XX.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(07) VALUE "TOTALS:".
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 TOTAL-HOURS            PIC Z,ZZ9.
+           05 FILLER                 PIC X(29) VALUE SPACES.
+           05 TOTAL-OVERTIME         PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 TOTAL-GROSS            PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 TOTAL-DEDUCT           PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 TOTAL-NET              PIC $ZZ,ZZ9.99.
+
+       01  DEPT-HDG-LINE.
+           05 DEPT-HDG-CC            PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 FILLER                 PIC X(21)
+              VALUE "DEPARTMENT SUBTOTALS".
+
+       01  DEPT-TOTALS-LINE.
+           05 DEPT-TOTAL-CC          PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 DEPT-TOTAL-DEPT        PIC X(04).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(07) VALUE "TOTALS:".
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 DEPT-TOTAL-HOURS       PIC Z,ZZ9.
+           05 FILLER                 PIC X(29) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 DEPT-TOTAL-GROSS       PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 DEPT-TOTAL-DEDUCT      PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 DEPT-TOTAL-NET         PIC $ZZ,ZZ9.99.
+
+       01  RECON-HDG-LINE.
+           05 RECON-HDG-CC           PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 FILLER                 PIC X(31)
+              VALUE "HOURS-TO-DOLLARS RECONCILIATION".
+
+       01  RECON-LINE-1.
+           05 RECON-1-CC             PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 FILLER                 PIC X(19)
+              VALUE "TOTAL HOURS WORKED:".
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RECON-HOURS            PIC Z,ZZ9.
+
+       01  RECON-LINE-2.
+           05 RECON-2-CC             PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 FILLER                 PIC X(19)
+              VALUE "TOTAL BASE PAY:    ".
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RECON-BASE-PAY         PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(16) VALUE "TOTAL OT PAY:   ".
+           05 RECON-OT-PAY           PIC $ZZ,ZZ9.99.
+
+       01  RECON-LINE-3.
+           05 RECON-3-CC             PIC X(01).
+           05 FILLER                 PIC X(09) VALUE SPACES.
+           05 FILLER                 PIC X(19)
+              VALUE "TOTAL GROSS PAY:   ".
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RECON-GROSS-PAY        PIC $ZZ,ZZ9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(16) VALUE "VARIANCE:       ".
+           05 RECON-VARIANCE         PIC $ZZ,ZZ9.99-.
+
+       01  PAGE-STUFF.
+           05 WS-PAGE-COUNT           PIC 999 VALUE 0.
+           05 WS-LINE-COUNT           PIC 99 VALUE 0.
+
+       01  WS-SHAPE-FILE-IN-STATUS   pic X(02).
+           88 SHAPE-FILE-IN-SUCCESSFUL         VALUE "00".
+           88 END-OF-SHAPE-FILE                VALUE "10".
+           88 INVALID-SHAPE-IN-FILE            VALUE "11" THRU "99".
+           88 SHAPE-FILE-NOT-READY             VALUE "01" THRU "99".
+
+       01  WS-SHAPE-FILE-OUT-STATUS  pic X(02).
+           88 GOOD-SHAPE-FILE-WRITE            VALUE "00".
+       01  WS-SHAPE-REPORT-STATUS    pic X(02).
+           88 GOOD-SHAPE-REPORT                VALUE "00".
+
+       01 WS-RUN-DATE                PIC X(08).
+       01 WS-RULER                   PIC X(39)
+          VALUE "----+----1----+----2----+----3----+----".
+       01 WS-REPORT-RULER.
+          05 FILLER                  PIC X(50)
+             VALUE "----+----1----+----2----+----3----+----4----+----5".
+          05 FILLER                  PIC X(50)
+             VALUE "----+----6----+----7----+----8----+----9----+----0".
+          05 FILLER                  PIC X(44)
+             VALUE "----+----1----+----2----+----3---".
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "PAYRPTRB FOR RYAN BROOKS".
+
+      * INITIALIZE:  OPEN FILES, PERFORM 1ST READ.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-READ-PAYROLL.
+
+           perform until END-OF-PAYROLL-IN
+              perform 2500-VALIDATE-PAYROLL
+              IF VALID-RECORD
+                 perform 3000-CALCULATIONS
+              END-IF
+      * CHECKPOINT ON READ COUNT, NOT RECORD VALIDITY, SO A REJECTED
+      * RECORD LANDING ON A CHECKPOINT-INTERVAL BOUNDARY DOESN'T SKIP
+      * THE CHECKPOINT FOR THAT BOUNDARY.
+              IF FUNCTION MOD(WS-CHECKPOINT-RECORDS-READ
+                              WS-CHECKPOINT-INTERVAL) = 0
+                 perform 1700-WRITE-CHECKPOINT
+              END-IF
+              perform 2000-READ-PAYROLL
+           END-PERFORM.
+
+           perform 6000-MOVE-RECORDS
+           write SHAPE-REC-OUT from WS-RULER.
+           IF PREV-DATE NOT = SPACES
+              perform 10000-CREATE-DATE-TOTAL-LINE
+           END-IF.
+           perform 9000-CREATE-REPORT-TOTAL-LINE.
+           perform 9700-CREATE-DEPT-TOTAL-LINES.
+           perform 9750-CREATE-RECONCILIATION-LINES.
+           perform 9600-WRITE-YTD-MASTER.
+           perform 9800-CLEAR-CHECKPOINT.
+
+      *	   DISPLAY PROGRAM TOTALS
+           display "RECORDS READ:                " WS-RECORD-COUNT-IN.
+           display "RECORDS WRITTEN:             " WS-RECORD-COUNT-OUT.
+           display "RECORDS REJECTED:            " WS-RECORDS-REJECTED.
+           DISPLAY "TOTAL GROSS AMOUNT: " WS-TOTAL-GROSS-FORMAT.
+           DISPLAY "TOTAL NET AMOUNT:   " WS-TOTAL-NET-FORMAT.
+           DISPLAY "TOTAL WITHHELD:     " WS-TOTAL-WITHHELD-FORMAT.
+
+           PERFORM 9900-WRITE-AUDIT-RECORD.
+
+      *	   CLOSE FILES
+           close PAYROLL-IN
+                 PAYROLL-OUT
+                 PAYROLL-REPORT
+                 ACH-FILE-OUT
+                 ERROR-LOG-FILE
+                 AUDIT-TRAIL-FILE
+                 REJECT-LISTING-FILE.
+      * NO "PRESS ANY KEY" PROMPT HERE - PAYRPTRB IS NOW CALLED
+      * UNATTENDED AS THE FIRST STEP OF NITERUNRB'S NIGHTLY CHAIN, AND
+      * AN ACCEPT HERE WOULD HANG THAT BATCH JOB WAITING ON AN OPERATOR
+      * WHO ISN'T THERE.
+
+           GOBACK.
+
+       0500-GET-FILE-PATHS.
+      * OVERRIDE THE DEFAULT FILE PATHS IF THE MATCHING ENVIRONMENT
+      * VARIABLE HAS BEEN SET, FOLLOWING THE SAME
+      * ACCEPT-FROM-ENVIRONMENT PATTERN USED BELOW FOR PAYRPTRB-OT-HOURS:
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                  "PAYRPTRB-PAYROLL-IN".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-PAYROLL-IN-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                  "PAYRPTRB-PAYROLL-OUT".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-PAYROLL-OUT-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                  "PAYRPTRB-PAYROLL-REPORT".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-PAYROLL-REPORT-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                  "PAYRPTRB-EMPLOYEE-MASTER".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-EMPLOYEE-MASTER-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                  "PAYRPTRB-YTD-MASTER".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-YTD-MASTER-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                  "PAYRPTRB-ACH-FILE-OUT".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-ACH-FILE-OUT-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                  "PAYRPTRB-CHECKPOINT-FILE".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-CHECKPOINT-FILE-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                  "PAYRPTRB-ERROR-LOG-FILE".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-ERROR-LOG-FILE-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                  "PAYRPTRB-AUDIT-TRAIL-FILE".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-AUDIT-TRAIL-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                  "PAYRPTRB-REJECT-LISTING-FILE".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-REJECT-LISTING-PATH
+           END-IF.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                  "PAYRPTRB-PAYROLL-CONTROL".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-ENV-PATH-OVERRIDE TO WS-PAYROLL-CONTROL-PATH
+           END-IF.
+
+       0560-ARCHIVE-OLD-REPORT.
+      * IF A PAYROLL-REPORT FROM A PRIOR RUN IS SITTING AT THIS PATH,
+      * RENAME IT OUT OF THE WAY BEFORE THIS RUN'S OPEN OUTPUT
+      * TRUNCATES IT, SO LAST RUN'S REPORT IS STILL AROUND AFTERWARD
+      * INSTEAD OF BEING GONE THE MOMENT THIS RUN STARTS. A FAILED
+      * RENAME JUST MEANS THERE WAS NO PRIOR REPORT TO ARCHIVE.
+           ACCEPT WS-ARCHIVE-STAMP-DATE FROM DATE.
+           ACCEPT WS-ARCHIVE-STAMP-TIME FROM TIME.
+           MOVE SPACES TO WS-ARCHIVE-PATH.
+           STRING FUNCTION TRIM(WS-PAYROLL-REPORT-PATH)
+                       DELIMITED BY SIZE
+                  "."                   DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ARCHIVE-STAMP-DATE)
+                       DELIMITED BY SIZE
+                  WS-ARCHIVE-STAMP-TIME DELIMITED BY SIZE
+             INTO WS-ARCHIVE-PATH.
+           CALL "CBL_RENAME_FILE" USING WS-PAYROLL-REPORT-PATH
+                                         WS-ARCHIVE-PATH
+                RETURNING WS-ARCHIVE-RESULT.
+
+       0570-LOAD-PAYROLL-CONTROL.
+      * READ THE SHARED RATE/THRESHOLD CONTROL FILE, IF ONE EXISTS AT
+      * WS-PAYROLL-CONTROL-PATH, SO A TAX RATE, THE OVERTIME RULE, OR
+      * THE REPORT BYLINE CAN BE CHANGED WITHOUT RECOMPILING. IF IT
+      * DOES NOT EXIST, THE DEFAULTS BUILT INTO WS-PAYROLL-CONTROL-LINE
+      * (PAYRATE.cpy) STAND AS-IS.
+           OPEN INPUT PAYROLL-CONTROL-FILE.
+           IF PAYROLL-CONTROL-FOUND
+              READ PAYROLL-CONTROL-FILE INTO WS-PAYROLL-CONTROL-LINE
+              CLOSE PAYROLL-CONTROL-FILE
+           END-IF.
+           MOVE WS-CTL-OT-THRESHOLD-HOURS TO WS-OT-THRESHOLD-HOURS.
+           MOVE WS-CTL-OT-MULTIPLIER      TO WS-OT-MULTIPLIER.
+           MOVE WS-CTL-REPORT-BYLINE TO PAGE-HDG-03-BYLINE.
+
+       1000-INITIALIZE.
+           PERFORM 0500-GET-FILE-PATHS.
+           PERFORM 0570-LOAD-PAYROLL-CONTROL.
+           ACCEPT WS-OT-ENV-STAGING FROM ENVIRONMENT
+                  "PAYRPTRB-OT-HOURS".
+           IF WS-OT-ENV-STAGING IS NUMERIC
+              MOVE WS-OT-ENV-STAGING TO WS-OT-THRESHOLD-HOURS
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE   WS-RUN-DATE TO   PAGE-HDG-02-DATE
+                                   TOTALS-LINE-DATE.
+           OPEN INPUT PAYROLL-IN.
+           IF NOT PAYROLL-IN-SUCCESSFUL
+              DISPLAY "PAYRPTRB: UNABLE TO OPEN PAYROLL-IN, STATUS = "
+                  WS-PAYROLL-IN-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           PERFORM 1100-CHECK-FOR-CHECKPOINT.
+           IF RESTART-RUN
+              OPEN EXTEND PAYROLL-OUT
+                          PAYROLL-REPORT
+                          ACH-FILE-OUT
+           ELSE
+              PERFORM 0560-ARCHIVE-OLD-REPORT
+              OPEN OUTPUT PAYROLL-OUT
+                          PAYROLL-REPORT
+                          ACH-FILE-OUT
+           END-IF.
+           OPEN EXTEND ERROR-LOG-FILE.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF NOT GOOD-AUDIT-TRAIL-WRITE
+              CLOSE AUDIT-TRAIL-FILE
+              OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           OPEN EXTEND REJECT-LISTING-FILE.
+           IF NOT GOOD-REJECT-LISTING-WRITE
+              CLOSE REJECT-LISTING-FILE
+              OPEN OUTPUT REJECT-LISTING-FILE
+           END-IF.
+           MOVE ZEROES to WS-RECORDS-READ
+                          WS-RECORDS-WRITTEN.
+           PERFORM 1500-LOAD-EMPLOYEE-TABLE.
+           PERFORM 1600-LOAD-YTD-TABLE.
+           IF NOT RESTART-RUN
+              WRITE SHAPE-REC-OUT FROM WS-RULER
+              PERFORM 8000-WRITE-HEADINGS
+           END-IF.
+
+       1100-CHECK-FOR-CHECKPOINT.
+      * IF A CHECKPOINT FROM A PRIOR, INCOMPLETE RUN EXISTS, RESTORE
+      * ITS TOTALS AND SKIP THE INPUT RECORDS IT ALREADY PROCESSED SO
+      * A LONG RUN CAN BE RESTARTED WITHOUT STARTING OVER FROM THE
+      * BEGINNING OF PAYROLL-IN.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-FOUND
+              READ CHECKPOINT-FILE
+              IF CKP-RUN-COMPLETE NOT = "Y" AND CKP-RECORDS-READ > 0
+                 SET RESTART-RUN TO TRUE
+                 MOVE CKP-RECORDS-READ     TO WS-CHECKPOINT-RECORDS-READ
+                 MOVE CKP-RECORD-COUNT-IN  TO WS-RECORD-COUNT-IN
+                 MOVE CKP-TOTAL-GROSS      TO WS-TOTAL-GROSS
+                 MOVE CKP-TOTAL-WITHHELD   TO WS-TOTAL-WITHHELD
+                 MOVE CKP-TOTAL-NET        TO WS-TOTAL-NET
+                 MOVE CKP-TOTAL-HOURS      TO WS-TOTAL-HOURS
+                 MOVE CKP-TOTAL-OVERTIME   TO WS-TOTAL-OVERTIME
+                 MOVE CKP-RECORD-COUNT-OUT TO WS-RECORD-COUNT-OUT
+                 MOVE CKP-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                 MOVE CKP-RECON-TOTAL-BASE TO WS-RECON-TOTAL-BASE
+                 MOVE CKP-RECON-TOTAL-OT   TO WS-RECON-TOTAL-OT
+                 DISPLAY "RESTART DETECTED - RESUMING AFTER "
+                         WS-CHECKPOINT-RECORDS-READ " RECORDS"
+                 PERFORM 1150-SKIP-PROCESSED-RECORDS
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1150-SKIP-PROCESSED-RECORDS.
+      * RE-READ AND DISCARD THE RECORDS A PRIOR RUN ALREADY FINISHED
+      * PROCESSING, SO THIS RUN PICKS UP WITH THE NEXT ONE.
+           PERFORM WS-CHECKPOINT-RECORDS-READ TIMES
+              READ PAYROLL-IN
+                 AT END
+                    SET END-OF-PAYROLL-IN TO TRUE
+              END-READ
+           END-PERFORM.
+
+       1500-LOAD-EMPLOYEE-TABLE.
+      * LOAD THE EMPLOYEE MASTER INTO A WORKING-STORAGE TABLE SO
+      * PAYROLL DETAIL LINES CAN SHOW THE EMPLOYEE NAME AND DEPT.
+           OPEN INPUT EMPLOYEE-MASTER.
+           PERFORM UNTIL END-OF-EMPLOYEE-MASTER
+              READ EMPLOYEE-MASTER
+                 AT END
+                    SET END-OF-EMPLOYEE-MASTER TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-EMPLOYEE-COUNT
+                    MOVE EMP-NUMBER of EMPLOYEE-MASTER-RECORD TO
+                         TABLE-EMP-NUMBER (WS-EMPLOYEE-COUNT)
+                    MOVE EMP-NAME of EMPLOYEE-MASTER-RECORD TO
+                         TABLE-EMP-NAME (WS-EMPLOYEE-COUNT)
+                    MOVE EMP-DEPT of EMPLOYEE-MASTER-RECORD TO
+                         TABLE-EMP-DEPT (WS-EMPLOYEE-COUNT)
+                    MOVE EMP-BANK-ROUTING of EMPLOYEE-MASTER-RECORD TO
+                         TABLE-EMP-ROUTING (WS-EMPLOYEE-COUNT)
+                    MOVE EMP-BANK-ACCOUNT of EMPLOYEE-MASTER-RECORD TO
+                         TABLE-EMP-ACCOUNT (WS-EMPLOYEE-COUNT)
+              END-READ
+           END-PERFORM.
+           CLOSE EMPLOYEE-MASTER.
+
+       1600-LOAD-YTD-TABLE.
+      * LOAD PRIOR YEAR-TO-DATE TOTALS SO THIS RUN ADDS ONTO THEM. IF
+      * THE FILE IS NOT THERE YET THIS IS THE FIRST RUN OF THE YEAR.
+           OPEN INPUT YTD-MASTER.
+           IF YTD-MASTER-SUCCESSFUL
+              PERFORM UNTIL END-OF-YTD-MASTER
+                 READ YTD-MASTER
+                    AT END
+                       SET END-OF-YTD-MASTER TO TRUE
+                    NOT AT END
+                       ADD 1 TO WS-YTD-COUNT
+                       MOVE YTD-EMP-NUMBER TO
+                            TABLE-YTD-EMP-NUMBER (WS-YTD-COUNT)
+                       MOVE YTD-GROSS TO
+                            TABLE-YTD-GROSS (WS-YTD-COUNT)
+                       MOVE YTD-WITHHELD TO
+                            TABLE-YTD-WITHHELD (WS-YTD-COUNT)
+                       MOVE YTD-NET TO
+                            TABLE-YTD-NET (WS-YTD-COUNT)
+                       MOVE YTD-HOURS TO
+                            TABLE-YTD-HOURS (WS-YTD-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE YTD-MASTER
+           END-IF.
+
+       1700-WRITE-CHECKPOINT.
+      * PERIODICALLY SNAPSHOT PROGRESS SO A CRASHED OR KILLED RUN CAN
+      * BE RESTARTED FROM HERE INSTEAD OF FROM THE BEGINNING OF THE
+      * INPUT FILE.
+           MOVE WS-CHECKPOINT-RECORDS-READ TO CKP-RECORDS-READ.
+           MOVE WS-RECORD-COUNT-IN         TO CKP-RECORD-COUNT-IN.
+           MOVE WS-TOTAL-GROSS             TO CKP-TOTAL-GROSS.
+           MOVE WS-TOTAL-WITHHELD          TO CKP-TOTAL-WITHHELD.
+           MOVE WS-TOTAL-NET               TO CKP-TOTAL-NET.
+           MOVE WS-TOTAL-HOURS             TO CKP-TOTAL-HOURS.
+           MOVE WS-TOTAL-OVERTIME          TO CKP-TOTAL-OVERTIME.
+           MOVE WS-RECORD-COUNT-OUT        TO CKP-RECORD-COUNT-OUT.
+           MOVE WS-RECORDS-REJECTED        TO CKP-RECORDS-REJECTED.
+           MOVE WS-RECON-TOTAL-BASE        TO CKP-RECON-TOTAL-BASE.
+           MOVE WS-RECON-TOTAL-OT          TO CKP-RECON-TOTAL-OT.
+           MOVE "N"                        TO CKP-RUN-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       2000-READ-PAYROLL.
+      * Read the payroll file in and populate the Working Section
+        READ PAYROLL-IN INTO WS-RECORDS-READ
+             AT END
+               DISPLAY "END OF PAYROLL FILE"
+             NOT AT END
+               ADD 1 TO WS-RECORD-COUNT-IN
+               ADD 1 TO WS-CHECKPOINT-RECORDS-READ.
+
+       2500-VALIDATE-PAYROLL.
+      * REJECT RECORDS WITH BAD HOURS, RATE, OR DEDUCTION CODE INSTEAD
+      * OF LETTING GARBAGE FLOW INTO THE CALCULATIONS AND REPORT. EACH
+      * REJECT IS ALSO WRITTEN TO REJECT-LISTING-FILE SO THE LISTING
+      * SURVIVES AFTER THIS RUN'S CONSOLE OUTPUT IS GONE.
+           SET VALID-RECORD TO TRUE.
+           IF PAYROLL-EMP-HOURS-READ = 0
+              OR PAYROLL-EMP-HOURS-READ > 80
+              SET INVALID-RECORD TO TRUE
+              DISPLAY "REJECTED - BAD HOURS: " WS-RECORDS-READ
+              MOVE "REJECTED - BAD HOURS: " TO WS-REJECT-REASON
+              PERFORM 2600-WRITE-REJECT-LISTING
+           END-IF.
+           IF PAYROLL-EMP-RATE-READ = 0
+              SET INVALID-RECORD TO TRUE
+              DISPLAY "REJECTED - BAD RATE: " WS-RECORDS-READ
+              MOVE "REJECTED - BAD RATE: " TO WS-REJECT-REASON
+              PERFORM 2600-WRITE-REJECT-LISTING
+           END-IF.
+           IF PAYROLL-EMP-DEDUCTIONS-READ > 4
+              SET INVALID-RECORD TO TRUE
+              DISPLAY "REJECTED - BAD DEDUCTION CODE: " WS-RECORDS-READ
+              MOVE "REJECTED - BAD DEDUCTION CODE: " TO WS-REJECT-REASON
+              PERFORM 2600-WRITE-REJECT-LISTING
+           END-IF.
+           IF INVALID-RECORD
+              ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+
+       2600-WRITE-REJECT-LISTING.
+           MOVE SPACES TO REJECT-LISTING-RECORD.
+           STRING WS-REJECT-REASON   DELIMITED BY SIZE
+                  WS-RECORDS-READ    DELIMITED BY SIZE
+             INTO REJECT-LISTING-RECORD.
+           WRITE REJECT-LISTING-RECORD.
+
+       3000-CALCULATIONS.
+      * Perform the required calculations
+      * ACCEPT PAYROLL-EMP-GROSS-WRITE
+      * THE WEEKLY OT THRESHOLD IS SCALED TO MATCH THE LENGTH OF THE
+      * PAY PERIOD BEING PAID SO OVERTIME IS FIGURED PER-PERIOD, NOT
+      * PER-WEEK, FOR NON-WEEKLY FREQUENCIES.
+           EVALUATE TRUE
+              WHEN PAY-BIWEEKLY of PAYROLL-REC-IN
+              WHEN PAY-SEMIMONTHLY of PAYROLL-REC-IN
+                COMPUTE WS-EFFECTIVE-OT-THRESHOLD =
+                        WS-OT-THRESHOLD-HOURS * 2
+              WHEN PAY-MONTHLY of PAYROLL-REC-IN
+                COMPUTE WS-EFFECTIVE-OT-THRESHOLD =
+                        WS-OT-THRESHOLD-HOURS * 4
+              WHEN OTHER
+                MOVE WS-OT-THRESHOLD-HOURS TO WS-EFFECTIVE-OT-THRESHOLD
+           END-EVALUATE.
+            IF PAYROLL-EMP-HOURS of PAYROLL-REC-IN <
+               WS-EFFECTIVE-OT-THRESHOLD
+                COMPUTE PAYROLL-EMP-GROSS-WRITE =
+                PAYROLL-EMP-HOURS of PAYROLL-REC-IN
+                * PAYROLL-EMP-RATE of PAYROLL-REC-IN
+                compute PAYROLL-EMP-BASE = PAYROLL-EMP-GROSS-WRITE
+                compute PAYROLL-EMP-OVERTIME = 0
+            ELSE
+            IF PAYROLL-EMP-HOURS of PAYROLL-REC-IN >
+               WS-EFFECTIVE-OT-THRESHOLD
+                COMPUTE PAYROLL-EMP-GROSS-WRITE =
+                    (WS-EFFECTIVE-OT-THRESHOLD *
+                     PAYROLL-EMP-RATE of PAYROLL-REC-IN) +
+                    ((PAYROLL-EMP-HOURS of PAYROLL-REC-IN -
+                      WS-EFFECTIVE-OT-THRESHOLD) *
+                    (WS-OT-MULTIPLIER *
+                     PAYROLL-EMP-RATE of PAYROLL-REC-IN))
+                compute PAYROLL-EMP-BASE =
+                        (WS-EFFECTIVE-OT-THRESHOLD *
+                         PAYROLL-EMP-RATE of PAYROLL-REC-IN)
+                compute PAYROLL-EMP-OVERTIME =
+                    (PAYROLL-EMP-HOURS of PAYROLL-REC-IN -
+                     WS-EFFECTIVE-OT-THRESHOLD) *
+                    (WS-OT-MULTIPLIER *
+                     PAYROLL-EMP-RATE of PAYROLL-REC-IN)
+             ELSE
+               if PAYROLL-EMP-HOURS of PAYROLL-REC-IN =
+                  WS-EFFECTIVE-OT-THRESHOLD
+                COMPUTE PAYROLL-EMP-GROSS-WRITE =
+                PAYROLL-EMP-HOURS of PAYROLL-REC-IN
+                * PAYROLL-EMP-RATE of PAYROLL-REC-IN
+                compute PAYROLL-EMP-BASE = PAYROLL-EMP-GROSS-WRITE
+                compute PAYROLL-EMP-OVERTIME = 0
+            END-IF.
+      * PRE-TAX DEDUCTIONS (401K, HEALTH INSURANCE, ETC.) COME OFF
+      * GROSS BEFORE TAXES ARE FIGURED. POST-TAX DEDUCTIONS (GARNISH-
+      * MENTS, ROTH CONTRIBUTIONS, ETC.) COME OFF AFTER TAXES.
+           COMPUTE WS-TAXABLE-GROSS = PAYROLL-EMP-GROSS-WRITE -
+                   PAYROLL-EMP-PRETAX of PAYROLL-REC-IN.
+           COMPUTE PAYROLL-EMP-STATE-WRITE   =
+               WS-TAXABLE-GROSS * WS-CTL-STATE-TAX-PCT.
+           COMPUTE PAYROLL-EMP-SSN-MED-WRITE =
+               WS-TAXABLE-GROSS * WS-CTL-SSN-MED-PCT.
+           COMPUTE PAYROLL-EMP-LOCAL-WRITE   =
+               WS-TAXABLE-GROSS * WS-CTL-LOCAL-TAX-PCT.
+      *    ACCEPT PAYROLL-EMP-FED-WRITE
+           IF PAYROLL-EMP-DEDUCTIONS-READ = 0
+                COMPUTE PAYROLL-EMP-FED-WRITE =
+                    WS-TAXABLE-GROSS * WS-CTL-FED-BRACKET-0
+           else
+           IF PAYROLL-EMP-DEDUCTIONS-READ = 1
+                 COMPUTE PAYROLL-EMP-FED-WRITE =
+                     WS-TAXABLE-GROSS * WS-CTL-FED-BRACKET-1
+            ELSE
+           IF PAYROLL-EMP-DEDUCTIONS-READ = 2
+                 COMPUTE PAYROLL-EMP-FED-WRITE =
+                     WS-TAXABLE-GROSS * WS-CTL-FED-BRACKET-2
+            ELSE
+           IF PAYROLL-EMP-DEDUCTIONS-READ = 3
+                 COMPUTE PAYROLL-EMP-FED-WRITE =
+                     WS-TAXABLE-GROSS * WS-CTL-FED-BRACKET-3
+            ELSE
+           IF PAYROLL-EMP-DEDUCTIONS-READ = 4
+                 COMPUTE PAYROLL-EMP-FED-WRITE =
+                     WS-TAXABLE-GROSS * WS-CTL-FED-BRACKET-4
+           ELSE
+                 COMPUTE PAYROLL-EMP-FED-WRITE =
+                     WS-TAXABLE-GROSS * WS-CTL-FED-BRACKET-4
+          END-IF.
+          compute WS-SINGLE-WITHHELD =
+                  PAYROLL-EMP-STATE-WRITE
+                  + PAYROLL-EMP-SSN-MED-WRITE + PAYROLL-EMP-LOCAL-WRITE
+                  + PAYROLL-EMP-FED-WRITE.
+          compute PAYROLL-EMP-NET-WRITE = PAYROLL-EMP-GROSS-WRITE
+                            - PAYROLL-EMP-PRETAX of PAYROLL-REC-IN
+                            - WS-SINGLE-WITHHELD
+                            - PAYROLL-EMP-POSTTAX of PAYROLL-REC-IN.
+          compute WS-SINGLE-NET = PAYROLL-EMP-GROSS-WRITE
+                            - PAYROLL-EMP-PRETAX of PAYROLL-REC-IN
+                            - WS-SINGLE-WITHHELD
+                            - PAYROLL-EMP-POSTTAX of PAYROLL-REC-IN.
+
+          perform 4000-UPDATE-TOTALS.
+          perform 4600-UPDATE-YTD.
+          perform 4700-TRACE-CROSS-REFERENCE.
+          perform 5000-WRITE-RECORDS.
+          perform 5500-WRITE-ACH-RECORD.
+          perform 7000-CREATE-DETAIL-LINE.
+
+       4000-UPDATE-TOTALS.
+      * Update the totals
+          compute WS-TOTAL-GROSS = WS-TOTAL-GROSS +
+                                   PAYROLL-EMP-GROSS-WRITE.
+          compute WS-TOTAL-WITHHELD = WS-TOTAL-WITHHELD +
+                                      WS-SINGLE-WITHHELD.
+      * ACCUMULATE FROM EACH RECORD'S OWN NET PAY RATHER THAN RE-
+      * DERIVING FROM GROSS - WITHHELD, SINCE NET ALSO REFLECTS THE
+      * PRE-TAX/POST-TAX DEDUCTIONS THAT DON'T SHOW UP IN WITHHELD.
+          compute WS-TOTAL-NET = WS-TOTAL-NET + WS-SINGLE-NET.
+          compute WS-TOTAL-HOURS = WS-TOTAL-HOURS +
+                  PAYROLL-EMP-HOURS of PAYROLL-REC-IN.
+          compute WS-TOTAL-OVERTIME = WS-TOTAL-OVERTIME +
+                  PAYROLL-EMP-OVERTIME.
+          compute WS-DATE-TOTAL-GROSS = WS-DATE-TOTAL-GROSS +
+            PAYROLL-EMP-GROSS-WRITE.
+          compute WS-DATE-TOTAL-WITHHELD = WS-DATE-TOTAL-WITHHELD +
+            WS-SINGLE-WITHHELD.
+          compute WS-DATE-TOTAL-NET = WS-DATE-TOTAL-GROSS -
+            WS-DATE-TOTAL-WITHHELD.
+          compute WS-DATE-TOTAL-HOURS = WS-DATE-TOTAL-HOURS +
+            PAYROLL-EMP-HOURS of PAYROLL-REC-IN.
+          compute WS-DATE-TOTAL-OVERTIME = WS-DATE-TOTAL-OVERTIME +
+            PAYROLL-EMP-OVERTIME.
+          ADD PAYROLL-EMP-BASE      TO WS-RECON-TOTAL-BASE.
+          ADD PAYROLL-EMP-OVERTIME  TO WS-RECON-TOTAL-OT.
+
+       4600-UPDATE-YTD.
+      * FIND (OR ADD) THIS EMPLOYEE'S YTD ENTRY AND ADD THIS RUN'S PAY.
+           PERFORM VARYING WS-YTD-SUB FROM 1 BY 1
+              UNTIL WS-YTD-SUB > WS-YTD-COUNT
+                 OR TABLE-YTD-EMP-NUMBER (WS-YTD-SUB) =
+                    PAYROLL-EMP-NUMBER of PAYROLL-REC-IN
+           END-PERFORM.
+           IF WS-YTD-SUB > WS-YTD-COUNT
+              ADD 1 TO WS-YTD-COUNT
+              MOVE WS-YTD-COUNT TO WS-YTD-SUB
+              MOVE PAYROLL-EMP-NUMBER of PAYROLL-REC-IN TO
+                   TABLE-YTD-EMP-NUMBER (WS-YTD-SUB)
+              MOVE 0 TO TABLE-YTD-GROSS (WS-YTD-SUB)
+              MOVE 0 TO TABLE-YTD-WITHHELD (WS-YTD-SUB)
+              MOVE 0 TO TABLE-YTD-NET (WS-YTD-SUB)
+              MOVE 0 TO TABLE-YTD-HOURS (WS-YTD-SUB)
+           END-IF.
+           ADD PAYROLL-EMP-GROSS-WRITE TO
+               TABLE-YTD-GROSS (WS-YTD-SUB).
+           ADD WS-SINGLE-WITHHELD TO
+               TABLE-YTD-WITHHELD (WS-YTD-SUB).
+           ADD WS-SINGLE-NET TO
+               TABLE-YTD-NET (WS-YTD-SUB).
+           ADD PAYROLL-EMP-HOURS of PAYROLL-REC-IN TO
+               TABLE-YTD-HOURS (WS-YTD-SUB).
+
+       4700-TRACE-CROSS-REFERENCE.
+      * LOOK UP THIS EMPLOYEE IN THE SHARED PERSON CROSS-REFERENCE SO
+      * THEIR RUG-ORDER CUSTOMER ID AND SALES ID (IF ANY) SHOW UP
+      * ALONGSIDE THEIR PAYCHECK. A MISS JUST MEANS THIS EMPLOYEE HAS
+      * NO CUSTOMER/SALES RECORD AND IS NOT AN ERROR.
+           MOVE 'X' TO WS-LOOKUP-TYPE.
+           MOVE 'E' TO WS-XREF-KEY-TYPE.
+           MOVE PAYROLL-EMP-NUMBER of PAYROLL-REC-IN TO WS-EMP-NUMBER.
+           CALL "LOOKUP" USING WS-LOOKUP-FIELDS.
+           IF SUCESSFUL-LOOKUP
+              DISPLAY "EMP " PAYROLL-EMP-NUMBER of PAYROLL-REC-IN
+                 " = CUSTOMER " WS-CUSTOMER-ID " / SALES " WS-SALES-ID
+                 " (" WS-XREF-PERSON-NAME ")"
+           END-IF.
+
+       5000-WRITE-RECORDS.
+      * Write the records to file. PAYROLL-REC-OUT carries the input
+      * fields plus the calculated amounts, so it is built field by
+      * field rather than with a single group MOVE -- WS-RECORDS-
+      * WRITTEN only holds the calculated amounts and is not the same
+      * layout as the whole output record.
+           MOVE PAYROLL-PAY-DATE of PAYROLL-REC-IN TO
+                PAYROLL-PAY-DATE of PAYROLL-REC-OUT.
+           MOVE PAYROLL-EMP-NUMBER of PAYROLL-REC-IN TO
+                PAYROLL-EMP-NUMBER of PAYROLL-REC-OUT.
+           MOVE PAYROLL-EMP-HOURS of PAYROLL-REC-IN TO
+                PAYROLL-EMP-HOURS of PAYROLL-REC-OUT.
+           MOVE PAYROLL-EMP-RATE of PAYROLL-REC-IN TO
+                PAYROLL-EMP-RATE of PAYROLL-REC-OUT.
+           MOVE PAYROLL-EMP-DEDUCTIONS of PAYROLL-REC-IN TO
+                PAYROLL-EMP-DEDUCTIONS of PAYROLL-REC-OUT.
+           MOVE PAYROLL-EMP-PRETAX of PAYROLL-REC-IN TO
+                PAYROLL-EMP-PRETAX of PAYROLL-REC-OUT.
+           MOVE PAYROLL-EMP-POSTTAX of PAYROLL-REC-IN TO
+                PAYROLL-EMP-POSTTAX of PAYROLL-REC-OUT.
+           MOVE WS-RECORDS-WRITTEN TO PAYROLL-EMP-CALCULATIONS.
+           WRITE PAYROLL-REC-OUT.
+           if GOOD-PAYROLL-FILE-WRITE
+              add 1 to WS-RECORD-COUNT-OUT
+           else
+              display "BAD WRITE - FILE STATUS: "
+                WS-PAYROLL-OUT-STATUS
+              MOVE WS-PAYROLL-OUT-STATUS TO ERR-LOG-FILE-STATUS
+              MOVE "PAYROLL-OUT WRITE FAILED" TO ERR-LOG-MESSAGE
+              PERFORM 9900-LOG-WRITE-ERROR.
+
+       5500-WRITE-ACH-RECORD.
+      * WRITE A DIRECT-DEPOSIT (ACH) RECORD FOR THIS EMPLOYEE'S NET
+      * PAY, USING THE ROUTING/ACCOUNT NUMBERS FROM THE EMPLOYEE
+      * MASTER.
+           PERFORM 7500-LOOKUP-EMPLOYEE.
+           MOVE PAYROLL-EMP-NUMBER of PAYROLL-REC-IN TO ACH-EMP-NUMBER.
+           MOVE WS-EMP-ROUTING            TO ACH-BANK-ROUTING.
+           MOVE WS-EMP-ACCOUNT            TO ACH-BANK-ACCOUNT.
+           MOVE PAYROLL-PAY-DATE of PAYROLL-REC-IN TO ACH-PAY-DATE.
+           MOVE WS-SINGLE-NET              TO ACH-NET-AMOUNT.
+           WRITE ACH-RECORD-OUT.
+           IF NOT GOOD-ACH-FILE-WRITE
+              DISPLAY "BAD ACH WRITE - FILE STATUS: "
+                WS-ACH-FILE-STATUS
+              MOVE WS-ACH-FILE-STATUS TO ERR-LOG-FILE-STATUS
+              MOVE "ACH-FILE-OUT WRITE FAILED" TO ERR-LOG-MESSAGE
+              PERFORM 9900-LOG-WRITE-ERROR
+           END-IF.
+
+       6000-MOVE-RECORDS.
+           MOVE WS-TOTAL-GROSS TO WS-TOTAL-GROSS-FORMAT.
+           MOVE WS-TOTAL-NET TO WS-TOTAL-NET-FORMAT.
+           MOVE WS-TOTAL-WITHHELD TO WS-TOTAL-WITHHELD-FORMAT.
+
+       7000-CREATE-DETAIL-LINE.
+           move PAYROLL-PAY-DATE of PAYROLL-REC-IN
+                                    to DTL-DATE.
+           move PAYROLL-EMP-NUMBER of PAYROLL-REC-IN
+                                    to DTL-EMP-NUM.
+           perform 7500-LOOKUP-EMPLOYEE.
+           move WS-EMP-NAME               to DTL-EMP-NAME.
+           move WS-EMP-DEPT               to DTL-EMP-DEPT.
+           perform 7600-UPDATE-DEPT-TOTALS.
+           move PAYROLL-EMP-HOURS of PAYROLL-REC-IN
+                                    to DTL-HOURS-WORKED.
+           move PAYROLL-EMP-RATE of PAYROLL-REC-IN
+                                    to DTL-HOUR-RATE.
+           move PAYROLL-EMP-BASE          to DTL-BASE-PAY.
+           move PAYROLL-EMP-OVERTIME      to DTL-OVERTIME.
+           move PAYROLL-EMP-GROSS-WRITE   TO DTL-GROSS.
+           move WS-SINGLE-WITHHELD        to DTL-DEDUCT.
+           move WS-SINGLE-NET             to DTL-NET.
+
+           add 1 to WS-LINE-COUNT.
+           if WS-LINE-COUNT > 50
+              PERFORM 8000-WRITE-HEADINGS.
+
            IF PAYROLL-PAY-DATE of PAYROLL-REC-IN is not equal to
                PREV-DATE
+               IF PREV-DATE NOT = SPACES
+                  perform 10000-CREATE-DATE-TOTAL-LINE
+               END-IF
                perform 8000-WRITE-HEADINGS
-               perform 10000-CREATE-DATE-TOTAL-LINE
            END-IF.
-038600     
-           set PREV-DATE to PAYROLL-PAY-DATE of PAYROLL-REC-IN.
-038700     write PAYROLL-REPORT-RECORD from DETAIL-LINE-PAYROLL
-038800       after advancing 01 lines.
-038900 
-039000 8000-WRITE-HEADINGS.
-039100     add 1 to WS-PAGE-COUNT.
-039200     move WS-PAGE-COUNT TO PAGE-HDG-01-PAGE.
-039300     WRITE PAYROLL-REPORT-RECORD FROM WS-REPORT-RULER
-039400       after advancing page.
-039500     WRITE PAYROLL-REPORT-RECORD 
-039600      FROM PAGE-HDG-01 after advancing 01 LINES.
-039700     WRITE PAYROLL-REPORT-RECORD
-039800      FROM PAGE-HDG-02 after advancing 01 LINES.
-039900     WRITE PAYROLL-REPORT-RECORD 
-040000      FROM PAGE-HDG-03 AFTER ADVANCING 01 LINES.
-040100     WRITE PAYROLL-REPORT-RECORD 
-040200      FROM PAGE-HDG-04 AFTER ADVANCING 01 LINES.
-040300     WRITE PAYROLL-REPORT-RECORD 
-040400      FROM PAGE-HDG-05 AFTER ADVANCING 02 LINES.
-040500     MOVE 4 TO WS-LINE-COUNT.
-040600 
-040700 9000-CREATE-REPORT-TOTAL-LINE.
-040800     MOVE WS-TOTAL-HOURS  TO TOTAL-HOURS.
-040900     move WS-TOTAL-OVERTIME to TOTAL-OVERTIME
-041000     MOVE WS-TOTAL-GROSS  TO TOTAL-GROSS.
-041100     move WS-TOTAL-WITHHELD to TOTAL-DEDUCT.
-041200     MOVE WS-TOTAL-NET    TO TOTAL-NET.
-041300     write PAYROLL-REPORT-RECORD from DETAIL-LINE-LINE
-041400       AFTER ADVANCING 01 LINES.
-041500     write PAYROLL-REPORT-RECORD from TOTALS-LINE
-041600      AFTER ADVANCING 02 LINES.
-041700     write PAYROLL-REPORT-RECORD from WS-REPORT-RULER
-041800       after advancing 02 LINES.
\ No newline at end of file
+
+           move PAYROLL-PAY-DATE of PAYROLL-REC-IN to PREV-DATE.
+           write PAYROLL-REPORT-RECORD from DETAIL-LINE-PAYROLL
+             after advancing 01 lines.
+
+       7500-LOOKUP-EMPLOYEE.
+      * SEARCH THE IN-MEMORY EMPLOYEE TABLE LOADED AT STARTUP.
+           MOVE SPACES TO WS-EMP-NAME.
+           MOVE SPACES TO WS-EMP-DEPT.
+           MOVE SPACES TO WS-EMP-ROUTING.
+           MOVE SPACES TO WS-EMP-ACCOUNT.
+           PERFORM VARYING WS-EMP-SUB FROM 1 BY 1
+              UNTIL WS-EMP-SUB > WS-EMPLOYEE-COUNT
+                 OR TABLE-EMP-NUMBER (WS-EMP-SUB) =
+                    PAYROLL-EMP-NUMBER of PAYROLL-REC-IN
+           END-PERFORM.
+           IF WS-EMP-SUB > WS-EMPLOYEE-COUNT
+              MOVE "*** UNKNOWN EMPLOYEE ***" TO WS-EMP-NAME
+           ELSE
+              MOVE TABLE-EMP-NAME (WS-EMP-SUB) TO WS-EMP-NAME
+              MOVE TABLE-EMP-DEPT (WS-EMP-SUB) TO WS-EMP-DEPT
+              MOVE TABLE-EMP-ROUTING (WS-EMP-SUB) TO WS-EMP-ROUTING
+              MOVE TABLE-EMP-ACCOUNT (WS-EMP-SUB) TO WS-EMP-ACCOUNT
+           END-IF.
+
+       7600-UPDATE-DEPT-TOTALS.
+      * ACCUMULATE GROSS/WITHHELD/NET/HOURS BY DEPARTMENT FOR THE
+      * DEPARTMENT SUBTOTAL SECTION PRINTED AT THE END OF THE REPORT.
+           PERFORM VARYING WS-DEPT-SUB FROM 1 BY 1
+              UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+                 OR TABLE-DEPT-CODE (WS-DEPT-SUB) = WS-EMP-DEPT
+           END-PERFORM.
+           IF WS-DEPT-SUB > WS-DEPT-COUNT
+              ADD 1 TO WS-DEPT-COUNT
+              MOVE WS-DEPT-COUNT TO WS-DEPT-SUB
+              MOVE WS-EMP-DEPT TO TABLE-DEPT-CODE (WS-DEPT-SUB)
+              MOVE 0 TO TABLE-DEPT-GROSS (WS-DEPT-SUB)
+              MOVE 0 TO TABLE-DEPT-WITHHELD (WS-DEPT-SUB)
+              MOVE 0 TO TABLE-DEPT-NET (WS-DEPT-SUB)
+              MOVE 0 TO TABLE-DEPT-HOURS (WS-DEPT-SUB)
+           END-IF.
+           ADD PAYROLL-EMP-GROSS-WRITE TO
+               TABLE-DEPT-GROSS (WS-DEPT-SUB).
+           ADD WS-SINGLE-WITHHELD TO
+               TABLE-DEPT-WITHHELD (WS-DEPT-SUB).
+           ADD WS-SINGLE-NET TO
+               TABLE-DEPT-NET (WS-DEPT-SUB).
+           ADD PAYROLL-EMP-HOURS of PAYROLL-REC-IN TO
+               TABLE-DEPT-HOURS (WS-DEPT-SUB).
+
+       8000-WRITE-HEADINGS.
+           add 1 to WS-PAGE-COUNT.
+           move WS-PAGE-COUNT TO PAGE-HDG-01-PAGE.
+           WRITE PAYROLL-REPORT-RECORD FROM WS-REPORT-RULER
+             after advancing page.
+           WRITE PAYROLL-REPORT-RECORD
+            FROM PAGE-HDG-01 after advancing 01 LINES.
+           WRITE PAYROLL-REPORT-RECORD
+            FROM PAGE-HDG-02 after advancing 01 LINES.
+           WRITE PAYROLL-REPORT-RECORD
+            FROM PAGE-HDG-03 AFTER ADVANCING 01 LINES.
+           WRITE PAYROLL-REPORT-RECORD
+            FROM PAGE-HDG-04 AFTER ADVANCING 01 LINES.
+           WRITE PAYROLL-REPORT-RECORD
+            FROM PAGE-HDG-05 AFTER ADVANCING 02 LINES.
+           MOVE 4 TO WS-LINE-COUNT.
+
+       9000-CREATE-REPORT-TOTAL-LINE.
+           MOVE WS-RUN-DATE TO TOTALS-LINE-DATE.
+           MOVE WS-TOTAL-HOURS  TO TOTAL-HOURS.
+           move WS-TOTAL-OVERTIME to TOTAL-OVERTIME
+           MOVE WS-TOTAL-GROSS  TO TOTAL-GROSS.
+           move WS-TOTAL-WITHHELD to TOTAL-DEDUCT.
+           MOVE WS-TOTAL-NET    TO TOTAL-NET.
+           write PAYROLL-REPORT-RECORD from DETAIL-LINE-LINE
+             AFTER ADVANCING 01 LINES.
+           write PAYROLL-REPORT-RECORD from TOTALS-LINE
+            AFTER ADVANCING 02 LINES.
+           write PAYROLL-REPORT-RECORD from WS-REPORT-RULER
+             after advancing 02 LINES.
+
+       9700-CREATE-DEPT-TOTAL-LINES.
+      * PRINT A DEPARTMENT SUBTOTAL SECTION AT THE END OF THE REPORT.
+           write PAYROLL-REPORT-RECORD from DEPT-HDG-LINE
+             AFTER ADVANCING 02 LINES.
+           PERFORM VARYING WS-DEPT-SUB FROM 1 BY 1
+              UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+              MOVE TABLE-DEPT-CODE (WS-DEPT-SUB)     TO DEPT-TOTAL-DEPT
+              MOVE TABLE-DEPT-HOURS (WS-DEPT-SUB)    TO DEPT-TOTAL-HOURS
+              MOVE TABLE-DEPT-GROSS (WS-DEPT-SUB)    TO DEPT-TOTAL-GROSS
+              MOVE TABLE-DEPT-WITHHELD (WS-DEPT-SUB) TO
+                   DEPT-TOTAL-DEDUCT
+              MOVE TABLE-DEPT-NET (WS-DEPT-SUB)      TO DEPT-TOTAL-NET
+              write PAYROLL-REPORT-RECORD from DEPT-TOTALS-LINE
+                AFTER ADVANCING 01 LINES
+           END-PERFORM.
+
+       9750-CREATE-RECONCILIATION-LINES.
+      * TIE TOTAL HOURS BACK TO TOTAL DOLLARS: BASE PAY (REGULAR
+      * HOURS) PLUS OVERTIME PAY SHOULD EQUAL GROSS PAY. PRINT THE
+      * VARIANCE SO A CALCULATION ERROR SHOWS UP INSTEAD OF HIDING
+      * INSIDE THE TOTALS.
+           COMPUTE WS-RECON-VARIANCE =
+                   WS-TOTAL-GROSS -
+                   (WS-RECON-TOTAL-BASE + WS-RECON-TOTAL-OT).
+           MOVE WS-TOTAL-HOURS      TO RECON-HOURS.
+           MOVE WS-RECON-TOTAL-BASE TO RECON-BASE-PAY.
+           MOVE WS-RECON-TOTAL-OT   TO RECON-OT-PAY.
+           MOVE WS-TOTAL-GROSS      TO RECON-GROSS-PAY.
+           MOVE WS-RECON-VARIANCE   TO RECON-VARIANCE.
+           write PAYROLL-REPORT-RECORD from RECON-HDG-LINE
+             AFTER ADVANCING 02 LINES.
+           write PAYROLL-REPORT-RECORD from RECON-LINE-1
+             AFTER ADVANCING 01 LINES.
+           write PAYROLL-REPORT-RECORD from RECON-LINE-2
+             AFTER ADVANCING 01 LINES.
+           write PAYROLL-REPORT-RECORD from RECON-LINE-3
+             AFTER ADVANCING 01 LINES.
+
+       10000-CREATE-DATE-TOTAL-LINE.
+           MOVE PREV-DATE TO TOTALS-LINE-DATE.
+           MOVE WS-DATE-TOTAL-HOURS    TO TOTAL-HOURS.
+           MOVE WS-DATE-TOTAL-OVERTIME TO TOTAL-OVERTIME.
+           MOVE WS-DATE-TOTAL-GROSS    TO TOTAL-GROSS.
+           MOVE WS-DATE-TOTAL-WITHHELD TO TOTAL-DEDUCT.
+           MOVE WS-DATE-TOTAL-NET      TO TOTAL-NET.
+           write PAYROLL-REPORT-RECORD from DETAIL-LINE-LINE
+             AFTER ADVANCING 01 LINES.
+           write PAYROLL-REPORT-RECORD from TOTALS-LINE
+             AFTER ADVANCING 01 LINES.
+           MOVE ZEROES TO WS-DATE-TOTAL-HOURS WS-DATE-TOTAL-OVERTIME
+                     WS-DATE-TOTAL-GROSS WS-DATE-TOTAL-WITHHELD
+                     WS-DATE-TOTAL-NET.
+
+       9600-WRITE-YTD-MASTER.
+      * REWRITE THE YTD MASTER WITH THIS RUN'S UPDATED TOTALS SO THE
+      * NEXT RUN CONTINUES ACCUMULATING FROM HERE.
+           OPEN OUTPUT YTD-MASTER.
+           PERFORM VARYING WS-YTD-SUB FROM 1 BY 1
+              UNTIL WS-YTD-SUB > WS-YTD-COUNT
+              MOVE TABLE-YTD-EMP-NUMBER (WS-YTD-SUB) TO YTD-EMP-NUMBER
+              MOVE TABLE-YTD-GROSS (WS-YTD-SUB)      TO YTD-GROSS
+              MOVE TABLE-YTD-WITHHELD (WS-YTD-SUB)   TO YTD-WITHHELD
+              MOVE TABLE-YTD-NET (WS-YTD-SUB)        TO YTD-NET
+              MOVE TABLE-YTD-HOURS (WS-YTD-SUB)      TO YTD-HOURS
+              WRITE YTD-MASTER-RECORD
+           END-PERFORM.
+           CLOSE YTD-MASTER.
+
+       9800-CLEAR-CHECKPOINT.
+      * A NORMAL, COMPLETE RUN CLEARS THE CHECKPOINT SO THE NEXT RUN
+      * STARTS FRESH INSTEAD OF TRYING TO RESTART FROM IT.
+           MOVE ZEROES TO CKP-RECORDS-READ
+                          CKP-TOTAL-GROSS
+                          CKP-TOTAL-WITHHELD
+                          CKP-TOTAL-NET
+                          CKP-TOTAL-HOURS
+                          CKP-TOTAL-OVERTIME
+                          CKP-RECORD-COUNT-OUT
+                          CKP-RECORDS-REJECTED
+                          CKP-RECON-TOTAL-BASE
+                          CKP-RECON-TOTAL-OT.
+           MOVE "Y" TO CKP-RUN-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       9900-LOG-WRITE-ERROR.
+      * APPEND ONE LINE TO THE ERROR LOG FOR A FAILED WRITE. CALLERS
+      * SET ERR-LOG-FILE-STATUS AND ERR-LOG-MESSAGE BEFORE PERFORMING
+      * THIS PARAGRAPH.
+           MOVE WS-RUN-DATE TO ERR-LOG-RUN-DATE.
+           MOVE PAYROLL-EMP-NUMBER of PAYROLL-REC-IN TO
+                ERR-LOG-EMP-NUMBER.
+           WRITE ERROR-LOG-RECORD FROM ERROR-LOG-LINE.
+
+       9900-WRITE-AUDIT-RECORD.
+      * APPEND ONE SUMMARY LINE FOR THIS RUN TO THE SHARED OPERATIONS
+      * AUDIT TRAIL, MIRRORING THE PROGRAM TOTALS DISPLAYED ABOVE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE "PAYRPTRB"          TO AUD-PROGRAM-NAME.
+           MOVE WS-RUN-DATE         TO AUD-RUN-DATE.
+           MOVE WS-RUN-TIME         TO AUD-RUN-TIME.
+           MOVE WS-RECORD-COUNT-IN  TO AUD-RECORDS-READ.
+           MOVE WS-RECORD-COUNT-OUT TO AUD-RECORDS-WRITTEN.
+           MOVE SPACES              TO AUD-KEY-TOTALS.
+           MOVE "GROSS="            TO AUD-KEY-TOTALS(1:6).
+           MOVE WS-TOTAL-GROSS-FORMAT TO AUD-KEY-TOTALS(7:10).
+           WRITE AUDIT-TRAIL-RECORD FROM AUDIT-TRAIL-LINE.
