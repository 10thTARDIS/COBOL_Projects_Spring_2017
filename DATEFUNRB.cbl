@@ -2,17 +2,102 @@
        program-id. DATEFUNRB.
        AUTHOR.     RYAN BROOKS.
       *DETERMINE NUMBER OF DAYS UNTIL END OF SEMESTER
+      *
+      *THE TERM START/END DATES ARE NORMALLY LOADED FROM THE TERM
+      *DATES CONTROL FILE BELOW SO THIS UTILITY KEEPS WORKING TERM
+      *AFTER TERM WITHOUT A SOURCE CHANGE.  IF THE CONTROL FILE CAN'T
+      *BE OPENED, THE VALUE CLAUSES BELOW (THE ORIGINAL SPRING 2017
+      *DATES) ARE USED AS A FALLBACK.  SET "DATEFUNRB-TERM-DATES-FILE"
+      *IN THE ENVIRONMENT TO POINT AT A DIFFERENT CONTROL FILE.
+      *
+      *ALONGSIDE THE CALENDAR-DAY COUNTS, WS-BUS-DAYS-FROM-START AND
+      *WS-BUS-DAYS-FROM-END COUNT ONLY BUSINESS DAYS (NO SATURDAYS OR
+      *SUNDAYS, AND NO DATES LISTED IN THE OPTIONAL HOLIDAY FILE BELOW).
+      *IF NO HOLIDAY FILE IS FOUND, HOLIDAYS ARE SIMPLY NOT EXCLUDED.
+      *SET "DATEFUNRB-HOLIDAYS-FILE" IN THE ENVIRONMENT TO POINT AT A
+      *DIFFERENT HOLIDAY FILE (ONE PIC 9(08) DATE PER RECORD).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TERM-DATES-FILE ASSIGN DYNAMIC
+                 WS-TERM-DATES-FILE-PATH
+             organization is line sequential
+             file status is WS-TERM-DATES-FILE-STATUS.
+           SELECT HOLIDAY-FILE ASSIGN DYNAMIC
+                 WS-HOLIDAY-FILE-PATH
+             organization is line sequential
+             file status is WS-HOLIDAY-FILE-STATUS.
+
        data division.
+       FILE SECTION.
+
+       FD  TERM-DATES-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS TERM-DATES-RECORD.
+       01 TERM-DATES-RECORD.
+          05 FILE-TERM-START-DATE     PIC 9(08).
+          05 FILE-TERM-END-DATE       PIC 9(08).
+
+       FD  HOLIDAY-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS HOLIDAY-FILE-RECORD.
+       01 HOLIDAY-FILE-RECORD.
+          05 FILE-HOLIDAY-DATE        PIC 9(08).
+
        working-storage section.
+      * TERM DATES CONTROL FILE PATH - DEFAULTS TO THE PATH BELOW, BUT
+      * CAN BE OVERRIDDEN AT RUN TIME BY SETTING DATEFUNRB-TERM-DATES-
+      * FILE IN THE ENVIRONMENT BEFORE STARTING THE PROGRAM (SEE
+      * 0100-LOAD-TERM-DATES):
+       01 WS-TERM-DATES-FILE-PATH  PIC X(80)
+          VALUE "C:\Users\Ryan\Desktop\TERMDATES.DAT".
+       01 WS-ENV-PATH-OVERRIDE     PIC X(80).
+       01 WS-TERM-DATES-FILE-STATUS PIC X(02).
+          88 TERM-DATES-FILE-OK              VALUE "00".
+
+      * HOLIDAY FILE PATH - DEFAULTS TO THE PATH BELOW, BUT CAN BE
+      * OVERRIDDEN AT RUN TIME BY SETTING DATEFUNRB-HOLIDAYS-FILE IN
+      * THE ENVIRONMENT BEFORE STARTING THE PROGRAM (SEE
+      * 0150-LOAD-HOLIDAYS).  IF THE FILE ISN'T FOUND, NO DATES ARE
+      * TREATED AS HOLIDAYS.
+       01 WS-HOLIDAY-FILE-PATH     PIC X(80)
+          VALUE "C:\Users\Ryan\Desktop\HOLIDAYS.DAT".
+       01 WS-HOLIDAY-FILE-STATUS   PIC X(02).
+          88 HOLIDAY-FILE-OK                 VALUE "00".
+          88 END-OF-HOLIDAY-FILE             VALUE "10".
+
+       01 WS-HOLIDAY-COUNT         PIC 9(03) VALUE 0.
+       01 WS-HOLIDAY-TABLE.
+          05 WS-HOLIDAY-ENTRY OCCURS 0 TO 366 TIMES
+                DEPENDING ON WS-HOLIDAY-COUNT
+                             PIC 9(08).
+       01 WS-HOLIDAY-SUB           PIC 9(03).
+
        01 WS-START-DATE        pic 9(08)   VALUE 20170116.
        01 WS-END-DATE          PIC 9(08)   VALUE 20170513.
        01 WS-CURRENT-DATE      pic 9(08)   VALUE 0.
        01 WS-DAYS-FROM-START   pic 9(03)   VALUE 0.
        01 WS-DAYS-FROM-END     pic 9(03)   VALUE 0.
+
+      * BUSINESS-DAY (NO WEEKENDS OR HOLIDAYS) VERSION OF THE ABOVE:
+       01 WS-BUS-DAYS-FROM-START  PIC 9(03) VALUE 0.
+       01 WS-BUS-DAYS-FROM-END    PIC 9(03) VALUE 0.
+       01 WS-SCAN-DATE-INT        PIC 9(09).
+       01 WS-SCAN-END-INT         PIC 9(09).
+       01 WS-SCAN-DATE            PIC 9(08).
+       01 WS-SCAN-DOW             PIC 9(01).
+       01 WS-IS-BUSINESS-DAY      PIC X(01).
+          88 SCAN-DATE-IS-BUSINESS-DAY     VALUE 'Y'.
+
        01 ANY-KEY              pic X.
-       
+
        procedure division.
-       
+
+       0000-MAINLINE.
+           PERFORM 0100-LOAD-TERM-DATES.
+           PERFORM 0150-LOAD-HOLIDAYS.
+
       * GET DATE AND PERFORM CALCULATIONS
        MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE.
        compute WS-DAYS-FROM-END = function integer-of-date (WS-END-DATE)
@@ -20,18 +105,126 @@
        compute WS-DAYS-FROM-START = function integer-of-date
                                     (WS-CURRENT-DATE)
                            - function integer-of-date (WS-START-DATE).
-       
+
+           PERFORM 0200-COUNT-BUSINESS-DAYS.
+
       * DISPLAY CALCULATED VALUES
        display "RYAN BROOKS".
        display "RUN ON " WS-CURRENT-DATE.
+       display "TERM RUNS FROM " WS-START-DATE " TO " WS-END-DATE.
        display "THERE ARE " WS-DAYS-FROM-END " DAYS UNTIL THE END OF"
                " THE SEMESTER".
        display "THERE HAVE BEEN " WS-DAYS-FROM-START " DAYS SINCE THE"
                " SEMESTER STARTED".
+       display "THERE ARE " WS-BUS-DAYS-FROM-END " BUSINESS DAYS UNTIL"
+               " THE END OF THE SEMESTER".
+       display "THERE HAVE BEEN " WS-BUS-DAYS-FROM-START " BUSINESS"
+               " DAYS SINCE THE SEMESTER STARTED".
        display " ".
        display "PRESS ANY KEY TO EXIT".
        accept ANY-KEY.
-       
+
            goback.
-           
+
+       0100-LOAD-TERM-DATES.
+      * OVERRIDE THE DEFAULT CONTROL FILE PATH IF THE MATCHING
+      * ENVIRONMENT VARIABLE HAS BEEN SET:
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "DATEFUNRB-TERM-DATES-FILE".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+             MOVE WS-ENV-PATH-OVERRIDE TO WS-TERM-DATES-FILE-PATH
+           END-IF.
+
+      * IF THE CONTROL FILE CAN'T BE OPENED (OR IS EMPTY), THE
+      * VALUE-CLAUSE DEFAULTS ABOVE ARE LEFT IN PLACE:
+           OPEN INPUT TERM-DATES-FILE.
+           IF TERM-DATES-FILE-OK
+             READ TERM-DATES-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE FILE-TERM-START-DATE TO WS-START-DATE
+                 MOVE FILE-TERM-END-DATE TO WS-END-DATE
+             END-READ
+             CLOSE TERM-DATES-FILE
+           END-IF.
+
+       0150-LOAD-HOLIDAYS.
+      * OVERRIDE THE DEFAULT HOLIDAY FILE PATH IF THE MATCHING
+      * ENVIRONMENT VARIABLE HAS BEEN SET:
+           MOVE SPACES TO WS-ENV-PATH-OVERRIDE.
+           ACCEPT WS-ENV-PATH-OVERRIDE FROM ENVIRONMENT
+                "DATEFUNRB-HOLIDAYS-FILE".
+           IF WS-ENV-PATH-OVERRIDE NOT = SPACES
+             MOVE WS-ENV-PATH-OVERRIDE TO WS-HOLIDAY-FILE-PATH
+           END-IF.
+
+      * IF THE HOLIDAY FILE CAN'T BE OPENED, WS-HOLIDAY-COUNT SIMPLY
+      * STAYS AT ZERO AND NO DATES ARE TREATED AS HOLIDAYS:
+           OPEN INPUT HOLIDAY-FILE.
+           IF HOLIDAY-FILE-OK
+             PERFORM UNTIL END-OF-HOLIDAY-FILE
+               READ HOLIDAY-FILE
+                 AT END
+                   SET END-OF-HOLIDAY-FILE TO TRUE
+                 NOT AT END
+                   ADD 1 TO WS-HOLIDAY-COUNT
+                   MOVE FILE-HOLIDAY-DATE TO
+                        WS-HOLIDAY-ENTRY (WS-HOLIDAY-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE HOLIDAY-FILE
+           END-IF.
+
+       0200-COUNT-BUSINESS-DAYS.
+           MOVE 0 TO WS-BUS-DAYS-FROM-START.
+           MOVE 0 TO WS-BUS-DAYS-FROM-END.
+
+      * COUNT BUSINESS DAYS FROM THE DAY AFTER THE TERM START THROUGH
+      * TODAY, AND FROM THE DAY AFTER TODAY THROUGH THE TERM END:
+           COMPUTE WS-SCAN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-START-DATE) + 1.
+           COMPUTE WS-SCAN-END-INT =
+               FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE).
+           PERFORM VARYING WS-SCAN-DATE-INT FROM WS-SCAN-DATE-INT BY 1
+               UNTIL WS-SCAN-DATE-INT > WS-SCAN-END-INT
+             COMPUTE WS-SCAN-DATE =
+                 FUNCTION DATE-OF-INTEGER (WS-SCAN-DATE-INT)
+             PERFORM 0210-CHECK-BUSINESS-DAY
+             IF SCAN-DATE-IS-BUSINESS-DAY
+               ADD 1 TO WS-BUS-DAYS-FROM-START
+             END-IF
+           END-PERFORM.
+
+           COMPUTE WS-SCAN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE) + 1.
+           COMPUTE WS-SCAN-END-INT =
+               FUNCTION INTEGER-OF-DATE (WS-END-DATE).
+           PERFORM VARYING WS-SCAN-DATE-INT FROM WS-SCAN-DATE-INT BY 1
+               UNTIL WS-SCAN-DATE-INT > WS-SCAN-END-INT
+             COMPUTE WS-SCAN-DATE =
+                 FUNCTION DATE-OF-INTEGER (WS-SCAN-DATE-INT)
+             PERFORM 0210-CHECK-BUSINESS-DAY
+             IF SCAN-DATE-IS-BUSINESS-DAY
+               ADD 1 TO WS-BUS-DAYS-FROM-END
+             END-IF
+           END-PERFORM.
+
+       0210-CHECK-BUSINESS-DAY.
+      * A BUSINESS DAY IS NEITHER A WEEKEND (MOD 7 OF THE INTEGER DATE
+      * IS 0 FOR SUNDAY OR 6 FOR SATURDAY) NOR A DATE LISTED IN THE
+      * HOLIDAY TABLE:
+           MOVE 'Y' TO WS-IS-BUSINESS-DAY.
+           COMPUTE WS-SCAN-DOW = FUNCTION MOD (WS-SCAN-DATE-INT, 7).
+           IF WS-SCAN-DOW = 0 OR WS-SCAN-DOW = 6
+             MOVE 'N' TO WS-IS-BUSINESS-DAY
+           ELSE
+             PERFORM VARYING WS-HOLIDAY-SUB FROM 1 BY 1
+                 UNTIL WS-HOLIDAY-SUB > WS-HOLIDAY-COUNT
+               IF WS-HOLIDAY-ENTRY (WS-HOLIDAY-SUB) = WS-SCAN-DATE
+                 MOVE 'N' TO WS-IS-BUSINESS-DAY
+               END-IF
+             END-PERFORM
+           END-IF.
+
        end program DATEFUNRB.
